@@ -0,0 +1,345 @@
+      ********************************************************************
+      *  Rapprochement de fin de journée entre les traitements batch    *
+      *  du lot (assur.cbl, train3.cbl, student/file.cbl pour l'instant)*
+      ********************************************************************
+      * Reprend les compteurs déjà déposés par chaque programme dans le
+      * fichier de suivi partagé (run-control.log, alimenté par CALL
+      * "RUNCTL") ainsi que le total des primes de l'export CSV des
+      * assurances (rapport-assurances.csv), pour qu'un seul rapport
+      * permette de repérer un chargement en défaut ou en double le jour
+      * même plutôt que des semaines plus tard. Les compteurs CITOYENS
+      * et BOBODB rejoindront ce rapport lorsqu'un connecteur de base de
+      * données sera disponible pour les interroger au même titre que
+      * les fichiers plats ci-dessous.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIATION.
+       AUTHOR. K.SAFAA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-RUNCTRL-IN ASSIGN DYNAMIC WS-RUNCTRL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-RUNCTRL-IN.
+
+           SELECT F-CSV-IN ASSIGN TO 'rapport-assurances.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-CSV-IN.
+
+           SELECT F-RECON-OUT
+               ASSIGN TO 'reconciliation-fin-de-journee.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-RECON-OUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-RUNCTRL-IN.
+       01  WS-LIGNE-RUNCTRL     PIC X(120).
+
+       FD  F-CSV-IN.
+       01  WS-LIGNE-CSV         PIC X(132).
+
+       FD  F-RECON-OUT.
+       01  WS-LIGNE-RECON       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==WS-STATUS-RUNCTRL-IN==
+                     ==FSTAT-OK==    BY ==STATUT-RUNCTRL-IN-OK==.
+           88 STATUT-RUNCTRL-IN-FIN VALUE '10'.
+
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==WS-STATUS-CSV-IN==
+                     ==FSTAT-OK==    BY ==STATUT-CSV-IN-OK==.
+           88 STATUT-CSV-IN-FIN     VALUE '10'.
+
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==WS-STATUS-RECON-OUT==
+                     ==FSTAT-OK==    BY ==STATUT-RECON-OUT-OK==.
+
+      * Zones d'appel de la routine commune de journalisation
+       01  WS-LOG-PROGRAMME     PIC X(20) VALUE 'RECONCILIATION'.
+       01  WS-LOG-PARAGRAPHE    PIC X(30).
+       01  WS-LOG-MESSAGE       PIC X(50).
+
+      * Le fichier de suivi est commun à toute la chaîne batch et peut
+      * ne pas se trouver dans le répertoire courant de ce programme ;
+      * même mécanisme de localisation que RUNCTL.cbl.
+       01  WS-RUNCTRL-DIR       PIC X(200).
+       01  WS-RUNCTRL-PATH      PIC X(200) VALUE "run-control.log".
+
+      * Décomposition d'une ligne de run-control.log :
+      * AAAA-MM-JJ HH:MM PROGRAMME CPT1=nnnnnnn CPT2=nnnnnnn STATUT=xxx
+       01  WS-SEG-DATEHEURE-PROG PIC X(40).
+       01  WS-SEG-CPT1           PIC X(20).
+       01  WS-SEG-CPT2           PIC X(20).
+       01  WS-SEG-STATUT         PIC X(20).
+       01  WS-SEG-DATE           PIC X(10).
+       01  WS-SEG-HEURE          PIC X(10).
+       01  WS-SEG-PROG           PIC X(20).
+
+      * Dernier relevé connu de chaque programme suivi (le plus récent
+      * du fichier l'emporte sur les précédents, celui-ci étant réécrit
+      * à chaque passage).
+       01  WS-ASSUR-CPT1        PIC 9(07) VALUE 0.
+       01  WS-ASSUR-CPT2        PIC 9(07) VALUE 0.
+       01  WS-ASSUR-STATUT      PIC X(10) VALUE SPACES.
+       01  WS-ASSUR-VU          PIC X(01) VALUE 'N'.
+           88 WS-ASSUR-TROUVE   VALUE 'O'.
+
+       01  WS-TRAIN3-CPT1       PIC 9(07) VALUE 0.
+       01  WS-TRAIN3-CPT2       PIC 9(07) VALUE 0.
+       01  WS-TRAIN3-STATUT     PIC X(10) VALUE SPACES.
+       01  WS-TRAIN3-VU         PIC X(01) VALUE 'N'.
+           88 WS-TRAIN3-TROUVE  VALUE 'O'.
+
+       01  WS-STUDENT-CPT1      PIC 9(07) VALUE 0.
+       01  WS-STUDENT-CPT2      PIC 9(07) VALUE 0.
+       01  WS-STUDENT-STATUT    PIC X(10) VALUE SPACES.
+       01  WS-STUDENT-VU        PIC X(01) VALUE 'N'.
+           88 WS-STUDENT-TROUVE VALUE 'O'.
+
+      * Décomposition d'une ligne de rapport-assurances.csv (voir
+      * GENERER-RAPPORT-CSV dans assur.cbl pour l'ordre des colonnes).
+       01  WS-CSV-CHAMP-1       PIC X(45).
+       01  WS-CSV-CHAMP-2       PIC X(45).
+       01  WS-CSV-CHAMP-3       PIC X(45).
+       01  WS-CSV-CHAMP-4       PIC X(45).
+       01  WS-CSV-CHAMP-5       PIC X(45).
+       01  WS-CSV-CHAMP-6       PIC X(45).
+       01  WS-CSV-CHAMP-7       PIC X(45).
+       01  WS-CSV-CHAMP-PRIME   PIC X(45).
+       01  WS-CSV-CHAMP-9       PIC X(45).
+       01  WS-CSV-PRIME-NUM     PIC 9(09).
+
+       01  WS-TOTAL-PRIME-RECON PIC 9(11) VALUE 0.
+       01  WS-NBRE-POLICES-CSV  PIC 9(05) VALUE 0.
+
+       01  WS-TOTAL-PRIME-ED    PIC Z(9)9.
+       01  WS-CPT1-ED           PIC Z(6)9.
+       01  WS-CPT2-ED           PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           PERFORM 1000-LIRE-RUNCTRL-START
+           THRU    1000-LIRE-RUNCTRL-END.
+
+           PERFORM 2000-LIRE-CSV-ASSUR-START
+           THRU    2000-LIRE-CSV-ASSUR-END.
+
+           PERFORM 3000-ECRIRE-RAPPORT-START
+           THRU    3000-ECRIRE-RAPPORT-END.
+       0000-MAIN-END.
+           STOP RUN.
+
+      **********************************************
+      * Relit le fichier de suivi commun et retient, pour chaque
+      * programme connu, les compteurs et le statut de son dernier
+      * passage enregistré.
+       1000-LIRE-RUNCTRL-START.
+           MOVE SPACES TO WS-RUNCTRL-DIR.
+           ACCEPT WS-RUNCTRL-DIR FROM ENVIRONMENT "RUNCTL_DIR".
+           IF WS-RUNCTRL-DIR NOT = SPACES
+               STRING FUNCTION TRIM(WS-RUNCTRL-DIR) DELIMITED BY SIZE
+                      "/run-control.log" DELIMITED BY SIZE
+                   INTO WS-RUNCTRL-PATH
+           END-IF.
+
+           OPEN INPUT F-RUNCTRL-IN.
+           IF NOT STATUT-RUNCTRL-IN-OK
+               MOVE '1000-LIRE-RUNCTRL-START' TO WS-LOG-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE RUN-CONTROL.LOG'
+                   TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-RUNCTRL-IN WS-LOG-MESSAGE
+               MOVE 1 TO RETURN-CODE
+               GO TO 1000-LIRE-RUNCTRL-END
+           END-IF.
+
+           PERFORM UNTIL STATUT-RUNCTRL-IN-FIN
+               READ F-RUNCTRL-IN
+                   AT END
+                       SET STATUT-RUNCTRL-IN-FIN TO TRUE
+                   NOT AT END
+                       PERFORM 1100-DECOUPER-LIGNE-RUNCTRL
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-RUNCTRL-IN.
+       1000-LIRE-RUNCTRL-END.
+           EXIT.
+
+      **********************************************
+      * Découpe une ligne "AAAA-MM-JJ HH:MM PROG CPT1=... CPT2=...
+      * STATUT=..." et met à jour le dernier relevé du programme
+      * concerné, quand celui-ci fait partie des programmes suivis.
+       1100-DECOUPER-LIGNE-RUNCTRL.
+           UNSTRING WS-LIGNE-RUNCTRL
+               DELIMITED BY ' CPT1=' OR ' CPT2=' OR ' STATUT='
+               INTO WS-SEG-DATEHEURE-PROG WS-SEG-CPT1
+                    WS-SEG-CPT2 WS-SEG-STATUT
+           END-UNSTRING.
+
+           UNSTRING WS-SEG-DATEHEURE-PROG DELIMITED BY SPACE
+               INTO WS-SEG-DATE WS-SEG-HEURE WS-SEG-PROG
+           END-UNSTRING.
+
+           EVALUATE FUNCTION TRIM(WS-SEG-PROG)
+               WHEN 'ASSUR'
+                   MOVE FUNCTION TRIM(WS-SEG-CPT1) TO WS-ASSUR-CPT1
+                   MOVE FUNCTION TRIM(WS-SEG-CPT2) TO WS-ASSUR-CPT2
+                   MOVE FUNCTION TRIM(WS-SEG-STATUT) TO WS-ASSUR-STATUT
+                   SET WS-ASSUR-TROUVE TO TRUE
+               WHEN 'TRAIN3'
+                   MOVE FUNCTION TRIM(WS-SEG-CPT1) TO WS-TRAIN3-CPT1
+                   MOVE FUNCTION TRIM(WS-SEG-CPT2) TO WS-TRAIN3-CPT2
+                   MOVE FUNCTION TRIM(WS-SEG-STATUT) TO WS-TRAIN3-STATUT
+                   SET WS-TRAIN3-TROUVE TO TRUE
+               WHEN 'STUDENT-FILE'
+                   MOVE FUNCTION TRIM(WS-SEG-CPT1) TO WS-STUDENT-CPT1
+                   MOVE FUNCTION TRIM(WS-SEG-CPT2) TO WS-STUDENT-CPT2
+                   MOVE FUNCTION TRIM(WS-SEG-STATUT)
+                       TO WS-STUDENT-STATUT
+                   SET WS-STUDENT-TROUVE TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      **********************************************
+      * Reconstitue le total des primes du jour à partir de l'export
+      * CSV des assurances, sans redépendre du rapport imprimante.
+       2000-LIRE-CSV-ASSUR-START.
+           OPEN INPUT F-CSV-IN.
+           IF NOT STATUT-CSV-IN-OK
+               MOVE '2000-LIRE-CSV-ASSUR-START' TO WS-LOG-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE RAPPORT-ASSURANCES.CSV'
+                   TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-CSV-IN WS-LOG-MESSAGE
+               MOVE 1 TO RETURN-CODE
+               GO TO 2000-LIRE-CSV-ASSUR-END
+           END-IF.
+
+           PERFORM UNTIL STATUT-CSV-IN-FIN
+               READ F-CSV-IN
+                   AT END
+                       SET STATUT-CSV-IN-FIN TO TRUE
+                   NOT AT END
+                       PERFORM 2100-CUMULER-LIGNE-CSV
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-CSV-IN.
+       2000-LIRE-CSV-ASSUR-END.
+           EXIT.
+
+      **********************************************
+      * Cumule la prime d'une ligne détail du CSV (ignore la ligne
+      * d'en-tête, reconnaissable à son premier champ littéral 'ID').
+       2100-CUMULER-LIGNE-CSV.
+           UNSTRING WS-LIGNE-CSV DELIMITED BY ','
+               INTO WS-CSV-CHAMP-1 WS-CSV-CHAMP-2 WS-CSV-CHAMP-3
+                    WS-CSV-CHAMP-4 WS-CSV-CHAMP-5 WS-CSV-CHAMP-6
+                    WS-CSV-CHAMP-7 WS-CSV-CHAMP-PRIME WS-CSV-CHAMP-9
+           END-UNSTRING.
+
+           IF FUNCTION TRIM(WS-CSV-CHAMP-1) NOT = 'ID'
+               MOVE WS-CSV-CHAMP-PRIME TO WS-CSV-PRIME-NUM
+               ADD WS-CSV-PRIME-NUM TO WS-TOTAL-PRIME-RECON
+               ADD 1 TO WS-NBRE-POLICES-CSV
+           END-IF.
+
+      **********************************************
+      * Écrit le rapport de rapprochement de fin de journée : un bloc
+      * par programme suivi (compteurs + statut de son dernier passage)
+      * puis le total des primes reconstitué depuis le CSV assurances.
+       3000-ECRIRE-RAPPORT-START.
+           OPEN OUTPUT F-RECON-OUT.
+           IF NOT STATUT-RECON-OUT-OK
+               MOVE '3000-ECRIRE-RAPPORT-START' TO WS-LOG-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE RAPPORT RECONCILIATION'
+                   TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-RECON-OUT WS-LOG-MESSAGE
+               MOVE 1 TO RETURN-CODE
+               GO TO 3000-ECRIRE-RAPPORT-END
+           END-IF.
+
+           MOVE SPACES TO WS-LIGNE-RECON.
+           MOVE 'RAPPROCHEMENT DE FIN DE JOURNEE - CHAINE BATCH'
+               TO WS-LIGNE-RECON.
+           WRITE WS-LIGNE-RECON.
+
+           PERFORM 3100-ECRIRE-BLOC-ASSUR.
+           PERFORM 3200-ECRIRE-BLOC-TRAIN3.
+           PERFORM 3300-ECRIRE-BLOC-STUDENT.
+
+           MOVE WS-TOTAL-PRIME-RECON TO WS-TOTAL-PRIME-ED.
+           MOVE SPACES TO WS-LIGNE-RECON.
+           STRING 'ASSUR   - TOTAL PRIMES (CSV, '
+                  WS-NBRE-POLICES-CSV ' POLICES) : '
+                  WS-TOTAL-PRIME-ED
+                  DELIMITED BY SIZE
+               INTO WS-LIGNE-RECON
+           WRITE WS-LIGNE-RECON.
+
+           MOVE SPACES TO WS-LIGNE-RECON.
+           MOVE
+             'CITOYENS/BOBODB : A RAPPROCHER DES QUE LEUR CONNECTEUR'
+               TO WS-LIGNE-RECON.
+           WRITE WS-LIGNE-RECON.
+
+           CLOSE F-RECON-OUT.
+       3000-ECRIRE-RAPPORT-END.
+           EXIT.
+
+       3100-ECRIRE-BLOC-ASSUR.
+           MOVE WS-ASSUR-CPT1 TO WS-CPT1-ED.
+           MOVE WS-ASSUR-CPT2 TO WS-CPT2-ED.
+           MOVE SPACES TO WS-LIGNE-RECON.
+           IF WS-ASSUR-TROUVE
+               STRING 'ASSUR   - CPT1=' WS-CPT1-ED
+                      ' CPT2=' WS-CPT2-ED
+                      ' STATUT=' WS-ASSUR-STATUT
+                      DELIMITED BY SIZE
+                   INTO WS-LIGNE-RECON
+           ELSE
+               MOVE 'ASSUR   - AUCUN PASSAGE ENREGISTRE'
+                   TO WS-LIGNE-RECON
+           END-IF.
+           WRITE WS-LIGNE-RECON.
+
+       3200-ECRIRE-BLOC-TRAIN3.
+           MOVE WS-TRAIN3-CPT1 TO WS-CPT1-ED.
+           MOVE WS-TRAIN3-CPT2 TO WS-CPT2-ED.
+           MOVE SPACES TO WS-LIGNE-RECON.
+           IF WS-TRAIN3-TROUVE
+               STRING 'TRAIN3  - CPT1=' WS-CPT1-ED
+                      ' CPT2=' WS-CPT2-ED
+                      ' STATUT=' WS-TRAIN3-STATUT
+                      DELIMITED BY SIZE
+                   INTO WS-LIGNE-RECON
+           ELSE
+               MOVE 'TRAIN3  - AUCUN PASSAGE ENREGISTRE'
+                   TO WS-LIGNE-RECON
+           END-IF.
+           WRITE WS-LIGNE-RECON.
+
+       3300-ECRIRE-BLOC-STUDENT.
+           MOVE WS-STUDENT-CPT1 TO WS-CPT1-ED.
+           MOVE WS-STUDENT-CPT2 TO WS-CPT2-ED.
+           MOVE SPACES TO WS-LIGNE-RECON.
+           IF WS-STUDENT-TROUVE
+               STRING 'STUDENT - CPT1=' WS-CPT1-ED
+                      ' CPT2=' WS-CPT2-ED
+                      ' STATUT=' WS-STUDENT-STATUT
+                      DELIMITED BY SIZE
+                   INTO WS-LIGNE-RECON
+           ELSE
+               MOVE 'STUDENT - AUCUN PASSAGE ENREGISTRE'
+                   TO WS-LIGNE-RECON
+           END-IF.
+           WRITE WS-LIGNE-RECON.
+
+       END PROGRAM RECONCILIATION.
