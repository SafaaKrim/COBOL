@@ -18,22 +18,45 @@
                  10  WS-CURRENT-MINUTE  PIC  9(2).
                  10  FILLER             PIC  X(1) VALUE ":".
                  10  WS-CURRENT-SECOND  PIC  9(2).
-                 
-             
+
+      * Nom du jour de la semaine, derive de la date courante
+           01 WS-JOUR-NUM PIC 9.
+           01 WS-NOM-JOUR PIC X(9).
+           01 WS-JOURS-SEMAINE.
+              05 FILLER PIC X(9) VALUE "Dimanche ".
+              05 FILLER PIC X(9) VALUE "Lundi    ".
+              05 FILLER PIC X(9) VALUE "Mardi    ".
+              05 FILLER PIC X(9) VALUE "Mercredi ".
+              05 FILLER PIC X(9) VALUE "Jeudi    ".
+              05 FILLER PIC X(9) VALUE "Vendredi ".
+              05 FILLER PIC X(9) VALUE "Samedi   ".
+           01 WS-JOURS-SEMAINE-R REDEFINES WS-JOURS-SEMAINE.
+              05 WS-JOUR-TABLE PIC X(9) OCCURS 7 TIMES.
+
         PROCEDURE DIVISION.
-           
+
            MOVE FUNCTION CURRENT-DATE(1:4)  TO WS-CURRENT-YEAR.
            MOVE FUNCTION CURRENT-DATE(5:2)  TO WS-CURRENT-MONTH.
            MOVE FUNCTION CURRENT-DATE(7:2)  TO WS-CURRENT-DAY.
            MOVE FUNCTION CURRENT-DATE(9:2)  TO WS-CURRENT-HOUR.
            MOVE FUNCTION CURRENT-DATE(10:2) TO WS-CURRENT-MINUTE.
            MOVE FUNCTION CURRENT-DATE(12:2) TO WS-CURRENT-SECOND.
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO WS-DATEJOUR.
 
-           DISPLAY '********************************************'. 
+      * FUNCTION INTEGER-OF-DATE renvoie un compteur de jours dont
+      * le reste de la division par 7 vaut zero un dimanche (verifie
+      * empiriquement) : WS-JOURS-SEMAINE est range dans cet ordre.
+           COMPUTE WS-JOUR-NUM =
+              FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-DATEJOUR), 7)
+              + 1.
+           MOVE WS-JOUR-TABLE(WS-JOUR-NUM) TO WS-NOM-JOUR.
+
+           DISPLAY '********************************************'.
            DISPLAY '                 BIENVENUE                  '.
-           DISPLAY '********************************************'. 
+           DISPLAY '********************************************'.
 
-           DISPLAY  'La date du jour est : ' WS-CURRENT-DATE. 
+           DISPLAY  'La date du jour est : ' WS-CURRENT-DATE
+              ' (' FUNCTION TRIM(WS-NOM-JOUR) ')'.
            DISPLAY  'Heure exacte: ' WS-CURRENT-TIME.
 
            DISPLAY '********************************************'. 
