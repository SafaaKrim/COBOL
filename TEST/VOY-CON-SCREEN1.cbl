@@ -9,14 +9,14 @@
       *Prendre en compte le masque nÃ©gatif
        77 SOLDE PIC S9(5)V99.
        77 SOLDEZ PIC -Z(5).99.
+       77 WS-SOLDE-SAISI PIC X(09).
 
         PROCEDURE DIVISION.
         PAR.
             DISPLAY "ENCODEZ LE SOLDE - MAX 5 CHIFFRES".
             DISPLAY "---------------".
-      * ACCEPT SOLDE.
-            COMPUTE SOLDE = 5 + 6.
-      * MOVE -123 TO SOLDE.
+            PERFORM SAISIE-SOLDE
+            THRU    SAISIE-SOLDE-FIN.
             MOVE SOLDE TO SOLDEZ.
             IF SOLDE > 0
                THEN DISPLAY SOLDEZ AT LINE 10 WITH FOREGROUND-COLOR IS 1
@@ -26,5 +26,23 @@
                        BACKGROUND-COLOR IS 4
 
             END-IF.
-            
-           STOP RUN.
\ No newline at end of file
+
+           STOP RUN.
+
+      *Redemande le solde tant que la valeur saisie n'est pas
+      *numerique, au lieu d'abandonner ou de planter sur une saisie
+      *invalide. La saisie passe par un champ alphanumerique car un
+      *ACCEPT direct sur un champ numerique signe accepte n'importe
+      *quel texte sans jamais echouer le test IS NUMERIC. SOLDE etant
+      *PIC S9(5)V99, la saisie peut contenir un point decimal ; on
+      *valide donc avec FUNCTION TEST-NUMVAL, qui l'accepte, plutot
+      *qu'avec IS NUMERIC, qui le rejetterait.
+        SAISIE-SOLDE.
+            ACCEPT WS-SOLDE-SAISI.
+            IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-SOLDE-SAISI))
+                  NOT = 0
+               DISPLAY "SOLDE INVALIDE - CHIFFRES UNIQUEMENT"
+               GO TO SAISIE-SOLDE
+            END-IF.
+            COMPUTE SOLDE = FUNCTION NUMVAL(WS-SOLDE-SAISI).
+        SAISIE-SOLDE-FIN. EXIT.
