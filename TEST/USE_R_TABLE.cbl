@@ -1,34 +1,128 @@
-        IDENTIFICATION DIVISION.            
+        IDENTIFICATION DIVISION.
         PROGRAM-ID. TABLE-EXAMPLE.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT F-TABLE1 ASSIGN TO "table1.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-STATUT-TABLE1.
+            SELECT F-TABLE2 ASSIGN TO "table2.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-STATUT-TABLE2.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  F-TABLE1.
+        01  ENREGISTREMENT-TABLE1.
+            05 ENR-ID             PIC 9(5).
+            05 ENR-CITY           PIC X(8).
+            05 ENR-STBEET         PIC X(20).
+            05 ENR-GSM-NUBER      PIC X(14).
+            05 ENR-LEST-NAME      PIC 9(10).
+            05 ENR-FIRST-NAME     PIC X(10).
+
+        FD  F-TABLE2.
+        01  ENREGISTREMENT-TABLE2.
+            05 ENR-ID2.
+               10 ENR-key          PIC X(3).
+               10 ENR-NUM          PIC 9(5).
+            05 ENR-GODER          PIC 9(5).
+            05 ENR-NAME           PIC X(3).
+            05 ENR-LOOF           PIC X(3).
+            05 ENR-AGE            PIC 9(3).
+            05 ENR-MASTER.
+               10 ENR-LS-NAME     PIC X(10).
+               10 ENR-LEST-NAME2  PIC X(10).
+               10 ENR-ID3         PIC 9(5).
+
            WORKING-STORAGE SECTION.
-      *Cre√© DEUX tablau      
-       01 WS-TABLE-1.
-           05 WS-ID             PIC 9(5).
-           05 WS-CITY           PIC X(8).
-           05 WS-STBEET         PIC X(20). 
-           05 WS-GSM-NUBER      PIC X(14).
-           05 WS-LEST-NAME      PIC 9(10).
-           05 WS-FIRST-NAME     PIC X(10).
-
-       01 WS-TABLE-2.
-           05 WS-ID.    
-             10 WS-key          PIC X(3).
-             10 WS-NUM          PIC 9(5).
-           05 WS-GODER          PIC 9(5).
-           05 WS-NAME           PIC X(3).
-           05 WS-LOOF           PIC X(3).
-           05 WS-AGE            PIC 9(3).
-           05 WS-MASTER.
-              10 WS-LS-NAME     PIC X(10).
-              10 WS-LEST-NAME   PIC X(10).
-              10 WS-ID          PIC 9(5).
-.           
-       
+      *Cre√© DEUX tablau, charges depuis table1.dat / table2.dat
+       01 WS-TABLE-1-DATA.
+           03 WS-TABLE-1-COUNT  PIC 9(04) VALUE 0.
+           03 WS-TABLE-1 OCCURS 1 TO 500 TIMES
+                     DEPENDING ON WS-TABLE-1-COUNT.
+              05 WS-ID             PIC 9(5).
+              05 WS-CITY           PIC X(8).
+              05 WS-STBEET         PIC X(20).
+              05 WS-GSM-NUBER      PIC X(14).
+              05 WS-LEST-NAME      PIC 9(10).
+              05 WS-FIRST-NAME     PIC X(10).
+
+       01 WS-TABLE-2-DATA.
+           03 WS-TABLE-2-COUNT  PIC 9(04) VALUE 0.
+           03 WS-TABLE-2 OCCURS 1 TO 500 TIMES
+                     DEPENDING ON WS-TABLE-2-COUNT.
+              05 WS-ID.
+                10 WS-key          PIC X(3).
+                10 WS-NUM          PIC 9(5).
+              05 WS-GODER          PIC 9(5).
+              05 WS-NAME           PIC X(3).
+              05 WS-LOOF           PIC X(3).
+              05 WS-AGE            PIC 9(3).
+              05 WS-MASTER.
+                 10 WS-LS-NAME     PIC X(10).
+                 10 WS-LEST-NAME   PIC X(10).
+                 10 WS-ID2         PIC 9(5).
+
+       01 WS-I PIC 9(04).
+       01 WS-J PIC 9(04).
+
+       01 WS-STATUT-TABLE1  PIC X(02).
+          88 STATUT-TABLE1-OK    VALUE "00".
+          88 STATUT-TABLE1-EOF   VALUE "10".
+
+       01 WS-STATUT-TABLE2  PIC X(02).
+          88 STATUT-TABLE2-OK    VALUE "00".
+          88 STATUT-TABLE2-EOF   VALUE "10".
+
         PROCEDURE DIVISION.
 
-            DISPLAY WS-TABLE-1.
-            DISPLAY WS-TABLE-2.
+            OPEN INPUT F-TABLE1.
+            IF STATUT-TABLE1-OK
+               PERFORM UNTIL STATUT-TABLE1-EOF
+                       OR WS-TABLE-1-COUNT >= 500
+                  READ F-TABLE1
+                     AT END
+                        SET STATUT-TABLE1-EOF TO TRUE
+                     NOT AT END
+                        ADD 1 TO WS-TABLE-1-COUNT
+                        MOVE ENREGISTREMENT-TABLE1
+                          TO WS-TABLE-1(WS-TABLE-1-COUNT)
+                  END-READ
+               END-PERFORM
+               CLOSE F-TABLE1
+            ELSE
+               DISPLAY "Fichier table1 introuvable : " WS-STATUT-TABLE1
+            END-IF.
+
+            OPEN INPUT F-TABLE2.
+            IF STATUT-TABLE2-OK
+               PERFORM UNTIL STATUT-TABLE2-EOF
+                       OR WS-TABLE-2-COUNT >= 500
+                  READ F-TABLE2
+                     AT END
+                        SET STATUT-TABLE2-EOF TO TRUE
+                     NOT AT END
+                        ADD 1 TO WS-TABLE-2-COUNT
+                        MOVE ENREGISTREMENT-TABLE2
+                          TO WS-TABLE-2(WS-TABLE-2-COUNT)
+                  END-READ
+               END-PERFORM
+               CLOSE F-TABLE2
+            ELSE
+               DISPLAY "Fichier table2 introuvable : " WS-STATUT-TABLE2
+            END-IF.
+
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-TABLE-1-COUNT
+               DISPLAY WS-TABLE-1(WS-I)
+            END-PERFORM.
+
+            PERFORM VARYING WS-J FROM 1 BY 1
+                    UNTIL WS-J > WS-TABLE-2-COUNT
+               DISPLAY WS-TABLE-2(WS-J)
+            END-PERFORM.
 
-       STOP RUN.  
+       STOP RUN.
 
