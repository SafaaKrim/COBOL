@@ -0,0 +1,285 @@
+      ********************************************************************
+      *     Purge des polices résiliées anciennes des fichiers          *
+      *     ASSUR-PART1/PART2 vers un fichier d'archive daté.           *
+      ********************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. assur-archive.
+       AUTHOR. K.SAFAA.
+
+      * Programme utilitaire distinct du rapport nocturne (assur.cbl) :
+      * à lancer périodiquement pour sortir des fichiers de production
+      * les polices RESILIE trop anciennes, afin que le listing et le
+      * rapport nocturnes n'aient plus à les porter indéfiniment.
+      * Le seuil d'ancienneté (en années, appliqué à WS-date2, la date
+      * de fin/résiliation de la police) est saisi à l'ouverture ; à
+      * défaut de saisie, on retient dix ans.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASSUR-PART1-FILE ASSIGN TO 'assurances-part1.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY   IS WS-ID OF WS-ASSUR-PART1-RECORD
+           FILE STATUS  IS WS-STATUS-FICHIER.
+
+           SELECT ASSUR-PART2-FILE ASSIGN TO 'assurances-part2.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY   IS WS-ID OF WS-ASSUR-PART2-RECORD
+           FILE STATUS  IS WS-STATUS-FICHIER2.
+
+      * Fichier d'archive daté (une exécution = un fichier), pour ne
+      * jamais mélanger deux purges successives dans le même fichier.
+           SELECT ASSUR-ARCHIVE-FILE ASSIGN DYNAMIC WS-ARCHIVE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS  IS WS-STATUS-ARCHIVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ASSUR-PART1-FILE
+           RECORD CONTAINS 121 CHARACTERS
+           DATA RECORD     IS WS-ASSUR-PART1-RECORD.
+       01 WS-ASSUR-PART1-RECORD.
+               05 WS-ID        PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-NOM       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-IRP       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-NOM-ASS   PIC X(41).
+               05 FILLER       PIC X(1).
+               05 WS-STATUT    PIC X(8).
+                  88 WS-STATUT-RESILIE VALUE 'RESILIE '.
+               05 FILLER       PIC X(1).
+               05 WS-Date1     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-date2     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-PRIX      PIC X(9).
+               05 FILLER       PIC X(1).
+               05 WS-DEVISE    PIC X(3).
+
+       FD ASSUR-PART2-FILE
+           RECORD CONTAINS 121 CHARACTERS
+           DATA RECORD     IS WS-ASSUR-PART2-RECORD.
+       01 WS-ASSUR-PART2-RECORD.
+               05 WS-ID        PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-NOM       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-IRP       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-NOM-ASS   PIC X(41).
+               05 FILLER       PIC X(1).
+               05 WS-STATUT    PIC X(8).
+                  88 WS-STATUT-RESILIE VALUE 'RESILIE '.
+               05 FILLER       PIC X(1).
+               05 WS-Date1     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-date2     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-PRIX      PIC X(9).
+               05 FILLER       PIC X(1).
+               05 WS-DEVISE    PIC X(3).
+
+       FD ASSUR-ARCHIVE-FILE
+           RECORD CONTAINS 127 CHARACTERS
+           DATA RECORD     IS WS-ARCHIVE-RECORD.
+       01 WS-ARCHIVE-RECORD.
+           05 WS-ARC-SOURCE    PIC X(5).
+           05 FILLER           PIC X(1).
+           05 WS-ARC-DONNEES   PIC X(121).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FICHIER  PIC X(02).
+          88 STATUT-FICHIER-OK   VALUE '00'.
+          88 STATUT-FICHIER-FIN  VALUE '10'.
+
+       01 WS-STATUS-FICHIER2 PIC X(02).
+          88 STATUT-FICHIER2-OK  VALUE '00'.
+          88 STATUT-FICHIER2-FIN VALUE '10'.
+
+       01 WS-STATUS-ARCHIVE  PIC X(02).
+          88 STATUT-ARCHIVE-OK   VALUE '00'.
+
+      * Zones de journalisation, alimentées avant CALL 'FSTATLOG'.
+       01 WS-LOG-PROGRAMME   PIC X(20) VALUE 'ASSUR-ARCHIVE'.
+       01 WS-LOG-PARAGRAPHE  PIC X(30).
+       01 WS-LOG-MESSAGE     PIC X(50).
+
+       01 WS-SEUIL-ANNEES    PIC 9(02) VALUE ZERO.
+       01 WS-ANNEE-JOUR      PIC 9(04).
+       01 WS-ANNEE-RESIL     PIC 9(04).
+       01 WS-ANCIENNETE      PIC S9(04).
+
+       01 WS-DATE-JOUR       PIC 9(08).
+       01 WS-ARCHIVE-PATH    PIC X(40).
+
+       01 WS-NBRE-ARCHIVES-P1 PIC 9(05) VALUE ZERO.
+       01 WS-NBRE-ARCHIVES-P2 PIC 9(05) VALUE ZERO.
+       01 WS-NBRE-ARCHIVES-ED PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           DISPLAY 'SEUIL D''ARCHIVAGE EN ANNEES (DEFAUT 10) : '
+               WITH NO ADVANCING.
+           ACCEPT WS-SEUIL-ANNEES.
+           IF WS-SEUIL-ANNEES = ZERO
+               MOVE 10 TO WS-SEUIL-ANNEES
+           END-IF.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+           MOVE WS-DATE-JOUR(1:4) TO WS-ANNEE-JOUR.
+           STRING 'archive-assurances-' WS-DATE-JOUR '.dat'
+               DELIMITED BY SIZE
+               INTO WS-ARCHIVE-PATH.
+
+           OPEN OUTPUT ASSUR-ARCHIVE-FILE.
+           IF NOT STATUT-ARCHIVE-OK
+               DISPLAY 'ERREUR OUVERTURE FICHIER ARCHIVE : '
+                       WS-STATUS-ARCHIVE
+               MOVE '0000-MAIN-START'         TO WS-LOG-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE ASSUR-ARCHIVE-FILE'
+                                               TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-ARCHIVE WS-LOG-MESSAGE
+               GO TO 0000-MAIN-END
+           END-IF.
+
+           PERFORM 1000-TRAITER-PART1
+           THRU    1000-TRAITER-PART1-FIN.
+
+           PERFORM 2000-TRAITER-PART2
+           THRU    2000-TRAITER-PART2-FIN.
+
+           CLOSE ASSUR-ARCHIVE-FILE.
+
+           COMPUTE WS-NBRE-ARCHIVES-ED =
+               WS-NBRE-ARCHIVES-P1 + WS-NBRE-ARCHIVES-P2.
+           DISPLAY 'ARCHIVAGE TERMINE - '
+                   FUNCTION TRIM(WS-NBRE-ARCHIVES-ED)
+                   ' POLICE(S) RESILIEE(S) DEPLACEE(S) VERS '
+                   WS-ARCHIVE-PATH.
+       0000-MAIN-END.
+           STOP RUN.
+
+      **********************************************
+      * Parcourt ASSUR-PART1-FILE en séquence et supprime du fichier
+      * de production, vers l'archive, chaque police RESILIE dont la
+      * date de fin dépasse le seuil demandé.
+       1000-TRAITER-PART1.
+           OPEN I-O ASSUR-PART1-FILE.
+           IF NOT STATUT-FICHIER-OK
+               DISPLAY 'ERREUR OUVERTURE ASSURANCES-PART1.DAT : '
+                       WS-STATUS-FICHIER
+               MOVE '1000-TRAITER-PART1'      TO WS-LOG-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE ASSUR-PART1-FILE'
+                                               TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-FICHIER WS-LOG-MESSAGE
+               GO TO 1000-TRAITER-PART1-FIN
+           END-IF.
+
+           PERFORM 1100-LIRE-PART1
+           THRU    1100-LIRE-PART1-FIN.
+
+           PERFORM UNTIL STATUT-FICHIER-FIN
+               PERFORM 1200-EXAMINER-PART1
+               THRU    1200-EXAMINER-PART1-FIN
+               PERFORM 1100-LIRE-PART1
+               THRU    1100-LIRE-PART1-FIN
+           END-PERFORM.
+
+           CLOSE ASSUR-PART1-FILE.
+       1000-TRAITER-PART1-FIN. EXIT.
+
+       1100-LIRE-PART1.
+           READ ASSUR-PART1-FILE.
+           IF NOT STATUT-FICHIER-OK AND NOT STATUT-FICHIER-FIN
+               DISPLAY 'ERREUR LECTURE ASSURANCES-PART1.DAT : '
+                       WS-STATUS-FICHIER
+               MOVE '1100-LIRE-PART1'         TO WS-LOG-PARAGRAPHE
+               MOVE 'ERREUR LECTURE ASSUR-PART1-FILE'
+                                               TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-FICHIER WS-LOG-MESSAGE
+               SET STATUT-FICHIER-FIN TO TRUE
+           END-IF.
+       1100-LIRE-PART1-FIN. EXIT.
+
+       1200-EXAMINER-PART1.
+           IF WS-STATUT-RESILIE OF WS-ASSUR-PART1-RECORD
+               MOVE WS-date2 OF WS-ASSUR-PART1-RECORD(1:4)
+                   TO WS-ANNEE-RESIL
+               COMPUTE WS-ANCIENNETE = WS-ANNEE-JOUR - WS-ANNEE-RESIL
+               IF WS-ANCIENNETE >= WS-SEUIL-ANNEES
+                   MOVE 'PART1' TO WS-ARC-SOURCE
+                   MOVE WS-ASSUR-PART1-RECORD TO WS-ARC-DONNEES
+                   WRITE WS-ARCHIVE-RECORD
+                   DELETE ASSUR-PART1-FILE
+                   ADD 1 TO WS-NBRE-ARCHIVES-P1
+               END-IF
+           END-IF.
+       1200-EXAMINER-PART1-FIN. EXIT.
+
+      **********************************************
+      * Même traitement pour ASSUR-PART2-FILE.
+       2000-TRAITER-PART2.
+           OPEN I-O ASSUR-PART2-FILE.
+           IF NOT STATUT-FICHIER2-OK
+               DISPLAY 'ERREUR OUVERTURE ASSURANCES-PART2.DAT : '
+                       WS-STATUS-FICHIER2
+               MOVE '2000-TRAITER-PART2'      TO WS-LOG-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE ASSUR-PART2-FILE'
+                                               TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-FICHIER2 WS-LOG-MESSAGE
+               GO TO 2000-TRAITER-PART2-FIN
+           END-IF.
+
+           PERFORM 2100-LIRE-PART2
+           THRU    2100-LIRE-PART2-FIN.
+
+           PERFORM UNTIL STATUT-FICHIER2-FIN
+               PERFORM 2200-EXAMINER-PART2
+               THRU    2200-EXAMINER-PART2-FIN
+               PERFORM 2100-LIRE-PART2
+               THRU    2100-LIRE-PART2-FIN
+           END-PERFORM.
+
+           CLOSE ASSUR-PART2-FILE.
+       2000-TRAITER-PART2-FIN. EXIT.
+
+       2100-LIRE-PART2.
+           READ ASSUR-PART2-FILE.
+           IF NOT STATUT-FICHIER2-OK AND NOT STATUT-FICHIER2-FIN
+               DISPLAY 'ERREUR LECTURE ASSURANCES-PART2.DAT : '
+                       WS-STATUS-FICHIER2
+               MOVE '2100-LIRE-PART2'         TO WS-LOG-PARAGRAPHE
+               MOVE 'ERREUR LECTURE ASSUR-PART2-FILE'
+                                               TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-FICHIER2 WS-LOG-MESSAGE
+               SET STATUT-FICHIER2-FIN TO TRUE
+           END-IF.
+       2100-LIRE-PART2-FIN. EXIT.
+
+       2200-EXAMINER-PART2.
+           IF WS-STATUT-RESILIE OF WS-ASSUR-PART2-RECORD
+               MOVE WS-date2 OF WS-ASSUR-PART2-RECORD(1:4)
+                   TO WS-ANNEE-RESIL
+               COMPUTE WS-ANCIENNETE = WS-ANNEE-JOUR - WS-ANNEE-RESIL
+               IF WS-ANCIENNETE >= WS-SEUIL-ANNEES
+                   MOVE 'PART2' TO WS-ARC-SOURCE
+                   MOVE WS-ASSUR-PART2-RECORD TO WS-ARC-DONNEES
+                   WRITE WS-ARCHIVE-RECORD
+                   DELETE ASSUR-PART2-FILE
+                   ADD 1 TO WS-NBRE-ARCHIVES-P2
+               END-IF
+           END-IF.
+       2200-EXAMINER-PART2-FIN. EXIT.
+
+       END PROGRAM assur-archive.
