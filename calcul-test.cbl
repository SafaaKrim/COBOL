@@ -4,10 +4,21 @@
       *                                                        *
       **********************************************************
         
-        IDENTIFICATION DIVISION. 
+        IDENTIFICATION DIVISION.
        PROGRAM-ID.calcul-test.
-  
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-HISTORIQUE ASSIGN TO "calcul-historique.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-HISTORIQUE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-HISTORIQUE.
+       01  WS-LIGNE-HISTORIQUE PIC X(80).
+
        WORKING-STORAGE SECTION.
       *Définition de les variableS
 
@@ -31,6 +42,10 @@
            
         01 WS-Error-Message PIC X(50).
         01 WS-DECISION      PIC X(50).
+
+      * Statut du journal des calculs de la session
+        01 WS-STATUT-HISTORIQUE PIC X(02).
+           88 STATUT-HISTORIQUE-OK VALUE "00".
        
        PROCEDURE DIVISION.
       *
@@ -158,9 +173,36 @@
 
            MOVE WS-Result TO WS-ResultED
            DISPLAY "Résultat : " WS-ResultED.
-           
+
+           PERFORM ECRIRE-HISTORIQUE-CALCUL
+           THRU    ECRIRE-HISTORIQUE-CALCUL-FIN.
+
        AFFICHAGE-RESULTAT-FIN. EXIT.
 
+      *****************************
+      * Ajoute l'operation qui vient d'etre calculee (operandes,
+      * operateur, resultat) au fichier historique de la session,
+      * pour qu'un calcul en plusieurs etapes reste consultable
+      * une fois termine.
+      *****************************
+       ECRIRE-HISTORIQUE-CALCUL.
+           OPEN EXTEND F-HISTORIQUE.
+           IF NOT STATUT-HISTORIQUE-OK
+              OPEN OUTPUT F-HISTORIQUE
+           END-IF.
+           IF STATUT-HISTORIQUE-OK
+              MOVE SPACES TO WS-LIGNE-HISTORIQUE
+              STRING FUNCTION TRIM(WS-Num1ED) " "
+                     FUNCTION UPPER-CASE(WS-OPERATION) " "
+                     FUNCTION TRIM(WS-Num2ED) " = "
+                     FUNCTION TRIM(WS-ResultED)
+                     DELIMITED BY SIZE
+                  INTO WS-LIGNE-HISTORIQUE
+              WRITE WS-LIGNE-HISTORIQUE
+           END-IF.
+           CLOSE F-HISTORIQUE.
+       ECRIRE-HISTORIQUE-CALCUL-FIN. EXIT.
+
        SUITE-CALCUL.
 
            DISPLAY 'ARRET DE LA CALCULATRICE ? TAPEZ OUI ou NON :'
