@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook  : train1.cpy
+      * Auteur    : K.SAFAA
+      * Description : Enregistrement du fichier d'entree F-INPUT
+      *               (train.dat). Longueur variable : partie fixe
+      *               suivie d'une table de drapeaux d'arret, une
+      *               position par arret possible. Le nombre reel
+      *               d'arrets est deduit de la longueur lue, pas
+      *               stocke tel quel dans le fichier.
+      ******************************************************************
+       FD  F-INPUT
+           RECORD IS VARYING IN SIZE FROM 57 TO 76 CHARACTERS
+           DEPENDING ON WS-FS-ENREG.
+       01  FS-TRAIN-DET.
+           05 FS-NUM-TRAIN        PIC X(6).
+           05 FS-GARE-DEPART      PIC X(10).
+           05 FS-GARE-ARRIVEE     PIC X(10).
+           05 FS-JOUR-DEPART      PIC 9.
+           05 FS-HHMN             PIC 9(4).
+           05 FS-NBH              PIC 9(2).
+           05 FS-RETARD-MN        PIC 9(3).
+           05 FS-MOTIF-RETARD     PIC X(20).
+           05 FS-ARR-TAB          PIC X OCCURS 20 TIMES.
+              88 TRAIN-STOP VALUE 'O'.
