@@ -25,27 +25,48 @@
        COPY train1.
        COPY train2.
        WORKING-STORAGE SECTION.
-      * gestion des status des fichiers  
-       01  WS-STAT-FICIN     PIC XX                     .
-           88  WS-STAT-FICIOK                     VALUE '00'.
+      * gestion des status des fichiers
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==WS-STAT-FICIN==
+                     ==FSTAT-OK==    BY ==WS-STAT-FICIOK==.
            88  WS-STAT-FICIFIN                    VALUE '10'.
-       01  WS-STAT-FICOUT    PIC XX                     .
-           88  WS-STAT-OFICOK                     VALUE '00'.
-           88  WS-STAT-OFICDBL                    VALUE '06'. 
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==WS-STAT-FICOUT==
+                     ==FSTAT-OK==    BY ==WS-STAT-OFICOK==.
+           88  WS-STAT-OFICDBL                    VALUE '06'.
        01  WS-NB-LUS         PIC 999.
        01  WS-NB-ECRIT       PIC 999.
        01  WS-NB-ARRET       PIC 99.
        01  WS-IND-MAX        PIC 99.
        01  WS-FS-ENREG       PIC 99.
-       01  WS-FS-FIX         PIC 99   VALUE 27.
-       01  WS-FIX-ENREG      PIC 99   VALUE 37.
+       01  WS-FS-FIX         PIC 99   VALUE 56.
+       01  WS-FIX-ENREG      PIC 99   VALUE 73.
+       01  WS-FIX-ENREG-DET  PIC 99   VALUE 18.
        01  WS-FSO-ENREG      PIC 99.
        01  WS-IND-TAB        PIC 99.
        01  WS-LIG-RAP        PIC X(255).
        01  WS-HHMN           PIC 9(4).
        01  WS-HHMN-DET       REDEFINES WS-HHMN .
            05 WS-HH          PIC 99.
-           05 WS-MN          PIC 99.  
+           05 WS-MN          PIC 99.
+
+      * Décalage de jour dû au passage de minuit pendant le trajet,
+      * et champs de travail pour le calcul du jour d'arrivée.
+       01  WS-NB-JOUR-CALC   PIC 9   VALUE 0.
+       01  WS-JOUR-CALC-TMP  PIC 99.
+       01  WS-JOUR-DIV       PIC 99.
+       01  WS-JOUR-REM       PIC 99.
+
+      * Zones d'appel de la routine commune de journalisation
+       01  WS-LOG-PROGRAMME  PIC X(20).
+       01  WS-LOG-PARAGRAPHE PIC X(30).
+       01  WS-LOG-MESSAGE    PIC X(50).
+
+      * Zones d'appel de la routine commune de suivi des passages batch
+       01  WS-RUNCTL-PROGRAMME  PIC X(20) VALUE 'TRAIN3'.
+       01  WS-RUNCTL-COMPTEUR-1 PIC 9(07).
+       01  WS-RUNCTL-COMPTEUR-2 PIC 9(07).
+       01  WS-RUNCTL-STATUT     PIC X(10).
        PROCEDURE DIVISION .
 
       * Ouverture des fichiers
@@ -71,28 +92,89 @@
            END-PERFORM.        
       * Test du status 
        TEST-STATUT.
-           IF (NOT WS-STAT-FICIOK) AND (NOT WS-STAT-FICIFIN) THEN 
+           IF ((NOT WS-STAT-FICIOK) AND (NOT WS-STAT-FICIFIN))
+                   OR (NOT WS-STAT-OFICOK) THEN
               MOVE ALL  '/' TO WS-LIG-RAP
-              DISPLAY WS-LIG-RAP 
-              DISPLAY 'CODE RETOUR D''ERREUR' SPACE WS-STAT-FICIN 
+              DISPLAY WS-LIG-RAP
+              IF NOT WS-STAT-OFICOK
+                 DISPLAY 'CODE RETOUR D''ERREUR' SPACE WS-STAT-FICOUT
+              ELSE
+                 DISPLAY 'CODE RETOUR D''ERREUR' SPACE WS-STAT-FICIN
+              END-IF
               MOVE ALL  '/' TO WS-LIG-RAP
-              DISPLAY WS-LIG-RAP 
-           END-IF.  
+              DISPLAY WS-LIG-RAP
+              MOVE 'TRAIN3' TO WS-LOG-PROGRAMME
+              MOVE 'TEST-STATUT' TO WS-LOG-PARAGRAPHE
+              IF NOT WS-STAT-OFICOK
+                 MOVE 'ERREUR OUVERTURE FICHIER TRAIN-PLANNING'
+                     TO WS-LOG-MESSAGE
+                 CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                     WS-LOG-PARAGRAPHE WS-STAT-FICOUT WS-LOG-MESSAGE
+              ELSE
+                 MOVE 'ERREUR OUVERTURE/LECTURE FICHIER TRAIN'
+                     TO WS-LOG-MESSAGE
+                 CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                     WS-LOG-PARAGRAPHE WS-STAT-FICIN WS-LOG-MESSAGE
+              END-IF
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
            CLOSE F-INPUT.
            CLOSE F-OUTPUT.
            SUBTRACT 1 FROM WS-NB-LUS.
            DISPLAY 'Nombre d''enregistrements lus: ' WS-NB-LUS.
            DISPLAY 'Nombre d''enregistrements écrits: ' WS-NB-ECRIT.
+
+           MOVE WS-NB-LUS   TO WS-RUNCTL-COMPTEUR-1.
+           MOVE WS-NB-ECRIT TO WS-RUNCTL-COMPTEUR-2.
+           IF RETURN-CODE = 0
+              MOVE 'OK' TO WS-RUNCTL-STATUT
+           ELSE
+              MOVE 'ERREUR' TO WS-RUNCTL-STATUT
+           END-IF.
+           CALL 'RUNCTL' USING WS-RUNCTL-PROGRAMME WS-RUNCTL-COMPTEUR-1
+               WS-RUNCTL-COMPTEUR-2 WS-RUNCTL-STATUT.
+
            STOP RUN.
        CALC-ARRIV.
            INITIALIZE WS-HHMN.
+           INITIALIZE WS-NB-JOUR-CALC.
            MOVE ALL SPACE TO RECO-TRAIN.
            MOVE FS-HHMN OF FS-TRAIN-DET  TO WS-HHMN .
            COMPUTE WS-HH = WS-HH + FS-NBH OF FS-TRAIN-DET.
-           PERFORM UNTIL (WS-HH < 24) 
+           PERFORM UNTIL (WS-HH < 24)
               COMPUTE WS-HH = WS-HH - 24
+              ADD 1 TO WS-NB-JOUR-CALC
            END-PERFORM.
-       CALC-ARRET.   
+           PERFORM CALC-JOUR-ARRIVEE
+           THRU    CALC-JOUR-ARRIVEE-FIN.
+      * Détermine le jour d'arrivée (1=LUNDI ... 7=DIMANCHE) à partir
+      * du jour de départ et du nombre de minuits franchis pendant
+      * le trajet, calculé dans CALC-ARRIV.
+       CALC-JOUR-ARRIVEE.
+           MOVE WS-NB-JOUR-CALC TO FS-NB-JOUR-DECALAGE.
+           ADD FS-JOUR-DEPART OF FS-TRAIN-DET WS-NB-JOUR-CALC
+               GIVING WS-JOUR-CALC-TMP.
+           DIVIDE WS-JOUR-CALC-TMP BY 7 GIVING WS-JOUR-DIV
+               REMAINDER WS-JOUR-REM.
+           IF WS-JOUR-REM = 0
+               MOVE 7 TO FS-JOUR-ARRIVEE
+           ELSE
+               MOVE WS-JOUR-REM TO FS-JOUR-ARRIVEE
+           END-IF.
+           EVALUATE FS-JOUR-ARRIVEE
+               WHEN 1 MOVE 'LUNDI    ' TO FS-NOM-JOUR-ARRIVEE
+               WHEN 2 MOVE 'MARDI    ' TO FS-NOM-JOUR-ARRIVEE
+               WHEN 3 MOVE 'MERCREDI ' TO FS-NOM-JOUR-ARRIVEE
+               WHEN 4 MOVE 'JEUDI    ' TO FS-NOM-JOUR-ARRIVEE
+               WHEN 5 MOVE 'VENDREDI ' TO FS-NOM-JOUR-ARRIVEE
+               WHEN 6 MOVE 'SAMEDI   ' TO FS-NOM-JOUR-ARRIVEE
+               WHEN 7 MOVE 'DIMANCHE ' TO FS-NOM-JOUR-ARRIVEE
+           END-EVALUATE.
+       CALC-JOUR-ARRIVEE-FIN. EXIT.
+
+       CALC-ARRET.
            INITIALIZE WS-IND-TAB.
            INITIALIZE WS-IND-MAX.
            INITIALIZE WS-NB-ARRET.
@@ -109,16 +191,43 @@
            MOVE CORR FS-TRAIN-DET TO FSO-TRAIN-DET .
            MOVE WS-HHMN TO FS-HHMN-DEST.
            MOVE WS-NB-ARRET TO FS-NB-ARRET .
-           PERFORM VARYING WS-IND-TAB FROM 1 BY 1 
+           PERFORM VARYING WS-IND-TAB FROM 1 BY 1
                  UNTIL (WS-IND-TAB > WS-IND-MAX)
                     MOVE FS-ARR-TAB(WS-IND-TAB)
-                    TO FSO-ARR-TAB(WS-IND-TAB) 
-           END-PERFORM.      
-           WRITE RECO-TRAIN.
-           ADD 1 TO WS-NB-ECRIT .
-           DISPLAY RECO-TRAIN. 
+                    TO FSO-ARR-TAB(WS-IND-TAB)
+           END-PERFORM.
            INITIALIZE WS-FSO-ENREG .
            COMPUTE WS-FSO-ENREG = WS-FIX-ENREG + WS-IND-MAX.
+           WRITE RECO-TRAIN.
+           ADD 1 TO WS-NB-ECRIT .
+           DISPLAY RECO-TRAIN.
+           IF FS-RETARD-MN OF FSO-TRAIN-DET > 0
+               DISPLAY '  RETARD : ' FS-RETARD-MN OF FSO-TRAIN-DET
+                   ' MN - MOTIF : ' FS-MOTIF-RETARD OF FSO-TRAIN-DET
+           END-IF.
+           PERFORM DETAIL-ARRETS
+           THRU    DETAIL-ARRETS-FIN.
+
+       DETAIL-ARRETS.
+      * Détail arrêt par arrêt : la source ne fournit qu'un drapeau
+      * par position, sans nom de gare intermédiaire ; on restitue
+      * donc le numéro de position de chaque arrêt effectif, à la
+      * fois à l'écran et dans le fichier de sortie (une ligne
+      * FSD- par arrêt, à la suite de la ligne RECO-TRAIN du train).
+           PERFORM VARYING WS-IND-TAB FROM 1 BY 1
+                 UNTIL (WS-IND-TAB > WS-IND-MAX)
+                    IF TRAIN-STOP(WS-IND-TAB) THEN
+                       DISPLAY '  ARRET N ' WS-IND-TAB ' - TRAIN '
+                           FS-NUM-TRAIN OF FSO-TRAIN-DET
+                       MOVE FS-NUM-TRAIN OF FSO-TRAIN-DET
+                            TO FSD-NUM-TRAIN
+                       MOVE ' ARRET N ' TO FSD-LIBELLE
+                       MOVE WS-IND-TAB TO FSD-NUM-ARRET
+                       MOVE WS-FIX-ENREG-DET TO WS-FSO-ENREG
+                       WRITE RECO-ARRET-DETAIL
+                    END-IF
+           END-PERFORM.
+       DETAIL-ARRETS-FIN. EXIT.
 
 
       
