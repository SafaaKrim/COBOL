@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Copybook  : train2.cpy
+      * Auteur    : K.SAFAA
+      * Description : Enregistrement du fichier de sortie F-OUTPUT
+      *               (train-planning.dat). FSO-TRAIN-DET reprend les
+      *               memes noms de rubriques que FS-TRAIN-DET pour
+      *               permettre le MOVE CORRESPONDING ; les rubriques
+      *               calculees (heure/jour d'arrivee, decalage,
+      *               nombre d'arrets) sont propres a la sortie.
+      ******************************************************************
+       FD  F-OUTPUT
+           RECORD IS VARYING IN SIZE FROM 18 TO 93 CHARACTERS
+           DEPENDING ON WS-FSO-ENREG.
+       01  RECO-TRAIN.
+           05 FSO-TRAIN-DET.
+              10 FS-NUM-TRAIN        PIC X(6).
+              10 FS-GARE-DEPART      PIC X(10).
+              10 FS-GARE-ARRIVEE     PIC X(10).
+              10 FS-JOUR-DEPART      PIC 9.
+              10 FS-HHMN             PIC 9(4).
+              10 FS-NBH              PIC 9(2).
+              10 FS-RETARD-MN        PIC 9(3).
+              10 FS-MOTIF-RETARD     PIC X(20).
+           05 FS-HHMN-DEST           PIC 9(4).
+           05 FS-JOUR-ARRIVEE        PIC 9.
+           05 FS-NOM-JOUR-ARRIVEE    PIC X(9).
+           05 FS-NB-JOUR-DECALAGE    PIC 9.
+           05 FS-NB-ARRET            PIC 99.
+           05 FSO-ARR-TAB            PIC X OCCURS 20 TIMES.
+
+      * Ligne de détail arrêt par arrêt, écrite après RECO-TRAIN pour
+      * chaque position d'arrêt effectif (WS-FSO-ENREG doit être
+      * repositionné à WS-FIX-ENREG-DET avant chaque WRITE, la clause
+      * DEPENDING ON de la FD étant commune à tous les types
+      * d'enregistrement de F-OUTPUT).
+       01  RECO-ARRET-DETAIL.
+           05 FSD-NUM-TRAIN          PIC X(6).
+           05 FSD-LIBELLE            PIC X(10).
+           05 FSD-NUM-ARRET          PIC 99.
