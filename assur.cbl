@@ -15,22 +15,47 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       * Déclaration des fichiers d'entrée et de sortie. 
+      * Organisation indexée sur WS-ID : permet à un programme de
+      * consultation ponctuelle (ex. assur-lookup.cbl) d'accéder à une
+      * police par sa clé sans passer par le rapport nocturne complet.
+      * L'accès du présent programme reste séquentiel (READ sans clé),
+      * ce qui parcourt le fichier dans l'ordre des clés.
            SELECT ASSUR-PART1-FILE ASSIGN TO 'assurances-part1.dat'
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
+           RECORD KEY   IS WS-ID OF WS-ASSUR-PART1-RECORD
            FILE STATUS  IS WS-STATUS-FICHIER.
 
            SELECT ASSUR-PART2-FILE ASSIGN TO 'assurances-part2.dat'
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
+           RECORD KEY   IS WS-ID OF WS-ASSUR-PART2-RECORD
            FILE STATUS  IS WS-STATUS-FICHIER2.
 
-           SELECT RAPPORT-ASSURANCES-FILE 
+           SELECT RAPPORT-ASSURANCES-FILE
            ASSIGN TO 'rapport-assurances.dat'
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS  IS WS-STATUS-FIC-SORTIE.
 
+      * Fichier de reprise/checkpoint : mémorise la dernière section
+      * du tableau entièrement écrite dans le rapport, pour permettre
+      * de reprendre après incident sans dupliquer le rapport.
+           SELECT ASSUR-CHECKPOINT-FILE
+           ASSIGN TO 'assur-checkpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS  IS WS-STATUS-CHECKPOINT.
+
+      * Export du listing au format CSV, en plus du rapport pour
+      * imprimante, pour que le service comptable et les autres
+      * destinataires puissent l'ouvrir directement dans un tableur.
+           SELECT ASSUR-CSV-FILE
+           ASSIGN TO 'rapport-assurances.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS  IS WS-STATUS-FIC-CSV.
+
 
        DATA DIVISION.
       * Cette section définit les enregistrements de données 
@@ -49,6 +74,8 @@
                05 WS-NOM-ASS   PIC X(41).
                05 FILLER       PIC X(1).
                05 WS-STATUT    PIC X(8).
+                  88 WS-STATUT-CONNU VALUES 'ACTIF   ' 'SUSPENDU'
+                                            'RESILIE '.
                05 FILLER       PIC X(1).
                05 WS-Date1     PIC X(8).
                05 FILLER       PIC X(1).
@@ -71,6 +98,8 @@
                05 WS-NOM-ASS   PIC X(41).
                05 FILLER       PIC X(1).
                05 WS-STATUT    PIC X(8).
+                  88 WS-STATUT-CONNU VALUES 'ACTIF   ' 'SUSPENDU'
+                                            'RESILIE '.
                05 FILLER       PIC X(1).
                05 WS-Date1     PIC X(8).
                05 FILLER       PIC X(1).
@@ -78,10 +107,25 @@
                05 FILLER       PIC X(1).
                05 WS-PRIX      PIC X(9).
                05 FILLER       PIC X(1).
-               05 WS-DEVISE    PIC X(3).   
-            
+               05 WS-DEVISE    PIC X(3).
+
+       FD ASSUR-CHECKPOINT-FILE
+      * Fichier de reprise : dernière section du tableau écrite.
+           RECORD CONTAINS 10 CHARACTERS
+           DATA RECORD     IS WS-CHECKPOINT-RECORD.
+       01 WS-CHECKPOINT-RECORD.
+           05 WS-CKPT-DERNIER-J PIC 9(4).
+           05 FILLER             PIC X(6).
+
+       FD ASSUR-CSV-FILE
+      * Une ligne CSV (avec en-tête) par police du tableau combiné,
+      * dans le même ordre que le corps du rapport imprimante.
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD     IS WS-CSV-RECORD.
+       01 WS-CSV-RECORD PIC X(132).
+
        FD RAPPORT-ASSURANCES-FILE
-      * Définition des champs pour le fichier ASSUR-PART2. 
+      * Définition des champs pour le fichier ASSUR-PART2.
            RECORD CONTAINS 132 CHARACTERS
            DATA RECORD     IS RAPPORT-ASSURANCES-RECORD.
        01  RAPPORT-ASSURANCES-RECORD.
@@ -135,16 +179,76 @@
              15 WS-NBRE-RESILIE  PIC 9(3).
            10 WS-LIG2-ETOILE     PIC X(24) VALUE SPACES.
 
+         05 WS-ENPIED-PRIX REDEFINES WS-ENTETE.
+           10 WS-LIBELLE-PRIX-ACTIF PIC X(25) VALUE
+                                    'TOTAL PRIME ACTIF    : '.
+           10 WS-TOTAL-PRIX-ACTIF-ED   PIC Z(10)9.
+           10 FILLER                PIC X(1) VALUE SPACE.
+           10 WS-LIBELLE-PRIX-SUS   PIC X(25) VALUE
+                                    'TOTAL PRIME SUSPENDU : '.
+           10 WS-TOTAL-PRIX-SUS-ED     PIC Z(10)9.
+           10 FILLER                PIC X(1) VALUE SPACE.
+           10 WS-LIBELLE-PRIX-RES   PIC X(25) VALUE
+                                    'TOTAL PRIME RESILIE  : '.
+           10 WS-TOTAL-PRIX-RES-ED     PIC Z(10)9.
+           10 FILLER                PIC X(22) VALUE SPACE.
+
+         05 WS-ENPIED-PRIX-TOTAL REDEFINES WS-ENTETE.
+           10 WS-LIBELLE-PRIX-GLOBAL PIC X(25) VALUE
+                                     'TOTAL PRIME GENERAL  : '.
+           10 WS-TOTAL-PRIX-GLOBAL-ED  PIC Z(10)9.
+           10 FILLER                 PIC X(96) VALUE SPACE.
+
+         05 WS-EXCEPTION REDEFINES WS-ENTETE.
+            10 WS-EXC-SOURCE  PIC X(6).
+            10 FILLER         PIC X(1).
+            10 WS-EXC-ID      PIC X(8).
+            10 FILLER         PIC X(1).
+            10 WS-EXC-STATUT  PIC X(8).
+            10 FILLER         PIC X(1).
+            10 WS-EXC-LIBELLE PIC X(30) VALUE
+                              'STATUT NON RECONNU'.
+            10 FILLER         PIC X(77).
+
+      * Une ligne de total de prime par devise distincte rencontrée
+      * dans le tableau combiné (toutes sections statut confondues),
+      * pour ne plus mélanger EUR et USD dans un même montant.
+         05 WS-ENPIED-DEVISE REDEFINES WS-ENTETE.
+            10 FILLER            PIC X(1) VALUE SPACE.
+            10 WS-DEVISE-LIBELLE PIC X(19) VALUE
+                                 'TOTAL PRIME DEVISE '.
+            10 WS-DEVISE-CODE-ED PIC X(3).
+            10 FILLER            PIC X(3) VALUE ' : '.
+            10 WS-DEVISE-TOTAL-ED PIC Z(10)9.
+            10 FILLER            PIC X(95) VALUE SPACE.
+
+      * Total général converti dans la devise de référence, à l'aide
+      * d'une table de taux fixes (voir INITIALISER-TAUX-DEVISES).
+         05 WS-ENPIED-PRIX-CONVERTI REDEFINES WS-ENTETE.
+            10 WS-LIBELLE-PRIX-CONVERTI PIC X(22) VALUE
+                                        'TOTAL GENERAL CONV. '.
+            10 WS-DEVISE-CONVERTI-ED    PIC X(3).
+            10 FILLER                   PIC X(3) VALUE ' : '.
+            10 WS-TOTAL-PRIX-CONVERTI-ED PIC Z(10)9.
+            10 FILLER                   PIC X(93) VALUE SPACE.
+
+      * Ligne d'information générique (ex. devise sans taux connu).
+         05 WS-INFO-LIGNE REDEFINES WS-ENTETE.
+            10 WS-INFO-TEXTE  PIC X(80).
+            10 FILLER         PIC X(52) VALUE SPACE.
+
         WORKING-STORAGE SECTION.
       * Cette section contient des variables de contrôle 
       * et des indicateurs de statut.
 
-       01 WS-STATUS-FICHIER         PIC 9(2) VALUE ZERO.
-           88 STATUT-FICHIER-OK     VALUE 00.
-           88 STATUT-FICHIER-FIN    VALUE 10.
-       01 WS-STATUS-FICHIER2        PIC 9(2) VALUE ZERO.
-           88 STATUT-FICHIER2-OK    VALUE 00.
-           88 STATUT-FICHIER2-FIN   VALUE 10.    
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==WS-STATUS-FICHIER==
+                     ==FSTAT-OK==    BY ==STATUT-FICHIER-OK==.
+           88 STATUT-FICHIER-FIN    VALUE '10'.
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==WS-STATUS-FICHIER2==
+                     ==FSTAT-OK==    BY ==STATUT-FICHIER2-OK==.
+           88 STATUT-FICHIER2-FIN   VALUE '10'.
 
        01 WS-REC-COUNT         PIC 9(4) VALUE 0.
        01 WS-REC2-COUNT        PIC 9(4) VALUE 0.
@@ -153,12 +257,65 @@
        
        01 WS-I PIC 9(3) VALUE 0.
        01 WS-J PIC 9(3) VALUE 0.
+       01 WS-K PIC 9(4) VALUE 0.
+
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==WS-STATUS-FIC-SORTIE==
+                     ==FSTAT-OK==    BY ==STATUT-SORTIE-OK==.
+           88 STATUT-SORTIE-FIN          VALUE '10'.
+
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==WS-STATUS-CHECKPOINT==
+                     ==FSTAT-OK==    BY ==STATUT-CHECKPOINT-OK==.
+           88 STATUT-CHECKPOINT-FIN      VALUE '10'.
+
+      * Dernière ligne de corps du tableau confirmée écrite dans le
+      * rapport lors d'une exécution précédente. Zéro si le fichier
+      * de reprise est vide ou absent (première exécution normale).
+       01 WS-DERNIER-J-TRAITE PIC 9(4) VALUE 0.
+       01 WS-REPRISE-EN-COURS PIC X VALUE 'N'.
+           88 REPRISE-EN-COURS VALUE 'O'.
 
-       01 WS-STATUS-FIC-SORTIE PIC 9(2) VALUE ZERO.
-           88 STATUT-SORTIE-OK           VALUE 00.
-           88 STATUT-SORTIE-FIN          VALUE 10.
+      * Champs alimentés par l'appelant avant PERFORM ECRIRE-JOURNAL,
+      * pour composer la ligne d'audit du prochain incident signalé,
+      * relayée vers le journal d'erreurs commun via CALL 'FSTATLOG'.
+       01 WS-JOURNAL-PARAGRAPHE PIC X(20) VALUE SPACES.
+       01 WS-JOURNAL-LIBELLE    PIC X(40) VALUE SPACES.
+       01 WS-JOURNAL-CODE       PIC X(02) VALUE SPACES.
 
-       01 WS-TABLEAU-FICHIER OCCURS 72.
+      * Zones d'appel de FSTATLOG, dimensionnées comme dans
+      * batch/reconciliation.cbl et assur-archive.cbl.
+       01 WS-LOG-PROGRAMME      PIC X(20) VALUE "ASSUR".
+       01 WS-LOG-PARAGRAPHE     PIC X(30).
+       01 WS-LOG-MESSAGE        PIC X(50).
+
+      * Zones d'appel de la routine commune de suivi des passages batch
+       01 WS-RUNCTL-PROGRAMME   PIC X(20) VALUE "ASSUR".
+       01 WS-RUNCTL-COMPTEUR-1  PIC 9(07).
+       01 WS-RUNCTL-COMPTEUR-2  PIC 9(07).
+       01 WS-RUNCTL-STATUT      PIC X(10).
+
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==WS-STATUS-FIC-CSV==
+                     ==FSTAT-OK==    BY ==STATUT-CSV-OK==.
+
+      * Zones de travail pour la construction de chaque ligne CSV.
+       01 WS-CSV-ID        PIC X(8).
+       01 WS-CSV-NOM       PIC X(14).
+       01 WS-CSV-IRP       PIC X(14).
+       01 WS-CSV-NOM-ASS   PIC X(41).
+       01 WS-CSV-STATUT    PIC X(8).
+       01 WS-CSV-DATE1     PIC X(8).
+       01 WS-CSV-DATE2     PIC X(8).
+       01 WS-CSV-PRIX      PIC X(9).
+       01 WS-CSV-DEVISE    PIC X(3).
+
+      * WS-MAX-TABLEAU est la limite haute sûre du tableau combiné.
+      * Elle doit toujours correspondre au OCCURS de WS-TABLEAU-FICHIER
+      * ci-dessous.
+       01 WS-MAX-TABLEAU PIC 9(4) VALUE 500.
+
+       01 WS-TABLEAU-FICHIER OCCURS 500.
           05 WS-ID        PIC X(8).
           05 FILLER       PIC X(1).
           05 WS-NOM       PIC X(14).
@@ -168,66 +325,145 @@
           05 WS-NOM-ASS   PIC X(41).
           05 FILLER       PIC X(1).
           05 WS-STATUT-TABLE    PIC X(8).
+             88 WS-STATUT-TABLE-CONNU VALUES 'ACTIF   ' 'SUSPENDU'
+                                             'RESILIE '.
           05 FILLER       PIC X(1).
           05 WS-Date1     PIC X(8).
           05 FILLER       PIC X(1).
           05 WS-date2     PIC X(8).
           05 FILLER       PIC X(1).
           05 WS-PRIX      PIC X(9).
+          05 WS-PRIX-NUM  REDEFINES WS-PRIX PIC 9(9).
           05 FILLER       PIC X(1).
-          05 WS-DEVISE    PIC X(3).   
+          05 WS-DEVISE    PIC X(3).
 
        01 WS-NBRE-ACTIF-STK PIC 9(3).
        01 WS-NBRE-RESILIE-STK PIC 9(3).
        01 WS-NBRE-SUS-STK PIC 9(3).
        01 WS-NUM-SECTION-ENC PIC 9(3).
 
+      * Cumul des primes (WS-PRIX) par section et cumul général,
+      * alimentés pendant la boucle de TRAITER-TABLEAU.
+       01 WS-PRIX-SECTION-COURANT PIC 9(11) VALUE 0.
+       01 WS-TOTAL-PRIX-ACTIF     PIC 9(11) VALUE 0.
+       01 WS-TOTAL-PRIX-RESILIE   PIC 9(11) VALUE 0.
+       01 WS-TOTAL-PRIX-SUS       PIC 9(11) VALUE 0.
+       01 WS-TOTAL-PRIX-GENERAL   PIC 9(11) VALUE 0.
+
+      * Nombre de polices prévu (fichier 1 + fichier 2), calculé au
+      * comptage préalable et confronté à WS-MAX-TABLEAU avant de
+      * démarrer le remplissage réel du tableau.
+       01 WS-NBRE-TABLEAU-PREVU PIC 9(4) VALUE 0.
+
+      * Recensement des statuts non reconnus (ni ACTIF, ni SUSPENDU,
+      * ni RESILIE) rencontrés dans les fichiers d'entrée.
+       01 WS-NBRE-EXCEPTIONS PIC 9(3) VALUE 0.
+       01 WS-TAB-EXCEPTIONS.
+          05 WS-EXC-ENTREE OCCURS 50 TIMES INDEXED BY IDX-EXC.
+             10 WS-EXC-TAB-SOURCE PIC X(6).
+             10 WS-EXC-TAB-ID     PIC X(8).
+             10 WS-EXC-TAB-STATUT PIC X(8).
+
+      * Positionné par VALIDER-STATUT-P1/P2 pour le dernier
+      * enregistrement lu : indique s'il peut entrer dans le tableau
+      * combiné (statut reconnu) ou s'il ne doit compter que comme
+      * exception, pour que les deux ne se recouvrent jamais.
+       01 WS-STATUT-VALIDE PIC X(01) VALUE 'O'.
+          88 STATUT-RECORD-VALIDE VALUE 'O'.
+
+      * Cumul du nombre de polices et de la prime par devise distincte
+      * (WS-DEVISE), alimenté par CUMULER-DEVISES à partir du tableau
+      * combiné trié.
+       01 WS-NBRE-DEVISES  PIC 9(2) VALUE 0.
+       01 WS-DEV-POS       PIC 9(2) VALUE 0.
+       01 WS-TAB-DEVISES.
+          05 WS-DEV-ENTREE OCCURS 10 TIMES.
+             10 WS-DEV-CODE   PIC X(3).
+             10 WS-DEV-NBRE   PIC 9(3).
+             10 WS-DEV-TOTAL  PIC 9(11).
+
+      * Table de taux fixes vers la devise de référence, pour le total
+      * général converti optionnel. A ajuster à la main si les taux
+      * réels varient de façon significative.
+       01 WS-DEVISE-REFERENCE PIC X(3) VALUE 'EUR'.
+       01 WS-NBRE-TAUX         PIC 9(2) VALUE 4.
+       01 WS-TAUX-POS          PIC 9(2) VALUE 0.
+       01 WS-TAB-TAUX.
+          05 WS-TAUX-ENTREE OCCURS 4 TIMES.
+             10 WS-TAUX-DEVISE PIC X(3).
+             10 WS-TAUX-VALEUR PIC 9(3)V9(4).
+
+       01 WS-MONTANT-CONVERTI       PIC 9(11) VALUE 0.
+       01 WS-TOTAL-PRIX-CONVERTI    PIC 9(11) VALUE 0.
+       01 WS-NBRE-DEVISES-SANS-TAUX PIC 9(2)  VALUE 0.
+
       * Programme principal pour le traitement des fichiers. 
        PROCEDURE DIVISION.
 
-      * ouverture du ficher       
+      * ouverture du ficher
            PERFORM OUVERTURE-FICHIER
            THRU    OUVERTURE-FICHIER-FIN.
 
+           PERFORM INITIALISER-TAUX-DEVISES
+           THRU    INITIALISER-TAUX-DEVISES-FIN.
+
            PERFORM LECTURE-FICHIER
-           THRU    LECTURE-FICHIER-FIN
+           THRU    LECTURE-FICHIER-FIN.
 
            PERFORM UNTIL STATUT-FICHIER-FIN
-              ADD 1 TO WS-I
-              MOVE WS-ASSUR-PART1-RECORD TO WS-TABLEAU-FICHIER (WS-I)
+              PERFORM VERIF-CAPACITE-TABLEAU
+              THRU    VERIF-CAPACITE-TABLEAU-FIN
+              IF STATUT-RECORD-VALIDE
+                 ADD 1 TO WS-I
+                 MOVE WS-ASSUR-PART1-RECORD TO WS-TABLEAU-FICHIER (WS-I)
+              END-IF
               PERFORM LECTURE-FICHIER
               THRU    LECTURE-FICHIER-FIN
-           END-PERFORM
+           END-PERFORM.
       * Programme principal pour le traitement des fichiers.
            PERFORM LECTURE-FICHIER2
-           THRU    LECTURE-FICHIER2-FIN
+           THRU    LECTURE-FICHIER2-FIN.
 
            PERFORM UNTIL STATUT-FICHIER2-FIN
-               ADD 1 TO WS-I
-               PERFORM LECTURE-FICHIER2
-               THRU    LECTURE-FICHIER2-FIN
-               MOVE WS-ASSUR-PART2-RECORD TO WS-TABLEAU-FICHIER (WS-I)
-           END-PERFORM
-           
-           SORT WS-TABLEAU-FICHIER 
+              PERFORM VERIF-CAPACITE-TABLEAU
+              THRU    VERIF-CAPACITE-TABLEAU-FIN
+              IF STATUT-RECORD-VALIDE
+                 ADD 1 TO WS-I
+                 MOVE WS-ASSUR-PART2-RECORD TO WS-TABLEAU-FICHIER (WS-I)
+              END-IF
+              PERFORM LECTURE-FICHIER2
+              THRU    LECTURE-FICHIER2-FIN
+           END-PERFORM.
+
+           SORT WS-TABLEAU-FICHIER
            ASCENDING KEY WS-STATUT-TABLE OF WS-TABLEAU-FICHIER.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 72
-           DISPLAY WS-STATUT-TABLE (WS-I)
-           DISPLAY WS-TABLEAU-FICHIER (WS-I)
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-I
+           DISPLAY WS-STATUT-TABLE (WS-K)
+           DISPLAY WS-TABLEAU-FICHIER (WS-K)
            END-PERFORM
-      * Procédure pour traiter le tableau des enregistrements. 
-           PERFORM TRAITER-TABLEAU 
+      * Procédure pour traiter le tableau des enregistrements.
+           PERFORM TRAITER-TABLEAU
            THRU    TRAITER-TABLEAU-FIN.
 
+      * Export CSV du même tableau, pour le tableur.
+           PERFORM GENERER-RAPPORT-CSV
+           THRU    GENERER-RAPPORT-CSV-FIN.
+
+      * Le traitement est allé à son terme : on remet à zéro le
+      * fichier de reprise pour que la prochaine exécution ne soit
+      * pas prise, à tort, pour une reprise sur incident.
+           PERFORM RAZ-CHECKPOINT
+           THRU    RAZ-CHECKPOINT-FIN.
+
       *la fermeture du fichier
            PERFORM FERMETURE-FICHIER
            THRU    FERMETURE-FICHIER-FIN.
 
-      *fin du fichier 
+      *fin du fichier
            PERFORM COMPTE-RENDU
            THRU    COMPTE-RENDU-FIN.
 
-
+           MOVE 0 TO RETURN-CODE
            STOP RUN.
       **********************************************
       * Procédure pour ouvrir les fichiers
@@ -238,6 +474,13 @@
            IF NOT STATUT-FICHIER-OK
                DISPLAY 'ERREUR OUVERTURE FICHIER ENTRANT'
                DISPLAY 'CODE ERREUR : ' WS-STATUS-FICHIER
+               MOVE 'OUVERTURE-FICHIER'   TO WS-JOURNAL-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE ASSUR-PART1-FILE'
+                                          TO WS-JOURNAL-LIBELLE
+               MOVE WS-STATUS-FICHIER     TO WS-JOURNAL-CODE
+               PERFORM ECRIRE-JOURNAL
+               THRU    ECRIRE-JOURNAL-FIN
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
 
@@ -245,100 +488,343 @@
            IF NOT STATUT-FICHIER2-OK
                DISPLAY 'ERREUR OUVERTURE FICHIER ENTRANT'
                DISPLAY 'CODE ERREUR : ' WS-STATUS-FICHIER2
+               MOVE 'OUVERTURE-FICHIER'   TO WS-JOURNAL-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE ASSUR-PART2-FILE'
+                                          TO WS-JOURNAL-LIBELLE
+               MOVE WS-STATUS-FICHIER2    TO WS-JOURNAL-CODE
+               PERFORM ECRIRE-JOURNAL
+               THRU    ECRIRE-JOURNAL-FIN
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
 
-           OPEN OUTPUT RAPPORT-ASSURANCES-FILE.
+      * On recherche d'abord un fichier de reprise laissé par une
+      * exécution précédente interrompue avant sa fin normale.
+           PERFORM LIRE-CHECKPOINT
+           THRU    LIRE-CHECKPOINT-FIN.
+
+           IF REPRISE-EN-COURS
+               OPEN EXTEND RAPPORT-ASSURANCES-FILE
+           ELSE
+               OPEN OUTPUT RAPPORT-ASSURANCES-FILE
+           END-IF.
            IF NOT STATUT-SORTIE-OK
                DISPLAY 'ERREUR OUVERTURE FICHIER SORTIE'
                DISPLAY 'CODE ERREUR : ' WS-STATUS-FIC-SORTIE
+               MOVE 'OUVERTURE-FICHIER'   TO WS-JOURNAL-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE RAPPORT-ASSURANCES-FILE'
+                                          TO WS-JOURNAL-LIBELLE
+               MOVE WS-STATUS-FIC-SORTIE  TO WS-JOURNAL-CODE
+               PERFORM ECRIRE-JOURNAL
+               THRU    ECRIRE-JOURNAL-FIN
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
 
+      * On compte d'abord les deux fichiers d'entrée pour dimensionner
+      * le tableau et refuser tout de suite un lot trop volumineux,
+      * plutôt que de déborder WS-TABLEAU-FICHIER pendant le
+      * traitement.
+           PERFORM PRE-COMPTAGE-FICHIERS
+           THRU    PRE-COMPTAGE-FICHIERS-FIN.
+
        OUVERTURE-FICHIER-FIN. EXIT.
 
+      **********************************************
+      * Recherche et lecture d'un éventuel fichier de reprise, écrit
+      * par une exécution précédente qui n'est pas allée jusqu'au
+      * bout. S'il contient une dernière ligne de corps traitée non
+      * nulle, on bascule en mode reprise afin de ne pas dupliquer
+      * les lignes déjà présentes dans le rapport de sortie.
+      **********************************************
+       LIRE-CHECKPOINT.
+           OPEN INPUT ASSUR-CHECKPOINT-FILE.
+           IF STATUT-CHECKPOINT-OK
+               READ ASSUR-CHECKPOINT-FILE
+               IF STATUT-CHECKPOINT-OK
+                   AND WS-CKPT-DERNIER-J > 0
+                   MOVE WS-CKPT-DERNIER-J TO WS-DERNIER-J-TRAITE
+                   MOVE 'O' TO WS-REPRISE-EN-COURS
+                   DISPLAY 'REPRISE SUR INCIDENT A PARTIR DE LA LIGNE '
+                       WS-DERNIER-J-TRAITE
+               END-IF
+               CLOSE ASSUR-CHECKPOINT-FILE
+           END-IF.
+       LIRE-CHECKPOINT-FIN. EXIT.
+
+      **********************************************
+      * Comptage préalable des fichiers ASSUR-PART1 et ASSUR-PART2
+      * afin de vérifier que leur volume combiné tient dans
+      * WS-TABLEAU-FICHIER avant de commencer le traitement réel.
+      **********************************************
+       PRE-COMPTAGE-FICHIERS.
+           PERFORM UNTIL STATUT-FICHIER-FIN
+               READ ASSUR-PART1-FILE
+               IF STATUT-FICHIER-OK
+                   ADD 1 TO WS-REC-COUNT
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL STATUT-FICHIER2-FIN
+               READ ASSUR-PART2-FILE
+               IF STATUT-FICHIER2-OK
+                   ADD 1 TO WS-REC2-COUNT
+               END-IF
+           END-PERFORM.
+
+           ADD WS-REC-COUNT WS-REC2-COUNT GIVING WS-NBRE-TABLEAU-PREVU.
+
+           IF WS-NBRE-TABLEAU-PREVU > WS-MAX-TABLEAU
+               DISPLAY 'ERREUR : ' WS-NBRE-TABLEAU-PREVU
+                   ' POLICES A CHARGER (PART1+PART2), MAXIMUM AUTORISE '
+                   WS-MAX-TABLEAU
+               DISPLAY 'AUGMENTER WS-MAX-TABLEAU / OCCURS DE '
+                   'WS-TABLEAU-FICHIER AVANT DE RELANCER LE TRAITEMENT'
+               MOVE 'PRE-COMPTAGE-FICHIERS' TO WS-JOURNAL-PARAGRAPHE
+               MOVE 'DEPASSEMENT CAPACITE TABLEAU'
+                                            TO WS-JOURNAL-LIBELLE
+               MOVE SPACES                  TO WS-JOURNAL-CODE
+               PERFORM ECRIRE-JOURNAL
+               THRU    ECRIRE-JOURNAL-FIN
+               PERFORM FERMETURE-FICHIER
+               THRU    FERMETURE-FICHIER-FIN
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * On revient au début des deux fichiers pour le traitement réel.
+           CLOSE ASSUR-PART1-FILE.
+           CLOSE ASSUR-PART2-FILE.
+           MOVE 0 TO WS-REC-COUNT.
+           MOVE 0 TO WS-REC2-COUNT.
+
+           OPEN INPUT ASSUR-PART1-FILE.
+           IF NOT STATUT-FICHIER-OK
+               DISPLAY 'ERREUR REOUVERTURE FICHIER ENTRANT'
+               DISPLAY 'CODE ERREUR : ' WS-STATUS-FICHIER
+               MOVE 'PRE-COMPTAGE-FICHIERS' TO WS-JOURNAL-PARAGRAPHE
+               MOVE 'ERREUR REOUVERTURE ASSUR-PART1-FILE'
+                                            TO WS-JOURNAL-LIBELLE
+               MOVE WS-STATUS-FICHIER       TO WS-JOURNAL-CODE
+               PERFORM ECRIRE-JOURNAL
+               THRU    ECRIRE-JOURNAL-FIN
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT ASSUR-PART2-FILE.
+           IF NOT STATUT-FICHIER2-OK
+               DISPLAY 'ERREUR REOUVERTURE FICHIER ENTRANT'
+               DISPLAY 'CODE ERREUR : ' WS-STATUS-FICHIER2
+               MOVE 'PRE-COMPTAGE-FICHIERS' TO WS-JOURNAL-PARAGRAPHE
+               MOVE 'ERREUR REOUVERTURE ASSUR-PART2-FILE'
+                                            TO WS-JOURNAL-LIBELLE
+               MOVE WS-STATUS-FICHIER2      TO WS-JOURNAL-CODE
+               PERFORM ECRIRE-JOURNAL
+               THRU    ECRIRE-JOURNAL-FIN
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       PRE-COMPTAGE-FICHIERS-FIN. EXIT.
+
+      **********************************************
+      * Garde-fou appelé avant chaque ajout dans WS-TABLEAU-FICHIER :
+      * ceinture et bretelles par rapport au comptage préalable.
+      **********************************************
+       VERIF-CAPACITE-TABLEAU.
+           IF (WS-I + 1) > WS-MAX-TABLEAU
+               DISPLAY 'ERREUR : DEPASSEMENT DE WS-TABLEAU-FICHIER '
+                   '(MAXIMUM ' WS-MAX-TABLEAU ')'
+               MOVE 'VERIF-CAPACITE-TABLEAU' TO WS-JOURNAL-PARAGRAPHE
+               MOVE 'DEPASSEMENT CAPACITE TABLEAU'
+                                              TO WS-JOURNAL-LIBELLE
+               MOVE SPACES                    TO WS-JOURNAL-CODE
+               PERFORM ECRIRE-JOURNAL
+               THRU    ECRIRE-JOURNAL-FIN
+               PERFORM FERMETURE-FICHIER
+               THRU    FERMETURE-FICHIER-FIN
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       VERIF-CAPACITE-TABLEAU-FIN. EXIT.
+
        LECTURE-FICHIER. 
            READ ASSUR-PART1-FILE.
 
            IF WS-REC-COUNT = 0 AND STATUT-FICHIER-FIN
               DISPLAY 'FICHIER VIDE !' WS-STATUS-FICHIER
+              MOVE 'LECTURE-FICHIER'     TO WS-JOURNAL-PARAGRAPHE
+              MOVE 'ASSUR-PART1-FILE VIDE'
+                                         TO WS-JOURNAL-LIBELLE
+              MOVE WS-STATUS-FICHIER     TO WS-JOURNAL-CODE
+              PERFORM ECRIRE-JOURNAL
+              THRU    ECRIRE-JOURNAL-FIN
+              MOVE 1 TO RETURN-CODE
               STOP RUN
            END-IF.
-           
+
            IF NOT STATUT-FICHIER-OK AND NOT STATUT-FICHIER-FIN
               DISPLAY 'ERREUR LECTURE FICHIER'
               DISPLAY 'CODE ERREUR : ' WS-STATUS-FICHIER
+              MOVE 'LECTURE-FICHIER'     TO WS-JOURNAL-PARAGRAPHE
+              MOVE 'ERREUR LECTURE ASSUR-PART1-FILE'
+                                         TO WS-JOURNAL-LIBELLE
+              MOVE WS-STATUS-FICHIER     TO WS-JOURNAL-CODE
+              PERFORM ECRIRE-JOURNAL
+              THRU    ECRIRE-JOURNAL-FIN
+              MOVE 1 TO RETURN-CODE
               STOP RUN
            END-IF.
 
               IF STATUT-FICHIER-FIN
-                 DISPLAY 'FIN DE FICHIER ATTEINTE'   
+                 DISPLAY 'FIN DE FICHIER ATTEINTE'
               ELSE
                  ADD 1 TO WS-REC-COUNT
+                 PERFORM VALIDER-STATUT-P1
+                 THRU    VALIDER-STATUT-P1-FIN
               END-IF.
        LECTURE-FICHIER-FIN. EXIT.
 
+      * Signale et recense tout WS-STATUT hors ACTIF/SUSPENDU/RESILIE
+      * lu dans ASSUR-PART1-FILE, et exclut ces enregistrements du
+      * tableau combiné (WS-STATUT-VALIDE) pour qu'ils ne soient
+      * jamais comptés à la fois comme exception et dans un sous-total.
+       VALIDER-STATUT-P1.
+           MOVE 'O' TO WS-STATUT-VALIDE.
+           IF NOT WS-STATUT-CONNU OF WS-ASSUR-PART1-RECORD
+              MOVE 'N' TO WS-STATUT-VALIDE
+              DISPLAY 'ATTENTION STATUT INCONNU FICHIER 1 - ID '
+                      WS-ID OF WS-ASSUR-PART1-RECORD ' STATUT '
+                      WS-STATUT OF WS-ASSUR-PART1-RECORD
+              IF WS-NBRE-EXCEPTIONS < 50
+                 ADD 1 TO WS-NBRE-EXCEPTIONS
+                 MOVE 'PART1 ' TO WS-EXC-TAB-SOURCE (WS-NBRE-EXCEPTIONS)
+                 MOVE WS-ID OF WS-ASSUR-PART1-RECORD
+                      TO WS-EXC-TAB-ID (WS-NBRE-EXCEPTIONS)
+                 MOVE WS-STATUT OF WS-ASSUR-PART1-RECORD
+                      TO WS-EXC-TAB-STATUT (WS-NBRE-EXCEPTIONS)
+              END-IF
+           END-IF.
+       VALIDER-STATUT-P1-FIN. EXIT.
+
 
        LECTURE-FICHIER2. 
            READ ASSUR-PART2-FILE.
 
            IF WS-REC2-COUNT = 0 AND STATUT-FICHIER2-FIN
               DISPLAY 'FICHIER 2 VIDE !' WS-STATUS-FICHIER2
+              MOVE 'LECTURE-FICHIER2'    TO WS-JOURNAL-PARAGRAPHE
+              MOVE 'ASSUR-PART2-FILE VIDE'
+                                         TO WS-JOURNAL-LIBELLE
+              MOVE WS-STATUS-FICHIER2    TO WS-JOURNAL-CODE
+              PERFORM ECRIRE-JOURNAL
+              THRU    ECRIRE-JOURNAL-FIN
+              MOVE 1 TO RETURN-CODE
               STOP RUN
            END-IF.
-           
+
            IF NOT STATUT-FICHIER2-OK AND NOT STATUT-FICHIER2-FIN
               DISPLAY 'ERREUR LECTURE FICHIER 2'
               DISPLAY 'CODE ERREUR : ' WS-STATUS-FICHIER2
+              MOVE 'LECTURE-FICHIER2'    TO WS-JOURNAL-PARAGRAPHE
+              MOVE 'ERREUR LECTURE ASSUR-PART2-FILE'
+                                         TO WS-JOURNAL-LIBELLE
+              MOVE WS-STATUS-FICHIER2    TO WS-JOURNAL-CODE
+              PERFORM ECRIRE-JOURNAL
+              THRU    ECRIRE-JOURNAL-FIN
+              MOVE 1 TO RETURN-CODE
               STOP RUN
            END-IF.
 
               IF STATUT-FICHIER2-FIN
-                 DISPLAY 'FIN DE FICHIER ATTEINTE'   
+                 DISPLAY 'FIN DE FICHIER ATTEINTE'
               ELSE
                  ADD 1 TO WS-REC2-COUNT
+                 PERFORM VALIDER-STATUT-P2
+                 THRU    VALIDER-STATUT-P2-FIN
               END-IF.
 
        LECTURE-FICHIER2-FIN. EXIT.
+
+      * Signale et recense tout WS-STATUT hors ACTIF/SUSPENDU/RESILIE
+      * lu dans ASSUR-PART2-FILE, et exclut ces enregistrements du
+      * tableau combiné (WS-STATUT-VALIDE) pour qu'ils ne soient
+      * jamais comptés à la fois comme exception et dans un sous-total.
+       VALIDER-STATUT-P2.
+           MOVE 'O' TO WS-STATUT-VALIDE.
+           IF NOT WS-STATUT-CONNU OF WS-ASSUR-PART2-RECORD
+              MOVE 'N' TO WS-STATUT-VALIDE
+              DISPLAY 'ATTENTION STATUT INCONNU FICHIER 2 - ID '
+                      WS-ID OF WS-ASSUR-PART2-RECORD ' STATUT '
+                      WS-STATUT OF WS-ASSUR-PART2-RECORD
+              IF WS-NBRE-EXCEPTIONS < 50
+                 ADD 1 TO WS-NBRE-EXCEPTIONS
+                 MOVE 'PART2 ' TO WS-EXC-TAB-SOURCE (WS-NBRE-EXCEPTIONS)
+                 MOVE WS-ID OF WS-ASSUR-PART2-RECORD
+                      TO WS-EXC-TAB-ID (WS-NBRE-EXCEPTIONS)
+                 MOVE WS-STATUT OF WS-ASSUR-PART2-RECORD
+                      TO WS-EXC-TAB-STATUT (WS-NBRE-EXCEPTIONS)
+              END-IF
+           END-IF.
+       VALIDER-STATUT-P2-FIN. EXIT.
       **************************************************
       *Procédure pour lire les enregistrements du fichier
 
       *******************************************
        
        TRAITER-TABLEAU.
-      * ECRITURE EN-TETE GLOBAL
-           INITIALIZE RAPPORT-ASSURANCES-RECORD .
-           MOVE ALL '*' TO WS-LIG1-ETOILE OF WS-ENTETE.
-           MOVE 'LISTING ASSURANCE' TO WS-TITRE-ENTETE.
-           MOVE ALL '*' TO WS-LIG2-ETOILE OF WS-ENTETE.
-           PERFORM ECRITURE-SORTIE
-           THRU    ECRITURE-SORTIE-FIN
+      * ECRITURE EN-TETE GLOBAL (OMISE EN CAS DE REPRISE : DEJA ECRITE
+      * PAR L'EXECUTION INTERROMPUE)
+           IF NOT REPRISE-EN-COURS
+               INITIALIZE RAPPORT-ASSURANCES-RECORD
+               MOVE ALL '*' TO WS-LIG1-ETOILE OF WS-ENTETE
+               MOVE 'LISTING ASSURANCE' TO WS-TITRE-ENTETE
+               MOVE ALL '*' TO WS-LIG2-ETOILE OF WS-ENTETE
+               PERFORM ECRITURE-SORTIE
+               THRU    ECRITURE-SORTIE-FIN
+           END-IF.
       * INITALISATION DU CURSEUR DU TABLEAU
            MOVE 1 TO WS-J.
            MOVE 1 TO WS-NUM-SECTION-ENC.
-      * ECRITURE DU 1ER TITRE DE SECTION
-           PERFORM GESTION-TITRE-SECTION
-           THRU    GESTION-TITRE-SECTION-FIN.
+      * ECRITURE DU 1ER TITRE DE SECTION (OMISE EN CAS DE REPRISE)
+           IF NOT REPRISE-EN-COURS
+               PERFORM GESTION-TITRE-SECTION
+               THRU    GESTION-TITRE-SECTION-FIN
+           END-IF.
 
            INITIALIZE RAPPORT-ASSURANCES-RECORD.
 
       * BOUCLE CORPS ET TITRE DE SECTION
 
            PERFORM UNTIL WS-J > WS-I
-            MOVE WS-TABLEAU-FICHIER (WS-J) TO WS-CORPS
-            PERFORM ECRITURE-SORTIE
-            THRU    ECRITURE-SORTIE-FIN
+            IF WS-J > WS-DERNIER-J-TRAITE
+                MOVE WS-TABLEAU-FICHIER (WS-J) TO WS-CORPS
+                PERFORM ECRITURE-SORTIE
+                THRU    ECRITURE-SORTIE-FIN
+            END-IF
+            ADD WS-PRIX-NUM (WS-J) TO WS-PRIX-SECTION-COURANT
             IF (WS-STATUT-TABLE (WS-J + 1) NOT = WS-STATUT-TABLE (WS-J)
                 AND (WS-J + 1 < WS-I))
                 IF WS-NUM-SECTION-ENC = 1
                   MOVE WS-J TO WS-NBRE-ACTIF-STK
+                  MOVE WS-PRIX-SECTION-COURANT TO WS-TOTAL-PRIX-ACTIF
                ELSE
-                  SUBTRACT WS-NBRE-ACTIF-STK FROM WS-J 
+                  SUBTRACT WS-NBRE-ACTIF-STK FROM WS-J
                                              GIVING WS-NBRE-RESILIE-STK
+                  MOVE WS-PRIX-SECTION-COURANT TO WS-TOTAL-PRIX-RESILIE
                END-IF
+               MOVE 0 TO WS-PRIX-SECTION-COURANT
                ADD 1 TO WS-NUM-SECTION-ENC
+      * Checkpoint pris tant que WS-J designe encore la ligne qui
+      * vient d'etre ecrite : une reprise doit repartir de la ligne
+      * suivante, pas de celle-ci.
+               PERFORM ECRIRE-CHECKPOINT
+               THRU    ECRIRE-CHECKPOINT-FIN
                ADD 1 TO WS-J
-               PERFORM GESTION-TITRE-SECTION
+               IF WS-J > WS-DERNIER-J-TRAITE
+                   PERFORM GESTION-TITRE-SECTION
+                   THRU    GESTION-TITRE-SECTION-FIN
+               END-IF
                INITIALIZE RAPPORT-ASSURANCES-RECORD
             ELSE
                ADD 1 TO WS-J
@@ -346,10 +832,14 @@
 
            END-PERFORM.
 
-           SUBTRACT WS-NBRE-ACTIF-STK FROM WS-J 
+           MOVE WS-PRIX-SECTION-COURANT TO WS-TOTAL-PRIX-SUS.
+           ADD WS-TOTAL-PRIX-ACTIF WS-TOTAL-PRIX-RESILIE
+               WS-TOTAL-PRIX-SUS GIVING WS-TOTAL-PRIX-GENERAL.
+
+           SUBTRACT WS-NBRE-ACTIF-STK FROM WS-J
+                                           GIVING WS-NBRE-SUS-STK.
+           SUBTRACT WS-NBRE-RESILIE-STK FROM WS-NBRE-SUS-STK
                                            GIVING WS-NBRE-SUS-STK.
-           SUBTRACT WS-NBRE-RESILIE-STK FROM WS-NBRE-SUS-STK 
-                                           GIVING WS-NBRE-SUS-STK.   
       * ECRITURE EN-PIED
 
            INITIALIZE RAPPORT-ASSURANCES-RECORD.
@@ -364,8 +854,257 @@
            PERFORM ECRITURE-SORTIE
            THRU    ECRITURE-SORTIE-FIN.
 
+      * ECRITURE DES TOTAUX DE PRIME PAR SECTION ET DU TOTAL GENERAL
+           INITIALIZE RAPPORT-ASSURANCES-RECORD.
+           MOVE WS-TOTAL-PRIX-ACTIF   TO WS-TOTAL-PRIX-ACTIF-ED.
+           MOVE WS-TOTAL-PRIX-SUS     TO WS-TOTAL-PRIX-SUS-ED.
+           MOVE WS-TOTAL-PRIX-RESILIE TO WS-TOTAL-PRIX-RES-ED.
+           PERFORM ECRITURE-SORTIE
+           THRU    ECRITURE-SORTIE-FIN.
+
+           INITIALIZE RAPPORT-ASSURANCES-RECORD.
+           MOVE WS-TOTAL-PRIX-GENERAL TO WS-TOTAL-PRIX-GLOBAL-ED.
+           PERFORM ECRITURE-SORTIE
+           THRU    ECRITURE-SORTIE-FIN.
+
+      * SOUS-TOTAUX DE PRIME PAR DEVISE, PLUS UN TOTAL GENERAL
+      * CONVERTI OPTIONNEL DANS LA DEVISE DE REFERENCE
+           PERFORM CUMULER-DEVISES
+           THRU    CUMULER-DEVISES-FIN.
+
+           PERFORM ECRITURE-DEVISES
+           THRU    ECRITURE-DEVISES-FIN.
+
+      * SECTION DES EXCEPTIONS (STATUTS NON RECONNUS)
+           IF WS-NBRE-EXCEPTIONS > 0
+              PERFORM ECRITURE-EXCEPTIONS-SECTION
+              THRU    ECRITURE-EXCEPTIONS-SECTION-FIN
+           END-IF.
+
        TRAITER-TABLEAU-FIN. EXIT.
 
+      **********************************************
+      * Initialise la table de taux fixes utilisée pour le total
+      * général converti dans WS-DEVISE-REFERENCE.
+       INITIALISER-TAUX-DEVISES.
+           MOVE 'EUR' TO WS-TAUX-DEVISE (1).
+           MOVE 1.0000 TO WS-TAUX-VALEUR (1).
+           MOVE 'USD' TO WS-TAUX-DEVISE (2).
+           MOVE 0.9200 TO WS-TAUX-VALEUR (2).
+           MOVE 'GBP' TO WS-TAUX-DEVISE (3).
+           MOVE 1.1700 TO WS-TAUX-VALEUR (3).
+           MOVE 'CHF' TO WS-TAUX-DEVISE (4).
+           MOVE 1.0400 TO WS-TAUX-VALEUR (4).
+       INITIALISER-TAUX-DEVISES-FIN. EXIT.
+
+      **********************************************
+      * Parcourt le tableau combiné trié et cumule, pour chaque devise
+      * distincte rencontrée, le nombre de polices et le total prime.
+       CUMULER-DEVISES.
+           MOVE 0 TO WS-NBRE-DEVISES.
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-I
+               PERFORM RECHERCHER-DEVISE
+               THRU    RECHERCHER-DEVISE-FIN
+               ADD 1 TO WS-DEV-NBRE (WS-DEV-POS)
+               ADD WS-PRIX-NUM (WS-J) TO WS-DEV-TOTAL (WS-DEV-POS)
+           END-PERFORM.
+       CUMULER-DEVISES-FIN. EXIT.
+
+      * Retourne dans WS-DEV-POS la position de WS-DEVISE OF
+      * WS-TABLEAU-FICHIER (WS-J) dans WS-TAB-DEVISES, en créant
+      * l'entrée si la devise n'a pas encore été rencontrée.
+       RECHERCHER-DEVISE.
+           MOVE 0 TO WS-DEV-POS.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-NBRE-DEVISES
+               IF WS-DEV-CODE (WS-K) =
+                       WS-DEVISE OF WS-TABLEAU-FICHIER (WS-J)
+                   MOVE WS-K TO WS-DEV-POS
+               END-IF
+           END-PERFORM.
+           IF WS-DEV-POS = 0
+               IF WS-NBRE-DEVISES < 10
+                   ADD 1 TO WS-NBRE-DEVISES
+                   MOVE WS-NBRE-DEVISES TO WS-DEV-POS
+                   MOVE WS-DEVISE OF WS-TABLEAU-FICHIER (WS-J)
+                       TO WS-DEV-CODE (WS-DEV-POS)
+                   MOVE 0 TO WS-DEV-NBRE (WS-DEV-POS)
+                   MOVE 0 TO WS-DEV-TOTAL (WS-DEV-POS)
+               ELSE
+      * WS-TAB-DEVISES est plein (10 devises distinctes) : une 11e
+      * devise ne peut pas être cumulée séparément sans fausser les
+      * sous-totaux déjà écrits. Même traitement que
+      * VERIF-CAPACITE-TABLEAU plutôt qu'un rattachement silencieux
+      * à la devise en position 1.
+                   DISPLAY 'ERREUR : DEPASSEMENT DE WS-TAB-DEVISES '
+                       '(MAXIMUM 10 DEVISES DISTINCTES)'
+                   MOVE 'RECHERCHER-DEVISE' TO WS-JOURNAL-PARAGRAPHE
+                   MOVE 'DEPASSEMENT CAPACITE TAB DEVISES'
+                                                  TO WS-JOURNAL-LIBELLE
+                   MOVE SPACES                    TO WS-JOURNAL-CODE
+                   PERFORM ECRIRE-JOURNAL
+                   THRU    ECRIRE-JOURNAL-FIN
+                   PERFORM FERMETURE-FICHIER
+                   THRU    FERMETURE-FICHIER-FIN
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+       RECHERCHER-DEVISE-FIN. EXIT.
+
+      **********************************************
+      * Ecrit une ligne de total prime par devise, puis le total
+      * général converti dans la devise de référence.
+       ECRITURE-DEVISES.
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-NBRE-DEVISES
+               INITIALIZE RAPPORT-ASSURANCES-RECORD
+               MOVE WS-DEV-CODE (WS-J)  TO WS-DEVISE-CODE-ED
+               MOVE WS-DEV-TOTAL (WS-J) TO WS-DEVISE-TOTAL-ED
+               PERFORM ECRITURE-SORTIE
+               THRU    ECRITURE-SORTIE-FIN
+           END-PERFORM.
+
+           PERFORM CONVERTIR-TOTAL-DEVISES
+           THRU    CONVERTIR-TOTAL-DEVISES-FIN.
+
+           INITIALIZE RAPPORT-ASSURANCES-RECORD.
+           MOVE WS-DEVISE-REFERENCE     TO WS-DEVISE-CONVERTI-ED.
+           MOVE WS-TOTAL-PRIX-CONVERTI  TO WS-TOTAL-PRIX-CONVERTI-ED.
+           PERFORM ECRITURE-SORTIE
+           THRU    ECRITURE-SORTIE-FIN.
+
+           IF WS-NBRE-DEVISES-SANS-TAUX > 0
+               INITIALIZE RAPPORT-ASSURANCES-RECORD
+               MOVE 'DEVISE(S) SANS TAUX CONNU - EXCLUE(S) DU TOTAL'
+                   TO WS-INFO-TEXTE
+               PERFORM ECRITURE-SORTIE
+               THRU    ECRITURE-SORTIE-FIN
+           END-IF.
+       ECRITURE-DEVISES-FIN. EXIT.
+
+      * Convertit et cumule dans WS-TOTAL-PRIX-CONVERTI le total de
+      * chaque devise pour laquelle un taux est connu ; compte à part
+      * celles qui n'en ont pas, plutôt que de les ignorer sans trace.
+       CONVERTIR-TOTAL-DEVISES.
+           MOVE 0 TO WS-TOTAL-PRIX-CONVERTI.
+           MOVE 0 TO WS-NBRE-DEVISES-SANS-TAUX.
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-NBRE-DEVISES
+               PERFORM RECHERCHER-TAUX
+               THRU    RECHERCHER-TAUX-FIN
+               IF WS-TAUX-POS = 0
+                   ADD 1 TO WS-NBRE-DEVISES-SANS-TAUX
+               ELSE
+                   COMPUTE WS-MONTANT-CONVERTI ROUNDED =
+                       WS-DEV-TOTAL (WS-J)
+                       * WS-TAUX-VALEUR (WS-TAUX-POS)
+                   ADD WS-MONTANT-CONVERTI TO WS-TOTAL-PRIX-CONVERTI
+               END-IF
+           END-PERFORM.
+       CONVERTIR-TOTAL-DEVISES-FIN. EXIT.
+
+      * Retourne dans WS-TAUX-POS la position de WS-DEV-CODE (WS-J)
+      * dans WS-TAB-TAUX, ou zéro si aucun taux n'est défini pour
+      * cette devise.
+       RECHERCHER-TAUX.
+           MOVE 0 TO WS-TAUX-POS.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-NBRE-TAUX
+               IF WS-TAUX-DEVISE (WS-K) = WS-DEV-CODE (WS-J)
+                   MOVE WS-K TO WS-TAUX-POS
+               END-IF
+           END-PERFORM.
+       RECHERCHER-TAUX-FIN. EXIT.
+
+      **********************************************
+      * Ecrit le même tableau que TRAITER-TABLEAU, mais au format CSV
+      * (une ligne d'en-tête puis une ligne par police, sans le
+      * découpage en sections ni le mécanisme de reprise du rapport
+      * pour imprimante) afin que le service comptable puisse ouvrir
+      * directement le listing dans un tableur.
+      **********************************************
+       GENERER-RAPPORT-CSV.
+           OPEN OUTPUT ASSUR-CSV-FILE.
+           IF NOT STATUT-CSV-OK
+               DISPLAY 'ERREUR OUVERTURE FICHIER CSV'
+               DISPLAY 'CODE ERREUR : ' WS-STATUS-FIC-CSV
+               MOVE 'GENERER-RAPPORT-CSV' TO WS-JOURNAL-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE ASSUR-CSV-FILE'
+                                          TO WS-JOURNAL-LIBELLE
+               MOVE WS-STATUS-FIC-CSV     TO WS-JOURNAL-CODE
+               PERFORM ECRIRE-JOURNAL
+               THRU    ECRIRE-JOURNAL-FIN
+           ELSE
+               MOVE SPACES TO WS-CSV-RECORD
+               STRING 'ID,NOM,IRP,NOM_ASSURANCE,STATUT,DATE1,'
+                      'DATE2,PRIME,DEVISE'
+                      DELIMITED BY SIZE
+                   INTO WS-CSV-RECORD
+               WRITE WS-CSV-RECORD
+
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-I
+                   MOVE WS-ID OF WS-TABLEAU-FICHIER (WS-J)
+                       TO WS-CSV-ID
+                   MOVE WS-NOM OF WS-TABLEAU-FICHIER (WS-J)
+                       TO WS-CSV-NOM
+                   MOVE WS-IRP OF WS-TABLEAU-FICHIER (WS-J)
+                       TO WS-CSV-IRP
+                   MOVE WS-NOM-ASS OF WS-TABLEAU-FICHIER (WS-J)
+                       TO WS-CSV-NOM-ASS
+                   MOVE WS-STATUT-TABLE (WS-J)
+                       TO WS-CSV-STATUT
+                   MOVE WS-Date1 OF WS-TABLEAU-FICHIER (WS-J)
+                       TO WS-CSV-DATE1
+                   MOVE WS-date2 OF WS-TABLEAU-FICHIER (WS-J)
+                       TO WS-CSV-DATE2
+                   MOVE WS-PRIX OF WS-TABLEAU-FICHIER (WS-J)
+                       TO WS-CSV-PRIX
+                   MOVE WS-DEVISE OF WS-TABLEAU-FICHIER (WS-J)
+                       TO WS-CSV-DEVISE
+
+                   MOVE SPACES TO WS-CSV-RECORD
+                   STRING
+                       FUNCTION TRIM(WS-CSV-ID)      ','
+                       FUNCTION TRIM(WS-CSV-NOM)     ','
+                       FUNCTION TRIM(WS-CSV-IRP)     ','
+                       FUNCTION TRIM(WS-CSV-NOM-ASS) ','
+                       FUNCTION TRIM(WS-CSV-STATUT)  ','
+                       FUNCTION TRIM(WS-CSV-DATE1)   ','
+                       FUNCTION TRIM(WS-CSV-DATE2)   ','
+                       FUNCTION TRIM(WS-CSV-PRIX)    ','
+                       FUNCTION TRIM(WS-CSV-DEVISE)
+                       DELIMITED BY SIZE
+                       INTO WS-CSV-RECORD
+                   WRITE WS-CSV-RECORD
+               END-PERFORM
+
+               CLOSE ASSUR-CSV-FILE
+           END-IF.
+       GENERER-RAPPORT-CSV-FIN. EXIT.
+
+      **********************************************
+      * Ecrit la section des exceptions de statut à la suite du
+      * rapport lorsque des codes hors ACTIF/SUSPENDU/RESILIE ont
+      * été rencontrés dans les fichiers d'entrée.
+      **********************************************
+       ECRITURE-EXCEPTIONS-SECTION.
+           INITIALIZE RAPPORT-ASSURANCES-RECORD.
+           MOVE ALL '*' TO WS-LIG1-ETOILE OF WS-TITRE-SECTION.
+           MOVE ALL '*' TO WS-LIG2-ETOILE OF WS-TITRE-SECTION.
+           MOVE 'SECTION POUR STATUT' TO WS-SECTION.
+           MOVE 'EXCPTS' TO WS-NOM-STATUT.
+           PERFORM ECRITURE-SORTIE
+           THRU    ECRITURE-SORTIE-FIN.
+
+           PERFORM VARYING IDX-EXC FROM 1 BY 1
+                   UNTIL IDX-EXC > WS-NBRE-EXCEPTIONS
+              INITIALIZE RAPPORT-ASSURANCES-RECORD
+              MOVE WS-EXC-TAB-SOURCE (IDX-EXC) TO WS-EXC-SOURCE
+              MOVE WS-EXC-TAB-ID (IDX-EXC)     TO WS-EXC-ID
+              MOVE WS-EXC-TAB-STATUT (IDX-EXC) TO WS-EXC-STATUT
+              MOVE 'STATUT NON RECONNU'        TO WS-EXC-LIBELLE
+              PERFORM ECRITURE-SORTIE
+              THRU    ECRITURE-SORTIE-FIN
+           END-PERFORM.
+       ECRITURE-EXCEPTIONS-SECTION-FIN. EXIT.
+
        GESTION-TITRE-SECTION.
 
            INITIALIZE RAPPORT-ASSURANCES-RECORD.
@@ -384,9 +1123,62 @@
 
        ECRITURE-SORTIE-FIN. EXIT.
 
+      **********************************************
+      * Mémorise dans le fichier de reprise la dernière ligne de
+      * corps du tableau qui vient d'être écrite dans le rapport,
+      * afin qu'une exécution ultérieure sache où reprendre en cas
+      * d'incident avant la fin du traitement.
+      **********************************************
+       ECRIRE-CHECKPOINT.
+           OPEN OUTPUT ASSUR-CHECKPOINT-FILE.
+           IF STATUT-CHECKPOINT-OK
+               MOVE WS-J TO WS-CKPT-DERNIER-J
+               WRITE WS-CHECKPOINT-RECORD
+               CLOSE ASSUR-CHECKPOINT-FILE
+           END-IF.
+       ECRIRE-CHECKPOINT-FIN. EXIT.
+
+      **********************************************
+      * Remet le fichier de reprise à zéro une fois le traitement
+      * mené à son terme, pour que la prochaine exécution démarre
+      * normalement et non en mode reprise.
+      **********************************************
+       RAZ-CHECKPOINT.
+           OPEN OUTPUT ASSUR-CHECKPOINT-FILE.
+           IF STATUT-CHECKPOINT-OK
+               MOVE 0 TO WS-CKPT-DERNIER-J
+               WRITE WS-CHECKPOINT-RECORD
+               CLOSE ASSUR-CHECKPOINT-FILE
+           END-IF.
+       RAZ-CHECKPOINT-FIN. EXIT.
+
+      **********************************************
+      * Ajoute une ligne au journal d'erreurs/audit commun. Les champs
+      * WS-JOURNAL-PARAGRAPHE, WS-JOURNAL-LIBELLE et WS-JOURNAL-CODE
+      * doivent être renseignés par l'appelant avant ce PERFORM ; ils
+      * sont relayés à la routine partagée FSTATLOG (copybooks/
+      * FSTATLOG.cbl), au lieu d'un fichier de journal propre à ce
+      * programme, pour que tous les incidents fichier du lot batch
+      * finissent dans le même journal exploitable.
+      * Utilisé avant chaque arrêt anormal du traitement, pour garder
+      * une trace exploitable sans avoir à relancer le programme.
+      **********************************************
+       ECRIRE-JOURNAL.
+           MOVE WS-JOURNAL-PARAGRAPHE TO WS-LOG-PARAGRAPHE.
+           MOVE WS-JOURNAL-LIBELLE    TO WS-LOG-MESSAGE.
+           CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+               WS-LOG-PARAGRAPHE WS-JOURNAL-CODE WS-LOG-MESSAGE.
+
+           MOVE WS-REC-COUNT  TO WS-RUNCTL-COMPTEUR-1.
+           MOVE WS-REC2-COUNT TO WS-RUNCTL-COMPTEUR-2.
+           MOVE "ERREUR" TO WS-RUNCTL-STATUT.
+           CALL "RUNCTL" USING WS-RUNCTL-PROGRAMME WS-RUNCTL-COMPTEUR-1
+               WS-RUNCTL-COMPTEUR-2 WS-RUNCTL-STATUT.
+       ECRIRE-JOURNAL-FIN. EXIT.
+
       ******************************************
       * Procédure pour fermer les fichiers
-      *******************************************    
+      *******************************************
        FERMETURE-FICHIER.
 
            CLOSE ASSUR-PART1-FILE.
@@ -402,4 +1194,10 @@
                    WS-REC-COUNT.
            DISPLAY "NOMBRE D'ENREGISTREMENT LUS FICHIER 2 : "
                    WS-REC2-COUNT.
+
+           MOVE WS-REC-COUNT  TO WS-RUNCTL-COMPTEUR-1.
+           MOVE WS-REC2-COUNT TO WS-RUNCTL-COMPTEUR-2.
+           MOVE "OK" TO WS-RUNCTL-STATUT.
+           CALL "RUNCTL" USING WS-RUNCTL-PROGRAMME WS-RUNCTL-COMPTEUR-1
+               WS-RUNCTL-COMPTEUR-2 WS-RUNCTL-STATUT.
        COMPTE-RENDU-FIN. EXIT.
