@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Programme : RUNCTL
+      * Description : Routine partagee, appelee par CALL, qui ajoute
+      *   une ligne (date, heure, programme, compteurs, statut) au
+      *   fichier de suivi des passages batch commun, pour que
+      *   l'exploitation puisse verifier au matin que la fenetre de
+      *   traitement nocturne s'est bien deroulee jusqu'au bout, sans
+      *   avoir a recouper les affichages console de chaque programme.
+      *   Le repertoire du fichier peut etre impose par la variable
+      *   d'environnement RUNCTL_DIR (utile lorsque les programmes
+      *   appelants ne s'executent pas tous dans le meme repertoire
+      *   courant, pour que le suivi reste unique) ; a defaut, le
+      *   fichier est cree dans le repertoire courant du programme
+      *   appelant.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNCTL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-RUNCTRL ASSIGN DYNAMIC WS-RUNCTRL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-RUNCTRL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-RUNCTRL.
+       01  WS-LIGNE-RUNCTRL PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUT-RUNCTRL    PIC X(02).
+           88 STATUT-RUNCTRL-OK VALUE "00".
+
+       01  WS-RUNCTRL-DIR       PIC X(200).
+       01  WS-RUNCTRL-PATH      PIC X(200) VALUE "run-control.log".
+
+       01  WS-RUN-DATE.
+           05 WS-RUN-ANNEE      PIC 9(04).
+           05 WS-RUN-MOIS       PIC 9(02).
+           05 WS-RUN-JOUR       PIC 9(02).
+       01  WS-RUN-TIME.
+           05 WS-RUN-HEURE      PIC 9(02).
+           05 WS-RUN-MINUTE     PIC 9(02).
+           05 FILLER            PIC 9(04).
+
+       LINKAGE SECTION.
+       01  LK-PROGRAMME         PIC X(20).
+       01  LK-COMPTEUR-1        PIC 9(07).
+       01  LK-COMPTEUR-2        PIC 9(07).
+       01  LK-STATUT            PIC X(10).
+
+       PROCEDURE DIVISION USING LK-PROGRAMME LK-COMPTEUR-1
+               LK-COMPTEUR-2 LK-STATUT.
+       0000-MAIN-START.
+           PERFORM 1000-ECRIRE-RUNCTRL-START
+           THRU    1000-ECRIRE-RUNCTRL-END.
+       0000-MAIN-END.
+           GOBACK.
+
+      ******************************************************************
+      * Ajoute une ligne (date, heure, programme, compteur 1, compteur
+      * 2, statut) au fichier de suivi des passages batch. Le fichier
+      * est ouvert et referme a chaque appel, car il n'existe pas
+      * forcement avant le premier passage d'un programme quelconque.
+       1000-ECRIRE-RUNCTRL-START.
+           MOVE SPACES TO WS-RUNCTRL-DIR.
+           ACCEPT WS-RUNCTRL-DIR FROM ENVIRONMENT "RUNCTL_DIR".
+           IF WS-RUNCTRL-DIR NOT = SPACES
+               STRING FUNCTION TRIM(WS-RUNCTRL-DIR) DELIMITED BY SIZE
+                      "/run-control.log" DELIMITED BY SIZE
+                   INTO WS-RUNCTRL-PATH
+           END-IF.
+           OPEN EXTEND F-RUNCTRL.
+           IF NOT STATUT-RUNCTRL-OK
+               OPEN OUTPUT F-RUNCTRL
+           END-IF.
+           IF STATUT-RUNCTRL-OK
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-RUN-TIME FROM TIME
+               MOVE SPACES TO WS-LIGNE-RUNCTRL
+               STRING WS-RUN-ANNEE "-" WS-RUN-MOIS "-" WS-RUN-JOUR
+                      " " WS-RUN-HEURE ":" WS-RUN-MINUTE
+                      " " FUNCTION TRIM(LK-PROGRAMME)
+                      " CPT1=" LK-COMPTEUR-1
+                      " CPT2=" LK-COMPTEUR-2
+                      " STATUT=" FUNCTION TRIM(LK-STATUT)
+                      DELIMITED BY SIZE
+                   INTO WS-LIGNE-RUNCTRL
+               WRITE WS-LIGNE-RUNCTRL
+           END-IF.
+           CLOSE F-RUNCTRL.
+       1000-ECRIRE-RUNCTRL-END.
+           EXIT.
+
+       END PROGRAM RUNCTL.
