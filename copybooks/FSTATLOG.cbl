@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Programme : FSTATLOG
+      * Description : Routine partagee, appelee par CALL, qui journalise
+      *   une anomalie de statut fichier (programme, paragraphe, code
+      *   retour, message) dans un fichier d'erreurs commun. Ecrite pour
+      *   que les programmes batch de ce lot n'aient plus chacun a
+      *   reinventer leur propre bout de code d'audit fichier.
+      *   Le repertoire du fichier peut etre impose par la variable
+      *   d'environnement FSTATLOG_DIR (utile lorsque les programmes
+      *   appelants ne s'executent pas tous dans le meme repertoire
+      *   courant, pour que le journal reste unique) ; a defaut, le
+      *   fichier est cree dans le repertoire courant du programme
+      *   appelant.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSTATLOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-LOG ASSIGN DYNAMIC WS-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-LOG.
+       01  WS-LIGNE-LOG PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUT-LOG        PIC X(02).
+           88 STATUT-LOG-OK     VALUE "00".
+
+       01  WS-LOG-DIR           PIC X(200).
+       01  WS-LOG-PATH          PIC X(200) VALUE "erreurs-fichiers.log".
+
+       01  WS-LOG-DATE.
+           05 WS-LOG-ANNEE      PIC 9(04).
+           05 WS-LOG-MOIS       PIC 9(02).
+           05 WS-LOG-JOUR       PIC 9(02).
+       01  WS-LOG-TIME.
+           05 WS-LOG-HEURE      PIC 9(02).
+           05 WS-LOG-MINUTE     PIC 9(02).
+           05 FILLER            PIC 9(04).
+
+       LINKAGE SECTION.
+       01  LK-PROGRAMME         PIC X(20).
+       01  LK-PARAGRAPHE        PIC X(30).
+       01  LK-CODE-STATUT       PIC X(02).
+       01  LK-MESSAGE           PIC X(50).
+
+       PROCEDURE DIVISION USING LK-PROGRAMME LK-PARAGRAPHE
+               LK-CODE-STATUT LK-MESSAGE.
+       0000-MAIN-START.
+           PERFORM 1000-ECRIRE-LOG-START
+           THRU    1000-ECRIRE-LOG-END.
+       0000-MAIN-END.
+           GOBACK.
+
+      ******************************************************************
+      * Ajoute une ligne (date, heure, programme, paragraphe, code
+      * retour, message) au fichier d'erreurs commun. Le fichier est
+      * ouvert et referme a chaque appel, car il n'existe pas forcement
+      * avant le premier incident signale par un programme quelconque.
+       1000-ECRIRE-LOG-START.
+           MOVE SPACES TO WS-LOG-DIR.
+           ACCEPT WS-LOG-DIR FROM ENVIRONMENT "FSTATLOG_DIR".
+           IF WS-LOG-DIR NOT = SPACES
+               STRING FUNCTION TRIM(WS-LOG-DIR) DELIMITED BY SIZE
+                      "/erreurs-fichiers.log" DELIMITED BY SIZE
+                   INTO WS-LOG-PATH
+           END-IF.
+           OPEN EXTEND F-LOG.
+           IF NOT STATUT-LOG-OK
+               OPEN OUTPUT F-LOG
+           END-IF.
+           IF STATUT-LOG-OK
+               ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-LOG-TIME FROM TIME
+               MOVE SPACES TO WS-LIGNE-LOG
+               STRING WS-LOG-ANNEE "-" WS-LOG-MOIS "-" WS-LOG-JOUR
+                      " " WS-LOG-HEURE ":" WS-LOG-MINUTE
+                      " " FUNCTION TRIM(LK-PROGRAMME)
+                      "/" FUNCTION TRIM(LK-PARAGRAPHE)
+                      " CR=" LK-CODE-STATUT
+                      " " FUNCTION TRIM(LK-MESSAGE)
+                      DELIMITED BY SIZE
+                   INTO WS-LIGNE-LOG
+               WRITE WS-LIGNE-LOG
+           END-IF.
+           CLOSE F-LOG.
+       1000-ECRIRE-LOG-END.
+           EXIT.
+
+       END PROGRAM FSTATLOG.
