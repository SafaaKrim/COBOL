@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook  : FILESTAT.cpy
+      * Description : Champ de statut fichier standard (PIC X(02)) et
+      *   son niveau 88 "OK" (valeur '00'), a inclure via COPY dans
+      *   chaque programme batch au lieu de re-ecrire le meme champ a
+      *   la main a chaque fois. Chaque fichier ajoute lui-meme, juste
+      *   apres la COPY, les niveaux 88 propres a son cas (fin de
+      *   fichier, doublon, etc.), qui varient d'un programme a l'autre.
+      *
+      * Usage :
+      *       COPY "FILESTAT"
+      *           REPLACING ==FSTAT-CHAMP== BY ==WS-MON-STATUT==
+      *                     ==FSTAT-OK==    BY ==MON-STATUT-OK==.
+      *       88 MON-STATUT-FIN VALUE '10'.
+      ******************************************************************
+       01  FSTAT-CHAMP           PIC X(02) VALUE SPACE.
+           88 FSTAT-OK           VALUE '00'.
