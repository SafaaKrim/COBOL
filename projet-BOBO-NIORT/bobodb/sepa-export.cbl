@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sepa-export.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEPA-EXPORT-FILE
+           ASSIGN TO 'sepa-export.csv'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SEPA-EXPORT-FILE.
+       01 SEPA-EXPORT-RECORD PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 DB-CONN-INFO.
+           05 DB-USERNAME PIC X(30) VALUE "cobol".
+           05 DB-PASSWORD PIC X(10) VALUE SPACES.
+           05 DB-NAME     PIC X(30) VALUE "bobodb".
+
+      * Une ligne par cotisation payee par prelevement automatique
+      * (MBR_CNT.PAYMENT_TYP = 'P') et non encore soldee.
+       01 SEPA-CODE-MBR    PIC X(10).
+       01 SEPA-IBAN        PIC X(34).
+       01 SEPA-AMOUNT      PIC 9(07)V99.
+       01 SEPA-NUM-INV     PIC X(10).
+
+       01 WS-NB-LIGNES     PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      * Connexion a la base
+           EXEC SQL
+               CONNECT :DB-USERNAME IDENTIFIED BY :DB-PASSWORD
+                   USING :DB-NAME
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'Connexion base indisponible, SQLCODE ' SQLCODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SEPA-EXPORT-FILE.
+           MOVE 'code_membre;iban;montant;reference_facture'
+               TO SEPA-EXPORT-RECORD.
+           WRITE SEPA-EXPORT-RECORD.
+
+           PERFORM EXPORTER-PRELEVEMENTS.
+
+           CLOSE SEPA-EXPORT-FILE.
+
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT END-EXEC.
+
+           DISPLAY WS-NB-LIGNES ' prelevement(s) exporte(s) vers '
+               'sepa-export.csv'.
+           STOP RUN.
+
+      ******************************************************************
+      * Parcourt les cotisations dues, payees par prelevement, et non
+      * soldees, en recuperant l'IBAN du compte bancaire associe a
+      * l'adherent, pour produire le fichier d'export SEPA.
+      ******************************************************************
+       EXPORTER-PRELEVEMENTS.
+      * DISTINCT : une facture famille (022) porte plusieurs lignes
+      * INV_LINE (une par contrat regroupe) sous le meme NUM_INV, et
+      * D.DUE_AMOUNT est deja le total de la facture, pas un montant
+      * par contrat - sans DISTINCT, le jointure via INV_LINE
+      * dupliquerait cette meme echeance une fois par contrat regroupe.
+      * Le sous-select sur MBR_BK ne retient que le lien bancaire
+      * ouvert le plus recent, au cas ou un adherent en cours de
+      * changement de compte aurait momentanement plus d'une ligne
+      * MBR_BK sans DAT_CLOSE_MBRBK.
+           EXEC SQL
+               DECLARE CUR_SEPA CURSOR FOR
+                   SELECT DISTINCT M.CODE_MBR, B.CODE_IBAN_MBR,
+                          D.DUE_AMOUNT, D.NUM_INV
+                   FROM MBR_CNT M
+                   INNER JOIN MBR_BK B ON B.CODE_MBR = M.CODE_MBR
+                   INNER JOIN INV_LINE L ON L.CODE_CNT = M.CODE_CNT
+                   INNER JOIN INV_DUEDATE D ON D.NUM_INV = L.NUM_INV
+                   WHERE M.PAYMENT_TYP = 'P'
+                   AND M.ACTIVE_MBRCNT = 'O'
+                   AND B.DAT_CLOSE_MBRBK IS NULL
+                   AND B.DAT_CREA_MBRBK = (
+                       SELECT MAX(B2.DAT_CREA_MBRBK)
+                       FROM MBR_BK B2
+                       WHERE B2.CODE_MBR = M.CODE_MBR
+                       AND B2.DAT_CLOSE_MBRBK IS NULL)
+                   AND D.DUE_PAID = FALSE
+           END-EXEC.
+           EXEC SQL OPEN CUR_SEPA END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR_SEPA INTO :SEPA-CODE-MBR, :SEPA-IBAN,
+                       :SEPA-AMOUNT, :SEPA-NUM-INV
+               END-EXEC
+               IF SQLCODE = 0
+                   STRING FUNCTION TRIM(SEPA-CODE-MBR) ';'
+                          FUNCTION TRIM(SEPA-IBAN) ';'
+                          SEPA-AMOUNT ';'
+                          FUNCTION TRIM(SEPA-NUM-INV)
+                       DELIMITED BY SIZE
+                       INTO SEPA-EXPORT-RECORD
+                   WRITE SEPA-EXPORT-RECORD
+                   ADD 1 TO WS-NB-LIGNES
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUR_SEPA END-EXEC.
+       EXPORTER-PRELEVEMENTS-FIN. EXIT.
