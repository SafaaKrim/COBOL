@@ -1,70 +1,1185 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. main-screen.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-     
-       
+
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 USER-CHOICE PIC X(01).
        01 SC-MENU-RETURN PIC X(01).
+       01 SC-MESSAGE-OUT PIC X(40) VALUE SPACES.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 DB-CONN-INFO.
+           05 DB-USERNAME PIC X(30) VALUE "cobol".
+           05 DB-PASSWORD PIC X(10) VALUE SPACES.
+           05 DB-NAME     PIC X(30) VALUE "bobodb".
+
+      * Zones hote pour la gestion des adherents (016).
+       01 SC-MEMBER-DATA.
+           05 SC-CODE-MBR     PIC X(10).
+           05 SC-LNAME-MBR    PIC X(30).
+           05 SC-FNAME-MBR    PIC X(30).
+           05 SC-ADR1-MBR     PIC X(50).
+           05 SC-TOWN-MBR     PIC X(50).
+           05 SC-TEL-MBR      PIC 9(09).
+           05 SC-MAIL-MBR     PIC X(50).
+           05 SC-ACTIVE-MBR   PIC X(01).
+           05 SC-CODE-FAM     PIC 9(09).
+
+      * Zones hote pour la gestion des cotisations (017/022).
+       01 SC-INVOICE-DATA.
+           05 SC-NUM-INV      PIC X(10).
+           05 SC-CODE-MBR-INV PIC X(10).
+           05 SC-DUE-AMOUNT   PIC 9(07)V99.
+           05 SC-DUE-PAID     PIC X(01).
+           05 SC-CODE-CNT     PIC X(10).
+           05 SC-COST-CNT     PIC 9(09).
+
+       01 SC-TOTAL-FACTURE PIC 9(09) VALUE ZERO.
+
+      * Zones hote pour la gestion des remboursements (018).
+       01 SC-REIMB-DATA.
+           05 SC-CODE-REIMB   PIC 9(09).
+           05 SC-CODE-MBR-RB  PIC X(10).
+           05 SC-CODE-CNT-RB  PIC X(10).
+           05 SC-CODE-GAR-RB  PIC 9(09).
+           05 SC-REIMB-AMOUNT PIC 9(07)V99.
+           05 SC-REIMB-REASON PIC X(50).
+           05 SC-REIMB-TYPE-RB PIC X(01).
+           05 SC-REIMB-DECISION PIC X(01).
+           05 SC-PLAFOND-GAR  PIC 9(07)V99.
+           05 SC-PLAFOND-SW   PIC X(01).
+               88 SC-PLAFOND-TROUVE VALUE "O".
+
+      * Zones hote pour la gestion des prestations (019).
+       01 SC-GUARANTEE-DATA.
+           05 SC-CODE-GAR     PIC 9(09).
+           05 SC-LABL-GAR     PIC X(80).
+           05 SC-ACTIVE-GAR   PIC X(01).
+           05 SC-CODE-MNT     PIC 9(09).
+
+      * Compteurs utilises par la generation de rapports (020).
+       01 SC-REPORT-COUNTS.
+           05 SC-NB-ADHERENTS PIC 9(09) VALUE ZERO.
+           05 SC-NB-CONTRATS  PIC 9(09) VALUE ZERO.
+           05 SC-NB-REIMB     PIC 9(09) VALUE ZERO.
+
+       01 SC-SOUS-CHOIX PIC X(01).
+       01 WS-CONNECTED-SW PIC X(01) VALUE "N".
+           88 WS-DB-CONNECTED VALUE "O".
+
+      * Zones hote pour l'authentification et le controle d'acces
+      * par profil (024).
+       01 WS-LOGIN-CODE-USER   PIC X(10).
+       01 WS-LOGIN-PASSWORD    PIC X(30).
+       01 WS-CODE-PRF-SESSION  PIC X(10).
+       01 WS-LOGIN-OK-SW       PIC X(01) VALUE "N".
+           88 WS-LOGIN-OK          VALUE "O".
+       01 WS-FCT-LABEL         PIC X(15).
+       01 WS-NB-DROITS         PIC 9(05).
+       01 WS-ACCES-SW          PIC X(01) VALUE "N".
+           88 WS-ACCES-AUTORISE    VALUE "O".
+
+      * Libelles des options du menu principal et zones affichees par
+      * MAIN-MENU-SCREEN, construites par CONSTRUIRE-MENU-PRINCIPAL
+      * (024) : une option n'est affichee que si le profil connecte y
+      * a droit (FCT_PRF/FUNCTION_TAB), sinon la ligne reste a blanc.
+       01 WS-LIB-ADHERENT      PIC X(30)
+           VALUE "1. Gestion des adherents".
+       01 WS-LIB-COTISATION    PIC X(30)
+           VALUE "2. Gestion des cotisations".
+       01 WS-LIB-REMBOURS      PIC X(30)
+           VALUE "3. Gestion des remboursements".
+       01 WS-LIB-PRESTATION    PIC X(30)
+           VALUE "4. Gestion des prestations".
+       01 WS-LIB-RAPPORT       PIC X(30)
+           VALUE "5. Generation de rapports".
+       01 WS-MENU-LIGNE-1      PIC X(30) VALUE SPACES.
+       01 WS-MENU-LIGNE-2      PIC X(30) VALUE SPACES.
+       01 WS-MENU-LIGNE-3      PIC X(30) VALUE SPACES.
+       01 WS-MENU-LIGNE-4      PIC X(30) VALUE SPACES.
+       01 WS-MENU-LIGNE-5      PIC X(30) VALUE SPACES.
 
        SCREEN SECTION.
 
        COPY '33.cpy'.
-       
+
+       01 LOGIN-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 12  COL 89 VALUE "CONNEXION" FOREGROUND-COLOR IS 2.
+           05 LINE 14  COL 89 VALUE "Identifiant :" FOREGROUND-COLOR 5.
+           05 LINE 14  COL 103 PIC X(10) TO WS-LOGIN-CODE-USER
+           FOREGROUND-COLOR 5.
+           05 LINE 15  COL 89 VALUE "Mot de passe :" FOREGROUND-COLOR 5.
+           05 LINE 15  COL 104 PIC X(30) TO WS-LOGIN-PASSWORD
+           FOREGROUND-COLOR 5.
+
        01 MAIN-MENU-SCREEN.
            05 BLANK SCREEN.
-           05 LINE 14  COL 89 VALUE "1. Gestion des adherents"
+           05 LINE 14  COL 89 PIC X(30) FROM WS-MENU-LIGNE-1
            FOREGROUND-COLOR IS 2.
-           05 LINE 16  COL 89 VALUE "2. Gestion des cotisations"
+           05 LINE 16  COL 89 PIC X(30) FROM WS-MENU-LIGNE-2
            FOREGROUND-COLOR IS 2.
-           05 LINE 18  COL 89 VALUE "3. Gestion des remboursements"
+           05 LINE 18  COL 89 PIC X(30) FROM WS-MENU-LIGNE-3
            FOREGROUND-COLOR IS 2.
-           05 LINE 20  COL 89 VALUE "4. Gestion des prestations"
+           05 LINE 20  COL 89 PIC X(30) FROM WS-MENU-LIGNE-4
            FOREGROUND-COLOR IS 2.
-           05 LINE 22  COL 89 VALUE "5. Generation de rapports"
+           05 LINE 22  COL 89 PIC X(30) FROM WS-MENU-LIGNE-5
            FOREGROUND-COLOR IS 2.
            05 LINE 24  COL 89 VALUE "Q. Quitter l'application"
            FOREGROUND-COLOR IS 2.
            05 LINE 26  COL 89 VALUE "Veuillez choisir une option:"
            FOREGROUND-COLOR IS 2.
-       
+
+       01 ADHERENTS-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 12  COL 89 VALUE "GESTION DES ADHERENTS"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 14  COL 89 VALUE "1. Ajouter un adherent"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 15  COL 89 VALUE "2. Consulter un adherent"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 16  COL 89 VALUE "3. Modifier un adherent"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 17  COL 89 VALUE "4. Activer/desactiver adherent"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 18  COL 89 VALUE "R. Retour au menu principal"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 20  COL 89 VALUE "Veuillez choisir une option:"
+           FOREGROUND-COLOR IS 2.
+
+       01 ADHERENT-ACTIVATION-SCREEN.
+           05 LINE 21 COL 89 VALUE "Code adherent :" FOREGROUND-COLOR 5.
+           05 LINE 21 COL 106 PIC X(10) TO SC-CODE-MBR
+           FOREGROUND-COLOR 5.
+           05 LINE 22 COL 89 VALUE "Activer ou desactiver (O/N) :"
+           FOREGROUND-COLOR 5.
+           05 LINE 22 COL 120 PIC X(01) TO SC-ACTIVE-MBR
+           FOREGROUND-COLOR 5.
+
+       01 ADHERENT-SAISIE-SCREEN.
+           05 LINE 21 COL 89 VALUE "Code adherent :" FOREGROUND-COLOR 5.
+           05 LINE 21 COL 106 PIC X(10) TO SC-CODE-MBR
+           FOREGROUND-COLOR 5.
+           05 LINE 22 COL 89 VALUE "Nom :" FOREGROUND-COLOR 5.
+           05 LINE 22 COL 106 PIC X(30) TO SC-LNAME-MBR
+           FOREGROUND-COLOR 5.
+           05 LINE 23 COL 89 VALUE "Prenom :" FOREGROUND-COLOR 5.
+           05 LINE 23 COL 106 PIC X(30) TO SC-FNAME-MBR
+           FOREGROUND-COLOR 5.
+           05 LINE 24 COL 89 VALUE "Adresse :" FOREGROUND-COLOR 5.
+           05 LINE 24 COL 106 PIC X(50) TO SC-ADR1-MBR
+           FOREGROUND-COLOR 5.
+           05 LINE 25 COL 89 VALUE "Ville :" FOREGROUND-COLOR 5.
+           05 LINE 25 COL 106 PIC X(50) TO SC-TOWN-MBR
+           FOREGROUND-COLOR 5.
+           05 LINE 26 COL 89 VALUE "Telephone :" FOREGROUND-COLOR 5.
+           05 LINE 26 COL 106 PIC 9(09) TO SC-TEL-MBR
+           FOREGROUND-COLOR 5.
+           05 LINE 27 COL 89 VALUE "Courriel :" FOREGROUND-COLOR 5.
+           05 LINE 27 COL 106 PIC X(50) TO SC-MAIL-MBR
+           FOREGROUND-COLOR 5.
+
+       01 ADHERENT-CODE-SCREEN.
+           05 LINE 21 COL 89 VALUE "Code adherent :" FOREGROUND-COLOR 5.
+           05 LINE 21 COL 106 PIC X(10) TO SC-CODE-MBR
+           FOREGROUND-COLOR 5.
+
+       01 COTISATIONS-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 12  COL 89 VALUE "GESTION DES COTISATIONS"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 14  COL 89 VALUE "1. Lister les impayes"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 15  COL 89 VALUE "2. Enregistrer une relance"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 16  COL 89 VALUE "3. Facture consolidee par famille"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 17  COL 89 VALUE "R. Retour au menu principal"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 19  COL 89 VALUE "Veuillez choisir une option:"
+           FOREGROUND-COLOR IS 2.
+
+       01 INVOICE-CODE-SCREEN.
+           05 LINE 20 COL 89 VALUE "Numero de facture :"
+           FOREGROUND-COLOR 5.
+           05 LINE 20 COL 110 PIC X(10) TO SC-NUM-INV
+           FOREGROUND-COLOR 5.
+
+       01 REMBOURSEMENTS-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 12  COL 89 VALUE "GESTION DES REMBOURSEMENTS"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 14  COL 89 VALUE "1. Consulter une demande"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 15  COL 89 VALUE "2. Approuver / rejeter une demande"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 16  COL 89 VALUE "R. Retour au menu principal"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 18  COL 89 VALUE "Veuillez choisir une option:"
+           FOREGROUND-COLOR IS 2.
+
+       01 REIMB-CODE-SCREEN.
+           05 LINE 20 COL 89 VALUE "Numero de demande :"
+           FOREGROUND-COLOR 5.
+           05 LINE 20 COL 110 PIC 9(09) TO SC-CODE-REIMB
+           FOREGROUND-COLOR 5.
+
+       01 REIMB-DECISION-SCREEN.
+           05 LINE 22 COL 89 VALUE "Decision (O=accord / N=rejet) :"
+           FOREGROUND-COLOR 5.
+           05 LINE 22 COL 122 PIC X(01) TO SC-REIMB-DECISION
+           FOREGROUND-COLOR 5.
+
+       01 PRESTATIONS-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 12  COL 89 VALUE "GESTION DES PRESTATIONS"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 14  COL 89 VALUE "1. Lister les garanties"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 15  COL 89 VALUE "2. Ajouter une garantie"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 16  COL 89 VALUE "3. Definir le plafond garantie"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 17  COL 89 VALUE "4. Attacher garantie/adherent"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 18  COL 89 VALUE "5. Detacher garantie/adherent"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 19  COL 89 VALUE "R. Retour au menu principal"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 21  COL 89 VALUE "Veuillez choisir une option:"
+           FOREGROUND-COLOR IS 2.
+
+       01 GUARANTEE-SAISIE-SCREEN.
+           05 LINE 20 COL 89 VALUE "Libelle de la garantie :"
+           FOREGROUND-COLOR 5.
+           05 LINE 20 COL 115 PIC X(80) TO SC-LABL-GAR
+           FOREGROUND-COLOR 5.
+
+       01 GARANTIE-CODE-SCREEN.
+           05 LINE 20 COL 89 VALUE "Code de la garantie :"
+           FOREGROUND-COLOR 5.
+           05 LINE 20 COL 112 PIC 9(09) TO SC-CODE-GAR
+           FOREGROUND-COLOR 5.
+
+       01 PLAFOND-GARANTIE-SCREEN.
+           05 LINE 21 COL 89 VALUE "Plafond de remboursement :"
+           FOREGROUND-COLOR 5.
+           05 LINE 21 COL 117 PIC 9(07)V99 TO SC-PLAFOND-GAR
+           FOREGROUND-COLOR 5.
+
+       01 GARANTIE-ADHERENT-SCREEN.
+           05 LINE 20 COL 89 VALUE "Code adherent :" FOREGROUND-COLOR 5.
+           05 LINE 20 COL 106 PIC X(10) TO SC-CODE-MBR
+           FOREGROUND-COLOR 5.
+           05 LINE 21 COL 89 VALUE "Code du contrat :"
+           FOREGROUND-COLOR 5.
+           05 LINE 21 COL 108 PIC X(10) TO SC-CODE-CNT
+           FOREGROUND-COLOR 5.
+           05 LINE 22 COL 89 VALUE "Code de la garantie :"
+           FOREGROUND-COLOR 5.
+           05 LINE 22 COL 112 PIC 9(09) TO SC-CODE-GAR
+           FOREGROUND-COLOR 5.
+
+       01 REPORTS-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 12  COL 89 VALUE "GENERATION DE RAPPORTS"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 14  COL 89 VALUE "1. Rapport adherents / contrats"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 15  COL 89 VALUE "R. Retour au menu principal"
+           FOREGROUND-COLOR IS 2.
+           05 LINE 17  COL 89 VALUE "Veuillez choisir une option:"
+           FOREGROUND-COLOR IS 2.
+
+       01 REPORT-RESULT-SCREEN.
+           05 LINE 19 COL 89 VALUE "Adherents actifs :"
+           FOREGROUND-COLOR 5.
+           05 LINE 19 COL 112 PIC 9(09) FROM SC-NB-ADHERENTS
+           FOREGROUND-COLOR 5.
+           05 LINE 20 COL 89 VALUE "Contrats en cours :"
+           FOREGROUND-COLOR 5.
+           05 LINE 20 COL 112 PIC 9(09) FROM SC-NB-CONTRATS
+           FOREGROUND-COLOR 5.
+           05 LINE 21 COL 89 VALUE "Demandes de remboursement :"
+           FOREGROUND-COLOR 5.
+           05 LINE 21 COL 112 PIC 9(09) FROM SC-NB-REIMB
+           FOREGROUND-COLOR 5.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY MAIN-MENU-SCREEN.
-           DISPLAY SCREEN-FRAME.
-           ACCEPT USER-CHOICE.
-            EVALUATE TRUE
-                 WHEN USER-CHOICE = "1" PERFORM GESTION-ADHERENTS
-                 WHEN USER-CHOICE = "2" PERFORM GESTION-COTISATIONS
-                 WHEN USER-CHOICE = "3" PERFORM GESTION-REMBOURSEMENTS
-                 WHEN USER-CHOICE = "4" PERFORM GESTION-PRESTATIONS
-                 WHEN USER-CHOICE = "5" PERFORM GENERATE-REPORTS
-                 WHEN USER-CHOICE = "Q" 
-            
-              STOP RUN
-                 WHEN OTHER    DISPLAY "CHOIX INVALIDE, ESSAYEZ ENCORE."
-            END-EVALUATE.
-       
+           PERFORM CONNECT-DATABASE.
+           PERFORM AUTHENTIFIER-UTILISATEUR
+           THRU    AUTHENTIFIER-UTILISATEUR-FIN.
+           IF WS-LOGIN-OK
+               PERFORM CONSTRUIRE-MENU-PRINCIPAL
+               THRU    CONSTRUIRE-MENU-PRINCIPAL-FIN
+               PERFORM UNTIL USER-CHOICE = "Q"
+                   DISPLAY MAIN-MENU-SCREEN
+                   DISPLAY SCREEN-FRAME
+                   ACCEPT USER-CHOICE
+                   EVALUATE TRUE
+                       WHEN USER-CHOICE = "1"
+                           MOVE "ADHERENT" TO WS-FCT-LABEL
+                           PERFORM ACCEDER-SI-AUTORISE
+                           THRU    ACCEDER-SI-AUTORISE-FIN
+                       WHEN USER-CHOICE = "2"
+                           MOVE "COTISATION" TO WS-FCT-LABEL
+                           PERFORM ACCEDER-SI-AUTORISE
+                           THRU    ACCEDER-SI-AUTORISE-FIN
+                       WHEN USER-CHOICE = "3"
+                           MOVE "REMBOURS" TO WS-FCT-LABEL
+                           PERFORM ACCEDER-SI-AUTORISE
+                           THRU    ACCEDER-SI-AUTORISE-FIN
+                       WHEN USER-CHOICE = "4"
+                           MOVE "PRESTATION" TO WS-FCT-LABEL
+                           PERFORM ACCEDER-SI-AUTORISE
+                           THRU    ACCEDER-SI-AUTORISE-FIN
+                       WHEN USER-CHOICE = "5"
+                           MOVE "RAPPORT" TO WS-FCT-LABEL
+                           PERFORM ACCEDER-SI-AUTORISE
+                           THRU    ACCEDER-SI-AUTORISE-FIN
+                       WHEN USER-CHOICE = "Q"
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "CHOIX INVALIDE, ESSAYEZ ENCORE."
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+           PERFORM DISCONNECT-DATABASE.
+           STOP RUN.
+
+      ******************************************************************
+      * Verifie le droit d'acces du profil connecte pour la fonction
+      * demandee (WS-FCT-LABEL) puis lance le sous-menu correspondant.
+      ******************************************************************
+       ACCEDER-SI-AUTORISE.
+           PERFORM VERIFIER-DROIT-ACCES
+           THRU    VERIFIER-DROIT-ACCES-FIN.
+           IF NOT WS-ACCES-AUTORISE
+               DISPLAY "ACCES REFUSE POUR CE PROFIL."
+           ELSE
+               EVALUATE WS-FCT-LABEL
+                   WHEN "ADHERENT"
+                       PERFORM GESTION-ADHERENTS
+                       THRU    GESTION-ADHERENTS-FIN
+                   WHEN "COTISATION"
+                       PERFORM GESTION-COTISATIONS
+                       THRU    GESTION-COTISATIONS-FIN
+                   WHEN "REMBOURS"
+                       PERFORM GESTION-REMBOURSEMENTS
+                       THRU    GESTION-REMBOURSEMENTS-FIN
+                   WHEN "PRESTATION"
+                       PERFORM GESTION-PRESTATIONS
+                       THRU    GESTION-PRESTATIONS-FIN
+                   WHEN "RAPPORT"
+                       PERFORM GENERATE-REPORTS
+                       THRU    GENERATE-REPORTS-FIN
+               END-EVALUATE
+           END-IF.
+       ACCEDER-SI-AUTORISE-FIN. EXIT.
+
+      ******************************************************************
+      * Construit le menu principal affiche a l'ecran (WS-MENU-LIGNE-1
+      * a 5) a partir des droits du profil connecte : une option n'est
+      * affichee que si CODE_PRF a acces a la fonction correspondante
+      * (FCT_PRF/FUNCTION_TAB, via VERIFIER-DROIT-ACCES). Le controle
+      * fait par ACCEDER-SI-AUTORISE au moment du choix reste en place
+      * comme deuxieme barriere.
+      ******************************************************************
+       CONSTRUIRE-MENU-PRINCIPAL.
+           MOVE SPACES TO WS-MENU-LIGNE-1 WS-MENU-LIGNE-2
+                          WS-MENU-LIGNE-3 WS-MENU-LIGNE-4
+                          WS-MENU-LIGNE-5.
+
+           MOVE "ADHERENT" TO WS-FCT-LABEL.
+           PERFORM VERIFIER-DROIT-ACCES THRU VERIFIER-DROIT-ACCES-FIN.
+           IF WS-ACCES-AUTORISE
+               MOVE WS-LIB-ADHERENT TO WS-MENU-LIGNE-1
+           END-IF.
+
+           MOVE "COTISATION" TO WS-FCT-LABEL.
+           PERFORM VERIFIER-DROIT-ACCES THRU VERIFIER-DROIT-ACCES-FIN.
+           IF WS-ACCES-AUTORISE
+               MOVE WS-LIB-COTISATION TO WS-MENU-LIGNE-2
+           END-IF.
+
+           MOVE "REMBOURS" TO WS-FCT-LABEL.
+           PERFORM VERIFIER-DROIT-ACCES THRU VERIFIER-DROIT-ACCES-FIN.
+           IF WS-ACCES-AUTORISE
+               MOVE WS-LIB-REMBOURS TO WS-MENU-LIGNE-3
+           END-IF.
+
+           MOVE "PRESTATION" TO WS-FCT-LABEL.
+           PERFORM VERIFIER-DROIT-ACCES THRU VERIFIER-DROIT-ACCES-FIN.
+           IF WS-ACCES-AUTORISE
+               MOVE WS-LIB-PRESTATION TO WS-MENU-LIGNE-4
+           END-IF.
+
+           MOVE "RAPPORT" TO WS-FCT-LABEL.
+           PERFORM VERIFIER-DROIT-ACCES THRU VERIFIER-DROIT-ACCES-FIN.
+           IF WS-ACCES-AUTORISE
+               MOVE WS-LIB-RAPPORT TO WS-MENU-LIGNE-5
+           END-IF.
+       CONSTRUIRE-MENU-PRINCIPAL-FIN. EXIT.
+
+      ******************************************************************
+      * Demande identifiant / mot de passe et retrouve le profil de
+      * l'utilisateur (USER.CODE_PRF) qui servira aux controles
+      * d'acces par fonction (VERIFIER-DROIT-ACCES).
+      ******************************************************************
+       AUTHENTIFIER-UTILISATEUR.
+           MOVE SPACES TO WS-LOGIN-CODE-USER WS-LOGIN-PASSWORD.
+           DISPLAY LOGIN-SCREEN.
+           ACCEPT LOGIN-SCREEN.
+           EXEC SQL
+               SELECT CODE_PRF INTO :WS-CODE-PRF-SESSION
+               FROM USER
+               WHERE CODE_USER = :WS-LOGIN-CODE-USER
+               AND PW_USER = :WS-LOGIN-PASSWORD
+               AND DAT_CLOSE_USER IS NULL
+           END-EXEC.
+           IF SQLCODE = 0
+               SET WS-LOGIN-OK TO TRUE
+           ELSE
+               DISPLAY "Identifiant ou mot de passe invalide."
+           END-IF.
+       AUTHENTIFIER-UTILISATEUR-FIN. EXIT.
+
+      ******************************************************************
+      * Un profil (PROFIL) n'a acces qu'aux fonctions (FUNCTION_TAB)
+      * qui lui sont associees via FCT_PRF.
+      ******************************************************************
+       VERIFIER-DROIT-ACCES.
+           MOVE "N" TO WS-ACCES-SW.
+           MOVE ZERO TO WS-NB-DROITS.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-NB-DROITS
+               FROM FCT_PRF F
+               INNER JOIN FUNCTION_TAB T ON T.CODE_FCT = F.CODE_FCT
+               WHERE F.CODE_PRF = :WS-CODE-PRF-SESSION
+               AND T.LABS_FCT = :WS-FCT-LABEL
+           END-EXEC.
+           IF WS-NB-DROITS > 0
+               SET WS-ACCES-AUTORISE TO TRUE
+           END-IF.
+       VERIFIER-DROIT-ACCES-FIN. EXIT.
+
+      ******************************************************************
+      * Ouvre la connexion a la base BOBODB une seule fois au demarrage.
+      ******************************************************************
+       CONNECT-DATABASE.
+           EXEC SQL
+               CONNECT :DB-USERNAME IDENTIFIED BY :DB-PASSWORD
+                   USING :DB-NAME
+           END-EXEC.
+           IF SQLCODE = 0
+               SET WS-DB-CONNECTED TO TRUE
+           ELSE
+               DISPLAY "Connexion base indisponible, SQLCODE " SQLCODE
+           END-IF.
+       CONNECT-DATABASE-FIN. EXIT.
+
+       DISCONNECT-DATABASE.
+           IF WS-DB-CONNECTED
+               EXEC SQL DISCONNECT END-EXEC
+           END-IF.
+       DISCONNECT-DATABASE-FIN. EXIT.
+
+      ******************************************************************
+      * GESTION DES ADHERENTS (creation, consultation, desactivation)
+      ******************************************************************
        GESTION-ADHERENTS.
-      * Sous-routine pour la gestion des adhérents
-           CONTINUE.
-       
+           MOVE SPACES TO SC-SOUS-CHOIX.
+           PERFORM UNTIL SC-SOUS-CHOIX = "R"
+               DISPLAY ADHERENTS-SCREEN
+               DISPLAY SCREEN-FRAME
+               ACCEPT SC-SOUS-CHOIX
+               EVALUATE TRUE
+                   WHEN SC-SOUS-CHOIX = "1"
+                       PERFORM AJOUTER-ADHERENT
+                       THRU    AJOUTER-ADHERENT-FIN
+                   WHEN SC-SOUS-CHOIX = "2"
+                       PERFORM CONSULTER-ADHERENT
+                       THRU    CONSULTER-ADHERENT-FIN
+                   WHEN SC-SOUS-CHOIX = "3"
+                       PERFORM MODIFIER-ADHERENT
+                       THRU    MODIFIER-ADHERENT-FIN
+                   WHEN SC-SOUS-CHOIX = "4"
+                       PERFORM ACTIVER-DESACTIVER-ADHERENT
+                       THRU    ACTIVER-DESACTIVER-ADHERENT-FIN
+                   WHEN SC-SOUS-CHOIX = "R"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "CHOIX INVALIDE, ESSAYEZ ENCORE."
+               END-EVALUATE
+           END-PERFORM.
+       GESTION-ADHERENTS-FIN. EXIT.
+
+       AJOUTER-ADHERENT.
+           MOVE SPACES TO SC-MEMBER-DATA.
+           DISPLAY ADHERENT-SAISIE-SCREEN.
+           ACCEPT ADHERENT-SAISIE-SCREEN.
+           MOVE "O" TO SC-ACTIVE-MBR.
+           EXEC SQL
+               INSERT INTO MEMBER
+                   (CODE_MBR, LNAME_MBR, FNAME_MBR, ADR1_MBR,
+                    TOWN_MBR, TEL_MBR, MAIL_MBR, DAT_CREA_MBR,
+                    ACTIVE_MBR)
+               VALUES
+                   (:SC-CODE-MBR, :SC-LNAME-MBR, :SC-FNAME-MBR,
+                    :SC-ADR1-MBR, :SC-TOWN-MBR, :SC-TEL-MBR,
+                    :SC-MAIL-MBR, CURRENT_DATE, :SC-ACTIVE-MBR)
+           END-EXEC.
+           IF SQLCODE = 0
+      * Un adherent nouvellement cree est titulaire de sa propre
+      * famille tant qu'il n'a pas ete rattache a celle d'un autre
+      * (cf. MODIFIER-ADHERENT) : sans cette ligne MBR_FAMILY, la
+      * facturation famille (GENERER-FACTURE-FAMILLE) ne trouverait
+      * jamais de titulaire et ne pourrait jamais s'executer.
+               EXEC SQL
+                   INSERT INTO MBR_FAMILY
+                       (CODE_MBR, LNAME_MBRFAM, FNAME_MBRFAM,
+                        DAT_CREA_MBRFAM, ROOT_MBRFAM, ACTIVE_MBRFAM)
+                   VALUES
+                       (:SC-CODE-MBR, :SC-LNAME-MBR, :SC-FNAME-MBR,
+                        CURRENT_DATE, 'O', 'O')
+               END-EXEC
+               MOVE "Adherent ajoute." TO SC-MESSAGE-OUT
+           ELSE
+               MOVE "Echec de l'ajout de l'adherent." TO SC-MESSAGE-OUT
+           END-IF.
+           DISPLAY SCREEN-MESSAGE-LINE.
+       AJOUTER-ADHERENT-FIN. EXIT.
+
+       CONSULTER-ADHERENT.
+           MOVE SPACES TO SC-CODE-MBR.
+           DISPLAY ADHERENT-CODE-SCREEN.
+           ACCEPT ADHERENT-CODE-SCREEN.
+           EXEC SQL
+               SELECT LNAME_MBR, FNAME_MBR, ADR1_MBR, TOWN_MBR,
+                      TEL_MBR, MAIL_MBR
+               INTO :SC-LNAME-MBR, :SC-FNAME-MBR, :SC-ADR1-MBR,
+                    :SC-TOWN-MBR, :SC-TEL-MBR, :SC-MAIL-MBR
+               FROM MEMBER
+               WHERE CODE_MBR = :SC-CODE-MBR
+           END-EXEC.
+           IF SQLCODE = 0
+               DISPLAY ADHERENT-SAISIE-SCREEN
+           ELSE
+               MOVE "Adherent introuvable." TO SC-MESSAGE-OUT
+               DISPLAY SCREEN-MESSAGE-LINE
+           END-IF.
+       CONSULTER-ADHERENT-FIN. EXIT.
+
+      ******************************************************************
+      * Modifie les coordonnees d'un adherent existant (016) : le
+      * dossier est d'abord relu (comme CONSULTER-ADHERENT) pour
+      * pre-remplir l'ecran de saisie, puis les valeurs corrigees sont
+      * appliquees par un UPDATE. Ne touche pas a ACTIVE_MBR, gere
+      * separement par ACTIVER-DESACTIVER-ADHERENT.
+      ******************************************************************
+       MODIFIER-ADHERENT.
+           MOVE SPACES TO SC-CODE-MBR.
+           DISPLAY ADHERENT-CODE-SCREEN.
+           ACCEPT ADHERENT-CODE-SCREEN.
+           EXEC SQL
+               SELECT LNAME_MBR, FNAME_MBR, ADR1_MBR, TOWN_MBR,
+                      TEL_MBR, MAIL_MBR
+               INTO :SC-LNAME-MBR, :SC-FNAME-MBR, :SC-ADR1-MBR,
+                    :SC-TOWN-MBR, :SC-TEL-MBR, :SC-MAIL-MBR
+               FROM MEMBER
+               WHERE CODE_MBR = :SC-CODE-MBR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE "Adherent introuvable." TO SC-MESSAGE-OUT
+               DISPLAY SCREEN-MESSAGE-LINE
+               GO TO MODIFIER-ADHERENT-FIN
+           END-IF.
+           DISPLAY ADHERENT-SAISIE-SCREEN.
+           ACCEPT ADHERENT-SAISIE-SCREEN.
+           EXEC SQL
+               UPDATE MEMBER
+               SET LNAME_MBR = :SC-LNAME-MBR, FNAME_MBR = :SC-FNAME-MBR,
+                   ADR1_MBR = :SC-ADR1-MBR, TOWN_MBR = :SC-TOWN-MBR,
+                   TEL_MBR = :SC-TEL-MBR, MAIL_MBR = :SC-MAIL-MBR
+               WHERE CODE_MBR = :SC-CODE-MBR
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE "Adherent modifie." TO SC-MESSAGE-OUT
+           ELSE
+               MOVE "Echec de la modification." TO SC-MESSAGE-OUT
+           END-IF.
+           DISPLAY SCREEN-MESSAGE-LINE.
+       MODIFIER-ADHERENT-FIN. EXIT.
+
+      ******************************************************************
+      * Active ou desactive un adherent (016) selon la valeur saisie
+      * dans ADHERENT-ACTIVATION-SCREEN. La desactivation cascade sur
+      * le dossier famille comme avant ; la reactivation se contente
+      * de remettre ACTIVE_MBR a 'O' et d'effacer DAT_CLOSE_MBR.
+      ******************************************************************
+       ACTIVER-DESACTIVER-ADHERENT.
+           MOVE SPACES TO SC-CODE-MBR.
+           MOVE SPACES TO SC-ACTIVE-MBR.
+           DISPLAY ADHERENT-ACTIVATION-SCREEN.
+           ACCEPT ADHERENT-ACTIVATION-SCREEN.
+           IF SC-ACTIVE-MBR = "O"
+               EXEC SQL
+                   UPDATE MEMBER
+                   SET ACTIVE_MBR = 'O', DAT_CLOSE_MBR = NULL
+                   WHERE CODE_MBR = :SC-CODE-MBR
+               END-EXEC
+               IF SQLCODE = 0
+                   MOVE "Adherent active." TO SC-MESSAGE-OUT
+               ELSE
+                   MOVE "Echec de l'activation." TO SC-MESSAGE-OUT
+               END-IF
+           ELSE
+               EXEC SQL
+                   UPDATE MEMBER
+                   SET ACTIVE_MBR = 'N', DAT_CLOSE_MBR = CURRENT_DATE
+                   WHERE CODE_MBR = :SC-CODE-MBR
+               END-EXEC
+               IF SQLCODE = 0
+                   MOVE "Adherent desactive." TO SC-MESSAGE-OUT
+                   PERFORM CASCADER-DESACTIVATION-FAMILLE
+                   THRU    CASCADER-DESACTIVATION-FAMILLE-FIN
+               ELSE
+                   MOVE "Echec de la desactivation." TO SC-MESSAGE-OUT
+               END-IF
+           END-IF.
+           DISPLAY SCREEN-MESSAGE-LINE.
+       ACTIVER-DESACTIVER-ADHERENT-FIN. EXIT.
+
+      ******************************************************************
+      * Si l'adherent desactive est le titulaire (ROOT_MBRFAM = 'O')
+      * d'un dossier famille, desactive en cascade tous les membres de
+      * la famille (MBR_FAMILY) ainsi que leurs cotisations en cours
+      * (MBR_CNT), pour que la facturation famille ne continue pas a
+      * courir apres le depart du titulaire.
+      ******************************************************************
+       CASCADER-DESACTIVATION-FAMILLE.
+           MOVE ZERO TO SC-CODE-FAM.
+           EXEC SQL
+               SELECT CODE_FAM INTO :SC-CODE-FAM
+               FROM MBR_FAMILY
+               WHERE CODE_MBR = :SC-CODE-MBR AND ROOT_MBRFAM = 'O'
+           END-EXEC.
+           IF SQLCODE = 0
+               EXEC SQL
+                   UPDATE MBR_FAMILY
+                   SET ACTIVE_MBRFAM = 'N', DAT_UPDT_MBRFAM = CURRENT_DATE
+                   WHERE CODE_FAM = :SC-CODE-FAM
+               END-EXEC
+               EXEC SQL
+                   UPDATE MBR_CNT
+                   SET ACTIVE_MBRCNT = 'N', DAT_UPDT_MBRCNT = CURRENT_DATE
+                   WHERE CODE_MBR IN
+                       (SELECT CODE_MBR FROM MBR_FAMILY
+                        WHERE CODE_FAM = :SC-CODE-FAM)
+               END-EXEC
+               MOVE "Adherent et famille desactives." TO SC-MESSAGE-OUT
+           END-IF.
+       CASCADER-DESACTIVATION-FAMILLE-FIN. EXIT.
+
+      ******************************************************************
+      * GESTION DES COTISATIONS (impayes et relances)
+      ******************************************************************
        GESTION-COTISATIONS.
-      * Sous-routine pour la gestion des cotisations
-           CONTINUE.
-       
+           MOVE SPACES TO SC-SOUS-CHOIX.
+           PERFORM UNTIL SC-SOUS-CHOIX = "R"
+               DISPLAY COTISATIONS-SCREEN
+               DISPLAY SCREEN-FRAME
+               ACCEPT SC-SOUS-CHOIX
+               EVALUATE TRUE
+                   WHEN SC-SOUS-CHOIX = "1"
+                       PERFORM LISTER-IMPAYES
+                       THRU    LISTER-IMPAYES-FIN
+                   WHEN SC-SOUS-CHOIX = "2"
+                       PERFORM ENREGISTRER-RELANCE
+                       THRU    ENREGISTRER-RELANCE-FIN
+                   WHEN SC-SOUS-CHOIX = "3"
+                       PERFORM GENERER-FACTURE-FAMILLE
+                       THRU    GENERER-FACTURE-FAMILLE-FIN
+                   WHEN SC-SOUS-CHOIX = "R"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "CHOIX INVALIDE, ESSAYEZ ENCORE."
+               END-EVALUATE
+           END-PERFORM.
+       GESTION-COTISATIONS-FIN. EXIT.
+
+       LISTER-IMPAYES.
+           DISPLAY "Factures impayees :".
+           EXEC SQL
+               DECLARE CUR_IMPAYES CURSOR FOR
+                   SELECT D.NUM_INV, D.DUE_AMOUNT
+                   FROM INV_DUEDATE D
+                   WHERE D.DUE_PAID = FALSE
+           END-EXEC.
+           EXEC SQL OPEN CUR_IMPAYES END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR_IMPAYES INTO :SC-NUM-INV, :SC-DUE-AMOUNT
+               END-EXEC
+               IF SQLCODE = 0
+                   DISPLAY "Facture " SC-NUM-INV " Montant du "
+                       SC-DUE-AMOUNT
+               END-IF
+           END-PERFORM.
+           EXEC SQL CLOSE CUR_IMPAYES END-EXEC.
+       LISTER-IMPAYES-FIN. EXIT.
+
+       ENREGISTRER-RELANCE.
+           MOVE SPACES TO SC-NUM-INV.
+           DISPLAY INVOICE-CODE-SCREEN.
+           ACCEPT INVOICE-CODE-SCREEN.
+           EXEC SQL
+               UPDATE INV_DUEDATE
+               SET DAT_LST_RELAUNCH = CURRENT_DATE,
+                   DUE_RELOUNCH = DUE_RELOUNCH + 1
+               WHERE NUM_INV = :SC-NUM-INV AND DUE_PAID = FALSE
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE "Relance enregistree." TO SC-MESSAGE-OUT
+           ELSE
+               MOVE "Aucune echeance impayee pour ce numero."
+                   TO SC-MESSAGE-OUT
+           END-IF.
+           DISPLAY SCREEN-MESSAGE-LINE.
+       ENREGISTRER-RELANCE-FIN. EXIT.
+
+      ******************************************************************
+      * Regroupe en une seule facture (INVOICE + INV_LINE) les
+      * cotisations de tous les contrats actifs de la famille dont
+      * l'adherent saisi est le titulaire (ROOT_MBRFAM = 'O').
+      ******************************************************************
+       GENERER-FACTURE-FAMILLE.
+           MOVE SPACES TO SC-CODE-MBR.
+           DISPLAY ADHERENT-CODE-SCREEN.
+           ACCEPT ADHERENT-CODE-SCREEN.
+           MOVE ZERO TO SC-CODE-FAM.
+           EXEC SQL
+               SELECT CODE_FAM INTO :SC-CODE-FAM
+               FROM MBR_FAMILY
+               WHERE CODE_MBR = :SC-CODE-MBR AND ROOT_MBRFAM = 'O'
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE "Cet adherent n'est pas titulaire de famille."
+                   TO SC-MESSAGE-OUT
+           ELSE
+      * 'F' + les 9 chiffres de SC-CODE-FAM tiennent exactement sur
+      * les 10 caracteres de SC-NUM-INV / NUM_INV VARCHAR(10) ; un
+      * prefixe plus long tronquerait le code famille en silence.
+               STRING 'F' SC-CODE-FAM DELIMITED BY SIZE
+                   INTO SC-NUM-INV
+               EXEC SQL
+                   INSERT INTO INVOICE (NUM_INV, CODE_MBR, DAT_CREA_INV)
+                   VALUES (:SC-NUM-INV, :SC-CODE-MBR, CURRENT_DATE)
+               END-EXEC
+               MOVE ZERO TO SC-TOTAL-FACTURE
+               EXEC SQL
+                   DECLARE CUR_FAM_CNT CURSOR FOR
+                       SELECT CODE_CNT, COST_CNT
+                       FROM MBR_CNT
+                       WHERE ACTIVE_MBRCNT = 'O'
+                       AND CODE_MBR IN
+                           (SELECT CODE_MBR FROM MBR_FAMILY
+                            WHERE CODE_FAM = :SC-CODE-FAM)
+               END-EXEC
+               EXEC SQL OPEN CUR_FAM_CNT END-EXEC
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH CUR_FAM_CNT INTO :SC-CODE-CNT, :SC-COST-CNT
+                   END-EXEC
+                   IF SQLCODE = 0
+                       EXEC SQL
+                           INSERT INTO INV_LINE (NUM_INV, CODE_CNT)
+                           VALUES (:SC-NUM-INV, :SC-CODE-CNT)
+                       END-EXEC
+                       ADD SC-COST-CNT TO SC-TOTAL-FACTURE
+                   END-IF
+               END-PERFORM
+               EXEC SQL CLOSE CUR_FAM_CNT END-EXEC
+      * Echeance de reglement associee, sans laquelle la facture
+      * n'apparait jamais dans les impayes/relances ni dans l'export
+      * SEPA, qui se basent tous sur INV_DUEDATE.
+               EXEC SQL
+                   INSERT INTO INV_DUEDATE (NUM_INV, NUM_MOUNTH,
+                       DUE_AMOUNT, DUE_PAID, DUE_RELOUNCH, DAT_CREA_INV)
+                   VALUES (:SC-NUM-INV,
+                       EXTRACT(MONTH FROM CURRENT_DATE),
+                       :SC-TOTAL-FACTURE, FALSE, 0, CURRENT_DATE)
+               END-EXEC
+               DISPLAY "Facture " SC-NUM-INV " montant total "
+                   SC-TOTAL-FACTURE
+               MOVE "Facture famille generee." TO SC-MESSAGE-OUT
+           END-IF.
+           DISPLAY SCREEN-MESSAGE-LINE.
+       GENERER-FACTURE-FAMILLE-FIN. EXIT.
+
+      ******************************************************************
+      * GESTION DES REMBOURSEMENTS (consultation et decision)
+      ******************************************************************
        GESTION-REMBOURSEMENTS.
-      * Sous-routine pour la gestion des remboursements
-           CONTINUE.
-       
+           MOVE SPACES TO SC-SOUS-CHOIX.
+           PERFORM UNTIL SC-SOUS-CHOIX = "R"
+               DISPLAY REMBOURSEMENTS-SCREEN
+               DISPLAY SCREEN-FRAME
+               ACCEPT SC-SOUS-CHOIX
+               EVALUATE TRUE
+                   WHEN SC-SOUS-CHOIX = "1"
+                       PERFORM CONSULTER-REMBOURSEMENT
+                       THRU    CONSULTER-REMBOURSEMENT-FIN
+                   WHEN SC-SOUS-CHOIX = "2"
+                       PERFORM DECIDER-REMBOURSEMENT
+                       THRU    DECIDER-REMBOURSEMENT-FIN
+                   WHEN SC-SOUS-CHOIX = "R"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "CHOIX INVALIDE, ESSAYEZ ENCORE."
+               END-EVALUATE
+           END-PERFORM.
+       GESTION-REMBOURSEMENTS-FIN. EXIT.
+
+       CONSULTER-REMBOURSEMENT.
+           MOVE ZERO TO SC-CODE-REIMB.
+           DISPLAY REIMB-CODE-SCREEN.
+           ACCEPT REIMB-CODE-SCREEN.
+           EXEC SQL
+               SELECT CODE_MBR, CODE_CNT, CODE_GAR, REIMB_AMOUNT,
+                      REIMB_REASON, REIMB_TYPE
+               INTO :SC-CODE-MBR-RB, :SC-CODE-CNT-RB, :SC-CODE-GAR-RB,
+                    :SC-REIMB-AMOUNT, :SC-REIMB-REASON,
+                    :SC-REIMB-TYPE-RB
+               FROM ASKED_REIMB
+               WHERE CODE_REIMB = :SC-CODE-REIMB
+           END-EXEC.
+           IF SQLCODE = 0
+               PERFORM CALCULER-PLAFOND-REMBOURSEMENT
+               THRU    CALCULER-PLAFOND-REMBOURSEMENT-FIN
+               DISPLAY "Adherent : " SC-CODE-MBR-RB
+               DISPLAY "Montant demande : " SC-REIMB-AMOUNT
+               DISPLAY "Motif : " SC-REIMB-REASON
+               IF SC-PLAFOND-TROUVE
+                   DISPLAY "Plafond garantie : " SC-PLAFOND-GAR
+               ELSE
+                   DISPLAY "Plafond garantie : non defini"
+               END-IF
+           ELSE
+               MOVE "Demande introuvable." TO SC-MESSAGE-OUT
+               DISPLAY SCREEN-MESSAGE-LINE
+           END-IF.
+       CONSULTER-REMBOURSEMENT-FIN. EXIT.
+
+      ******************************************************************
+      * Recherche le plafond de remboursement de la garantie demandee,
+      * via GUARANTEE.CODE_MNT -> AMOUNT.CODE_MNT (le montant associe
+      * a la garantie, COST_MNT). SC-PLAFOND-TROUVE reste a "N" si la
+      * garantie n'est pas active ou n'a pas de montant actif associe.
+      ******************************************************************
+       CALCULER-PLAFOND-REMBOURSEMENT.
+           MOVE ZERO TO SC-PLAFOND-GAR.
+           MOVE "N" TO SC-PLAFOND-SW.
+           EXEC SQL
+               SELECT A.COST_MNT INTO :SC-PLAFOND-GAR
+               FROM GUARANTEE G
+               INNER JOIN AMOUNT A ON A.CODE_MNT = G.CODE_MNT
+               WHERE G.CODE_GAR = :SC-CODE-GAR-RB
+               AND G.ACTIVE_GAR = 'O'
+               AND A.ACTIVE_MNT = 'O'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE "O" TO SC-PLAFOND-SW
+           END-IF.
+       CALCULER-PLAFOND-REMBOURSEMENT-FIN. EXIT.
+
+       DECIDER-REMBOURSEMENT.
+           MOVE ZERO TO SC-CODE-REIMB.
+           MOVE SPACES TO SC-REIMB-DECISION.
+           DISPLAY REIMB-CODE-SCREEN.
+           ACCEPT REIMB-CODE-SCREEN.
+           EXEC SQL
+               SELECT CODE_MBR, CODE_CNT, CODE_GAR, REIMB_AMOUNT,
+                      REIMB_REASON, REIMB_TYPE
+               INTO :SC-CODE-MBR-RB, :SC-CODE-CNT-RB, :SC-CODE-GAR-RB,
+                    :SC-REIMB-AMOUNT, :SC-REIMB-REASON,
+                    :SC-REIMB-TYPE-RB
+               FROM ASKED_REIMB
+               WHERE CODE_REIMB = :SC-CODE-REIMB
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE "Demande introuvable." TO SC-MESSAGE-OUT
+               DISPLAY SCREEN-MESSAGE-LINE
+               GO TO DECIDER-REMBOURSEMENT-FIN
+           END-IF.
+           PERFORM CALCULER-PLAFOND-REMBOURSEMENT
+           THRU    CALCULER-PLAFOND-REMBOURSEMENT-FIN.
+           IF SC-PLAFOND-TROUVE AND SC-REIMB-AMOUNT > SC-PLAFOND-GAR
+               MOVE SC-PLAFOND-GAR TO SC-REIMB-AMOUNT
+               DISPLAY "Montant plafonne a " SC-REIMB-AMOUNT
+           END-IF.
+           DISPLAY REIMB-DECISION-SCREEN.
+           ACCEPT REIMB-DECISION-SCREEN.
+           IF SC-REIMB-DECISION = "O"
+               EXEC SQL
+                   UPDATE ASKED_REIMB
+                   SET REIMB_TOPAY = TRUE,
+                       REIMB_AMOUNT = :SC-REIMB-AMOUNT
+                   WHERE CODE_REIMB = :SC-CODE-REIMB
+               END-EXEC
+      * L'accord genere l'ecriture de remboursement effective
+      * (REIMBURSEMENT), distincte de la demande (ASKED_REIMB) : c'est
+      * elle qui trace le paiement reellement effectue.
+               EXEC SQL
+                   INSERT INTO REIMBURSEMENT (CODE_REIMB, CODE_CNT,
+                       CODE_MBR, CODE_GAR, DAT_CREA_REIMB, REIMB_AMOUNT,
+                       REIMB_PAID, REIMB_DATE, REIMB_TYPE)
+                   VALUES (:SC-CODE-REIMB, :SC-CODE-CNT-RB,
+                       :SC-CODE-MBR-RB, :SC-CODE-GAR-RB, CURRENT_DATE,
+                       :SC-REIMB-AMOUNT, TRUE, CURRENT_DATE,
+                       :SC-REIMB-TYPE-RB)
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   UPDATE ASKED_REIMB
+                   SET REIMB_TOPAY = FALSE
+                   WHERE CODE_REIMB = :SC-CODE-REIMB
+               END-EXEC
+           END-IF.
+           IF SQLCODE = 0
+               MOVE "Decision enregistree." TO SC-MESSAGE-OUT
+           ELSE
+               MOVE "Echec de l'enregistrement." TO SC-MESSAGE-OUT
+           END-IF.
+           DISPLAY SCREEN-MESSAGE-LINE.
+       DECIDER-REMBOURSEMENT-FIN. EXIT.
+
+      ******************************************************************
+      * GESTION DES PRESTATIONS (garanties)
+      ******************************************************************
        GESTION-PRESTATIONS.
-      * Sous-routine pour la gestion des prestations
-           CONTINUE.
-       
+           MOVE SPACES TO SC-SOUS-CHOIX.
+           PERFORM UNTIL SC-SOUS-CHOIX = "R"
+               DISPLAY PRESTATIONS-SCREEN
+               DISPLAY SCREEN-FRAME
+               ACCEPT SC-SOUS-CHOIX
+               EVALUATE TRUE
+                   WHEN SC-SOUS-CHOIX = "1"
+                       PERFORM LISTER-GARANTIES
+                       THRU    LISTER-GARANTIES-FIN
+                   WHEN SC-SOUS-CHOIX = "2"
+                       PERFORM AJOUTER-GARANTIE
+                       THRU    AJOUTER-GARANTIE-FIN
+                   WHEN SC-SOUS-CHOIX = "3"
+                       PERFORM DEFINIR-PLAFOND-GARANTIE
+                       THRU    DEFINIR-PLAFOND-GARANTIE-FIN
+                   WHEN SC-SOUS-CHOIX = "4"
+                       PERFORM ATTACHER-GARANTIE-ADHERENT
+                       THRU    ATTACHER-GARANTIE-ADHERENT-FIN
+                   WHEN SC-SOUS-CHOIX = "5"
+                       PERFORM DETACHER-GARANTIE-ADHERENT
+                       THRU    DETACHER-GARANTIE-ADHERENT-FIN
+                   WHEN SC-SOUS-CHOIX = "R"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "CHOIX INVALIDE, ESSAYEZ ENCORE."
+               END-EVALUATE
+           END-PERFORM.
+       GESTION-PRESTATIONS-FIN. EXIT.
+
+       LISTER-GARANTIES.
+           DISPLAY "Garanties actives :".
+           EXEC SQL
+               DECLARE CUR_GARANTIES CURSOR FOR
+                   SELECT CODE_GAR, LABL_GAR
+                   FROM GUARANTEE
+                   WHERE ACTIVE_GAR = 'O'
+           END-EXEC.
+           EXEC SQL OPEN CUR_GARANTIES END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR_GARANTIES INTO :SC-CODE-GAR, :SC-LABL-GAR
+               END-EXEC
+               IF SQLCODE = 0
+                   DISPLAY SC-CODE-GAR " - " SC-LABL-GAR
+               END-IF
+           END-PERFORM.
+           EXEC SQL CLOSE CUR_GARANTIES END-EXEC.
+       LISTER-GARANTIES-FIN. EXIT.
+
+       AJOUTER-GARANTIE.
+           MOVE SPACES TO SC-LABL-GAR.
+           DISPLAY GUARANTEE-SAISIE-SCREEN.
+           ACCEPT GUARANTEE-SAISIE-SCREEN.
+           EXEC SQL
+               INSERT INTO GUARANTEE
+                   (FLAG_GAR, LABL_GAR, DAT_CREA_GAR, ACTIVE_GAR)
+               VALUES ('N', :SC-LABL-GAR, CURRENT_DATE, 'O')
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE "Garantie ajoutee." TO SC-MESSAGE-OUT
+           ELSE
+               MOVE "Echec de l'ajout de la garantie." TO SC-MESSAGE-OUT
+           END-IF.
+           DISPLAY SCREEN-MESSAGE-LINE.
+       AJOUTER-GARANTIE-FIN. EXIT.
+
+      ******************************************************************
+      * Cree ou met a jour le plafond de remboursement d'une garantie.
+      * Le plafond est porte par AMOUNT.COST_MNT, relie a GUARANTEE via
+      * CODE_MNT (cf. CALCULER-PLAFOND-REMBOURSEMENT). Si la garantie
+      * n'a pas encore de montant actif associe, une ligne AMOUNT est
+      * creee puis rattachee ; sinon le montant existant est mis a jour.
+      ******************************************************************
+       DEFINIR-PLAFOND-GARANTIE.
+           MOVE ZERO TO SC-CODE-GAR.
+           MOVE ZERO TO SC-PLAFOND-GAR.
+           DISPLAY GARANTIE-CODE-SCREEN.
+           ACCEPT GARANTIE-CODE-SCREEN.
+           DISPLAY PLAFOND-GARANTIE-SCREEN.
+           ACCEPT PLAFOND-GARANTIE-SCREEN.
+           EXEC SQL
+               SELECT A.CODE_MNT INTO :SC-CODE-MNT
+               FROM GUARANTEE G
+               INNER JOIN AMOUNT A ON A.CODE_MNT = G.CODE_MNT
+               WHERE G.CODE_GAR = :SC-CODE-GAR
+               AND G.ACTIVE_GAR = 'O'
+               AND A.ACTIVE_MNT = 'O'
+           END-EXEC.
+           IF SQLCODE = 0
+               EXEC SQL
+                   UPDATE AMOUNT
+                   SET COST_MNT = :SC-PLAFOND-GAR
+                   WHERE CODE_MNT = :SC-CODE-MNT
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   INSERT INTO AMOUNT (TYP_MNT, LABS_MNT, COST_MNT,
+                       DAT_CREA_MNT, BASE_MNT, ACTIVE_MNT)
+                   VALUES ('F', 'PLAFOND', :SC-PLAFOND-GAR,
+                       CURRENT_DATE, 'O', 'O')
+               END-EXEC
+               EXEC SQL
+                   SELECT MAX(CODE_MNT) INTO :SC-CODE-MNT FROM AMOUNT
+               END-EXEC
+               EXEC SQL
+                   UPDATE GUARANTEE
+                   SET CODE_MNT = :SC-CODE-MNT
+                   WHERE CODE_GAR = :SC-CODE-GAR
+               END-EXEC
+           END-IF.
+           IF SQLCODE = 0
+               MOVE "Plafond enregistre." TO SC-MESSAGE-OUT
+           ELSE
+               MOVE "Echec de l'enregistrement du plafond."
+                   TO SC-MESSAGE-OUT
+           END-IF.
+           DISPLAY SCREEN-MESSAGE-LINE.
+       DEFINIR-PLAFOND-GARANTIE-FIN. EXIT.
+
+      ******************************************************************
+      * Rattache une garantie a un couple adherent/contrat (MBR_CNT_GAR).
+      * Une ligne deja active pour ce triplet n'est pas dupliquee.
+      ******************************************************************
+       ATTACHER-GARANTIE-ADHERENT.
+           MOVE SPACES TO SC-CODE-MBR.
+           MOVE SPACES TO SC-CODE-CNT.
+           MOVE ZERO TO SC-CODE-GAR.
+           DISPLAY GARANTIE-ADHERENT-SCREEN.
+           ACCEPT GARANTIE-ADHERENT-SCREEN.
+           EXEC SQL
+               SELECT CODE_GAR INTO :SC-CODE-GAR
+               FROM MBR_CNT_GAR
+               WHERE CODE_MBR = :SC-CODE-MBR
+               AND CODE_CNT = :SC-CODE-CNT
+               AND CODE_GAR = :SC-CODE-GAR
+               AND ACTIF_CNTGAR = 'O'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE "Garantie deja attachee." TO SC-MESSAGE-OUT
+           ELSE
+               EXEC SQL
+                   INSERT INTO MBR_CNT_GAR (CODE_MBR, CODE_CNT, CODE_GAR,
+                       DAT_CREA_CNTGAR, ACTIF_CNTGAR)
+                   VALUES (:SC-CODE-MBR, :SC-CODE-CNT, :SC-CODE-GAR,
+                       CURRENT_DATE, 'O')
+               END-EXEC
+               IF SQLCODE = 0
+                   MOVE "Garantie attachee." TO SC-MESSAGE-OUT
+               ELSE
+                   MOVE "Echec de l'attachement." TO SC-MESSAGE-OUT
+               END-IF
+           END-IF.
+           DISPLAY SCREEN-MESSAGE-LINE.
+       ATTACHER-GARANTIE-ADHERENT-FIN. EXIT.
+
+      ******************************************************************
+      * Detache une garantie d'un couple adherent/contrat : la ligne
+      * MBR_CNT_GAR n'est pas supprimee mais desactivee, comme pour les
+      * autres suppressions logiques du systeme (ACTIVE_MBRCNT, etc.).
+      ******************************************************************
+       DETACHER-GARANTIE-ADHERENT.
+           MOVE SPACES TO SC-CODE-MBR.
+           MOVE SPACES TO SC-CODE-CNT.
+           MOVE ZERO TO SC-CODE-GAR.
+           DISPLAY GARANTIE-ADHERENT-SCREEN.
+           ACCEPT GARANTIE-ADHERENT-SCREEN.
+           EXEC SQL
+               UPDATE MBR_CNT_GAR
+               SET ACTIF_CNTGAR = 'N', DAT_MAJ_CNTGAR = CURRENT_DATE
+               WHERE CODE_MBR = :SC-CODE-MBR
+               AND CODE_CNT = :SC-CODE-CNT
+               AND CODE_GAR = :SC-CODE-GAR
+               AND ACTIF_CNTGAR = 'O'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE "Garantie detachee." TO SC-MESSAGE-OUT
+           ELSE
+               MOVE "Echec du detachement." TO SC-MESSAGE-OUT
+           END-IF.
+           DISPLAY SCREEN-MESSAGE-LINE.
+       DETACHER-GARANTIE-ADHERENT-FIN. EXIT.
+
+      ******************************************************************
+      * GENERATION DE RAPPORTS
+      ******************************************************************
        GENERATE-REPORTS.
-      * Sous-routine pour la génération des rapports
-           CONTINUE.
+           MOVE SPACES TO SC-SOUS-CHOIX.
+           PERFORM UNTIL SC-SOUS-CHOIX = "R"
+               DISPLAY REPORTS-SCREEN
+               DISPLAY SCREEN-FRAME
+               ACCEPT SC-SOUS-CHOIX
+               EVALUATE TRUE
+                   WHEN SC-SOUS-CHOIX = "1"
+                       PERFORM RAPPORT-ADHERENTS-CONTRATS
+                       THRU    RAPPORT-ADHERENTS-CONTRATS-FIN
+                   WHEN SC-SOUS-CHOIX = "R"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "CHOIX INVALIDE, ESSAYEZ ENCORE."
+               END-EVALUATE
+           END-PERFORM.
+       GENERATE-REPORTS-FIN. EXIT.
 
+       RAPPORT-ADHERENTS-CONTRATS.
+           MOVE ZERO TO SC-NB-ADHERENTS SC-NB-CONTRATS SC-NB-REIMB.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SC-NB-ADHERENTS
+               FROM MEMBER WHERE ACTIVE_MBR = 'O'
+           END-EXEC.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SC-NB-CONTRATS
+               FROM CONTRACT
+           END-EXEC.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SC-NB-REIMB
+               FROM ASKED_REIMB
+           END-EXEC.
+           DISPLAY REPORT-RESULT-SCREEN.
+       RAPPORT-ADHERENTS-CONTRATS-FIN. EXIT.
