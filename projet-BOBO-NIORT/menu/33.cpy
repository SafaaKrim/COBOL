@@ -0,0 +1,48 @@
+      ******************************************************************
+      * Copybook  : 33.cpy
+      * Description : Cadre d'ecran commun affiche autour du menu
+      *               principal et des ecrans de gestion (adherents,
+      *               cotisations, remboursements, prestations,
+      *               rapports).
+      ******************************************************************
+       01 SCREEN-FRAME.
+           05 LINE 12  COL 85 VALUE
+           "+--------------------------------------------+"
+           FOREGROUND-COLOR IS 3.
+           05 LINE 13  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 13  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 14  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 14  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 15  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 15  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 16  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 16  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 17  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 17  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 18  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 18  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 19  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 19  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 20  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 20  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 21  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 21  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 22  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 22  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 23  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 23  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 24  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 24  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 25  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 25  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 26  COL 85 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 26  COL 131 VALUE "|" FOREGROUND-COLOR IS 3.
+           05 LINE 27  COL 85 VALUE
+           "+--------------------------------------------+"
+           FOREGROUND-COLOR IS 3.
+
+      * Ligne de message commune, utilisee par les ecrans de saisie
+      * des sous-menus pour afficher confirmations et erreurs.
+       01 SCREEN-MESSAGE-LINE.
+           05 LINE 29  COL 89 PIC X(40) FROM SC-MESSAGE-OUT
+           FOREGROUND-COLOR IS 4.
