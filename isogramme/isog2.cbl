@@ -2,54 +2,111 @@
        PROGRAM-ID. IsogramCheck.
        AUTHOR. K-SAFAA.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOTS ASSIGN TO "mots.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-F-MOTS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-MOTS.
+       01  ENREGISTREMENT-MOT PIC X(25).
+
        WORKING-STORAGE SECTION.
-       01  WS-TABLE-MOTS OCCURS 5 TIMES.
-         03 WS-MOT           PIC X(25).
-         03 WS-MOT-UPPER     PIC X(25).
-         03  WS-TABLE-COUNTER OCCURS 26 TIMES.
-             05 WS-COUNT-CHAR PIC 9(01).
-         03  WS-ISO           PIC X(01) VALUE "N".
-           88 WS-ISO-YES                VALUE "Y".
-           88 WS-ISO-NO                 VALUE "N".
+       01  WS-MOTS-DATA.
+         03 WS-TABLE-MOTS-LENGTH PIC 9(04) VALUE 0.
+         03 WS-TABLE-MOTS OCCURS 1 TO 1000 TIMES
+                   DEPENDING ON WS-TABLE-MOTS-LENGTH.
+           05 WS-MOT           PIC X(25).
+           05 WS-MOT-UPPER     PIC X(25).
+           05  WS-TABLE-COUNTER OCCURS 26 TIMES.
+               07 WS-COUNT-CHAR PIC 9(01).
+           05  WS-ISO           PIC X(01) VALUE "N".
+             88 WS-ISO-YES                VALUE "Y".
+             88 WS-ISO-NO                 VALUE "N".
 
 
        01  WS-ALPHABET PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
 
-       01  WS-MOT-I                PIC 9(02) VALUE 1.
+       01  WS-MOT-I                PIC 9(04) VALUE 1.
        01  WS-COUNT-CHAR-I         PIC 9(02).
-       01  WS-TABLE-MOTS-LENGTH    PIC 9(02).
        01  WS-STOP                 PIC X(01) VALUE "Y".
 
-       PROCEDURE DIVISION.
-           PERFORM START-TEXT     
-           THRU END-TEXT.
+      * Choix du mode de saisie : au clavier ou par fichier
+       01  WS-MODE                 PIC X(01) VALUE "I".
+           88 WS-MODE-FICHIER      VALUE "F".
+           88 WS-MODE-INTERACTIF   VALUE "I".
 
-           PERFORM START-CHECK-ISO 
-           THRU END-CHECK-ISO.
+      * Statut du fichier de mots en mode batch
+       01  WS-STATUT-F-MOTS        PIC X(02).
+           88 STATUT-F-MOTS-OK     VALUE "00".
+           88 STATUT-F-MOTS-EOF    VALUE "10".
 
-           PERFORM START-INSPECT-WORD 
-           THRU END-INSPECT-WORD
+       PROCEDURE DIVISION.
+           PERFORM START-MODE
+           THRU END-MODE.
+
+           IF WS-MODE-FICHIER
+               PERFORM START-FICHIER
+               THRU END-FICHIER
+           ELSE
+               PERFORM START-TEXT
+               THRU END-TEXT
+           END-IF.
+
+           PERFORM START-CHECK-ISO
+           THRU END-CHECK-ISO.
 
            STOP RUN.
 
 
 
+       START-MODE.
+           DISPLAY SPACE.
+           DISPLAY "Mode (I)nteractif ou (F)ichier :" SPACE
+               WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+       END-MODE.
+
+       START-FICHIER.
+           OPEN INPUT F-MOTS.
+           IF STATUT-F-MOTS-OK
+               PERFORM UNTIL STATUT-F-MOTS-EOF OR WS-MOT-I > 1000
+                   READ F-MOTS
+                       AT END
+                           SET STATUT-F-MOTS-EOF TO TRUE
+                       NOT AT END
+                           MOVE ENREGISTREMENT-MOT TO WS-MOT(WS-MOT-I)
+                           MOVE FUNCTION
+                               UPPER-CASE(WS-MOT(WS-MOT-I))
+                               TO WS-MOT-UPPER(WS-MOT-I)
+                           ADD 1 TO WS-MOT-I
+                   END-READ
+               END-PERFORM
+               CLOSE F-MOTS
+           ELSE
+               DISPLAY "Fichier de mots introuvable : "
+                   WS-STATUT-F-MOTS
+           END-IF.
+       END-FICHIER.
+
        START-TEXT.
-           PERFORM UNTIL WS-STOP EQUAL "N" OR WS-MOT-I > 5
+           PERFORM UNTIL WS-STOP EQUAL "N" OR WS-MOT-I > 1000
                DISPLAY SPACE
                DISPLAY "Saisi un mot :" SPACE WITH NO ADVANCING
                ACCEPT WS-MOT(WS-MOT-I)
-      
-               MOVE FUNCTION UPPER-CASE(WS-MOT(WS-MOT-I)) 
+
+               MOVE FUNCTION UPPER-CASE(WS-MOT(WS-MOT-I))
                TO WS-MOT-UPPER(WS-MOT-I)
 
                ADD 1 TO WS-MOT-I
 
-               IF WS-MOT-I <= 5
+               IF WS-MOT-I <= 1000
                    DISPLAY "Continuer (Y/N):" SPACE WITH NO ADVANCING
                    ACCEPT WS-STOP
-               ELSE    
+               ELSE
                    DISPLAY "erreur"
                END-IF
 
@@ -60,13 +117,15 @@
        END-TEXT.
 
        START-INSPECT-WORD.
-           PERFORM VARYING WS-COUNT-CHAR-I FROM 1 BY 1 
+           SET WS-ISO-NO(WS-MOT-I) TO TRUE.
+           PERFORM VARYING WS-COUNT-CHAR-I FROM 1 BY 1
                    UNTIL WS-COUNT-CHAR-I > 26
 
+               MOVE 0 TO WS-COUNT-CHAR(WS-MOT-I, WS-COUNT-CHAR-I)
                INSPECT WS-MOT-UPPER(WS-MOT-I)
-               TALLYING WS-COUNT-CHAR(WS-MOT-I, WS-COUNT-CHAR-I) 
+               TALLYING WS-COUNT-CHAR(WS-MOT-I, WS-COUNT-CHAR-I)
                FOR ALL WS-ALPHABET(WS-COUNT-CHAR-I:1)
-               
+
                IF WS-COUNT-CHAR(WS-MOT-I, WS-COUNT-CHAR-I) > 1
                    SET WS-ISO-YES(WS-MOT-I) TO TRUE
                END-IF
@@ -75,9 +134,12 @@
 
        START-CHECK-ISO.
            MOVE WS-MOT-I TO WS-TABLE-MOTS-LENGTH.
-           PERFORM VARYING WS-MOT-I FROM 1 BY 1 
+           PERFORM VARYING WS-MOT-I FROM 1 BY 1
                    UNTIL WS-MOT-I >= WS-TABLE-MOTS-LENGTH
 
+               PERFORM START-INSPECT-WORD
+               THRU    END-INSPECT-WORD
+
                IF WS-ISO-YES(WS-MOT-I)
                   DISPLAY FUNCTION TRIM(WS-MOT(WS-MOT-I))
                   SPACE "est un isogramme."
