@@ -1,49 +1,101 @@
         IDENTIFICATION DIVISION.
-       PROGRAM-ID. bissext.          
+       PROGRAM-ID. bissext.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "bissext-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-LOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  WS-LOG-RECORD PIC X(70).
+
        WORKING-STORAGE SECTION.
+      * Statut du fichier historique des annees verifiees
+       01  WS-STATUT-LOG        PIC X(02).
+           88 STATUT-LOG-OK     VALUE "00".
       * Variable pour stocker l'année saisie par l'utilisateur
-       01  WS-YEAR   PIC 9(4).  
+       01  WS-YEAR   PIC 9(4).
       *  -- Variable pour stocker le message de résultat
-       01  WS-RESULT PIC X(49).        
+       01  WS-RESULT PIC X(49).
       *-- Variable pour contrôler la boucle principale
-       01  WS-CONTINUE PIC X(03) VALUE "Y". 
-           88 WS-YES VALUE "Y".        
-           88 WS-NO  VALUE "N".         
+       01  WS-CONTINUE PIC X(03) VALUE "Y".
+           88 WS-YES VALUE "Y".
+           88 WS-NO  VALUE "N".
+
+      * Horodatage et libelle court pour la ligne de journal
+       01  WS-LOG-DATE.
+           05 WS-LOG-ANNEE     PIC 9(04).
+           05 WS-LOG-MOIS      PIC 9(02).
+           05 WS-LOG-JOUR      PIC 9(02).
+       01  WS-LOG-TIME.
+           05 WS-LOG-HEURE     PIC 9(02).
+           05 WS-LOG-MINUTE    PIC 9(02).
+           05 FILLER           PIC 9(04).
+       01  WS-LOG-LIBELLE      PIC X(03).
 
        PROCEDURE DIVISION.
-      *Boucle principale jusqu'à ce que 
-      *l'utilisateur choisisse de quitter 
-           PERFORM UNTIL WS-NO      
-      
+      *Boucle principale jusqu'à ce que
+      *l'utilisateur choisisse de quitter
+           PERFORM UNTIL WS-NO
+
                DISPLAY "Saisir une annee : " SPACE WITH NO ADVANCING
-      *-- Saisir l'année depuis l'utilisateur         
+      *-- Saisir l'année depuis l'utilisateur
                ACCEPT WS-YEAR
-      *- Vérifier si l'année est divisible par 4           
+      *- Vérifier si l'année est divisible par 4
                  IF FUNCTION MOD(WS-YEAR, 4) EQUAL ZERO
                IF FUNCTION MOD(WS-YEAR, 100) EQUAL ZERO
                    IF FUNCTION MOD(WS-YEAR, 400) EQUAL ZERO
-                       MOVE "Oui, c'est une annee bissextile" 
+                       MOVE "Oui, c'est une annee bissextile"
                        TO WS-RESULT
+                       MOVE "Oui" TO WS-LOG-LIBELLE
                    ELSE
-                       MOVE "Non, ce n'est pas une annee bissextile" 
+                       MOVE "Non, ce n'est pas une annee bissextile"
                        TO WS-RESULT
+                       MOVE "Non" TO WS-LOG-LIBELLE
                    END-IF
                ELSE
-                   MOVE "Oui, c'est une annee bissextile" 
+                   MOVE "Oui, c'est une annee bissextile"
                    TO WS-RESULT
+                   MOVE "Oui" TO WS-LOG-LIBELLE
                END-IF
            ELSE
-               MOVE "Non, ce n'est pas une annee bissextile" 
+               MOVE "Non, ce n'est pas une annee bissextile"
                TO WS-RESULT
+               MOVE "Non" TO WS-LOG-LIBELLE
            END-IF
-       
-           DISPLAY WS-RESULT  
+
+           DISPLAY WS-RESULT
+               PERFORM ECRIRE-LOG-ANNEE
 
                DISPLAY "Continuer (Y/N) ?" SPACE WITH NO ADVANCING
-      *  -- Demander à l'utilisateur de continuer ou de quitter         
-               ACCEPT WS-CONTINUE     
-               DISPLAY SPACE    
+      *  -- Demander à l'utilisateur de continuer ou de quitter
+               ACCEPT WS-CONTINUE
+               DISPLAY SPACE
            END-PERFORM.
            STOP RUN.
+
+      *-- Ajoute une ligne au fichier historique pour l'annee qui
+      *-- vient d'etre verifiee : date, heure, annee et resultat.
+      *-- Le fichier est ouvert et referme a chaque annee traitee,
+      *-- car il n'existe pas forcement avant le premier appel.
+       ECRIRE-LOG-ANNEE.
+           OPEN EXTEND LOG-FILE.
+           IF NOT STATUT-LOG-OK
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+           IF STATUT-LOG-OK
+               ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-LOG-TIME FROM TIME
+               MOVE SPACES TO WS-LOG-RECORD
+               STRING WS-LOG-ANNEE "-" WS-LOG-MOIS "-" WS-LOG-JOUR
+                      " " WS-LOG-HEURE ":" WS-LOG-MINUTE
+                      " ANNEE " WS-YEAR " : " WS-LOG-LIBELLE
+                      DELIMITED BY SIZE
+                   INTO WS-LOG-RECORD
+               WRITE WS-LOG-RECORD
+           END-IF.
+           CLOSE LOG-FILE.
