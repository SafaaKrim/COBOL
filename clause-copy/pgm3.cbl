@@ -31,13 +31,20 @@
        WORKING-STORAGE SECTION.
        
       * Statut du fichier d'entrée
-       01  STATUT-F-ENTREE        PIC X(02).
-           88 ENTREE-STATUT-OK    VALUE "00".
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==STATUT-F-ENTREE==
+                     ==FSTAT-OK==    BY ==ENTREE-STATUT-OK==.
            88 ENTREE-STATUT-EOF   VALUE "10".
 
       * Statut du fichier de sortie
-       01  STATUT-F-SORTIE        PIC X(02).
-           88 SORTIE-STATUT-OK    VALUE "00".
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==STATUT-F-SORTIE==
+                     ==FSTAT-OK==    BY ==SORTIE-STATUT-OK==.
+
+      * Zones d'appel de la routine commune de journalisation
+       01  WS-LOG-PROGRAMME       PIC X(20).
+       01  WS-LOG-PARAGRAPHE      PIC X(30).
+       01  WS-LOG-MESSAGE         PIC X(50).
 
       * Variables pour le traitement des lignes d'entrée
        01  LIGNE-ENTREE.
@@ -52,15 +59,36 @@
       * Index pour le traitement des caractères
        01  INDEX-CARACTERE       PIC 9(04) VALUE 1.
 
+      * Detection des mots deja rencontres (deduplication)
+       01  WS-INDEX-VERIF        PIC 9(04) VALUE 1.
+       01  WS-DUPLICATA-SW       PIC X(01) VALUE "N".
+           88 MOT-DUPLIQUE       VALUE "O".
+       01  WS-MOT-NORM-COURANT   PIC X(50).
+
+      * Zones de travail pour NORMALISER-MOT, utilisee a la fois par
+      * la deduplication et par la construction du nom de champ afin
+      * que les deux traitements restent en phase.
+       01  WS-MOT-A-NORMALISER   PIC X(50).
+       01  WS-MOT-NORMALISE      PIC X(50).
+
+      * Nom de champ COBOL construit a partir du mot lu
+       01  WS-NOM-CHAMP          PIC X(30).
+
       * Format de sortie pour le copybook
        01  FORMAT-COPYBOOK.
-           03 GROUPE-CB          PIC X(16) 
+           03 GROUPE-CB          PIC X(16)
                                  VALUE "       01 .".
-           03 FILLER-DEBUT-CB    PIC X(27) 
+           03 CHAMP-DEBUT-CB     PIC X(15)
+                                 VALUE "           05 ".
+           03 CHAMP-PIC-X-CB     PIC X(08)
+                                 VALUE " PIC X(".
+           03 CHAMP-PIC-9-CB     PIC X(08)
+                                 VALUE " PIC 9(".
+           03 FILLER-DEBUT-CB    PIC X(27)
                                  VALUE "           05 FILLER PIC X(".
-           03 FILLER-VALUE-CB    PIC X(08) 
+           03 FILLER-VALUE-CB    PIC X(08)
                                  VALUE ") VALUE ".
-           03 FILLER-ESPACES-CB  PIC X(07) 
+           03 FILLER-ESPACES-CB  PIC X(07)
                                  VALUE "SPACES.".
 
        PROCEDURE DIVISION.
@@ -89,7 +117,12 @@
               END-PERFORM
            ELSE
               DISPLAY "ERREUR :" SPACE STATUT-F-ENTREE
-           END-IF.    
+              MOVE "PGM3" TO WS-LOG-PROGRAMME
+              MOVE "LIRE-FICHIER-ENTREE" TO WS-LOG-PARAGRAPHE
+              MOVE "ERREUR OUVERTURE FICHIER ENTREE" TO WS-LOG-MESSAGE
+              CALL "FSTATLOG" USING WS-LOG-PROGRAMME
+                  WS-LOG-PARAGRAPHE STATUT-F-ENTREE WS-LOG-MESSAGE
+           END-IF.
            CLOSE F-ENTREE.
        FIN-LIRE-FICHIER-ENTREE.
            EXIT.
@@ -121,24 +154,103 @@
            PERFORM VARYING INDEX-MOT FROM 1 BY 1
                    UNTIL INDEX-MOT >= COMPTEUR-MOTS
               IF MOT(INDEX-MOT) NOT = SPACE
-                 INITIALIZE ENREGISTREMENT-SORTIE
-                 STRING FILLER-DEBUT-CB 
-                        LONGUEUR-MOT(INDEX-MOT) 
-                        FILLER-VALUE-CB 
-                        "'" FUNCTION TRIM(MOT(INDEX-MOT)) "'."
-                        DELIMITED BY SIZE
-                        INTO ENREGISTREMENT-SORTIE
-                 WRITE ENREGISTREMENT-SORTIE
-                 INITIALIZE ENREGISTREMENT-SORTIE
-                 STRING FILLER-DEBUT-CB 
-                        LONGUEUR-ESPACE(INDEX-MOT) 
-                        FILLER-VALUE-CB
-                        FILLER-ESPACES-CB
-                        DELIMITED BY SIZE
-                        INTO ENREGISTREMENT-SORTIE
-                 WRITE ENREGISTREMENT-SORTIE
+                 PERFORM VERIFIER-MOT-DUPLIQUE
+                 THRU    FIN-VERIFIER-MOT-DUPLIQUE
+                 IF NOT MOT-DUPLIQUE
+                    PERFORM CONSTRUIRE-NOM-CHAMP
+                    THRU    FIN-CONSTRUIRE-NOM-CHAMP
+                    INITIALIZE ENREGISTREMENT-SORTIE
+                    IF FUNCTION TRIM(MOT(INDEX-MOT)) IS NUMERIC
+                       STRING CHAMP-DEBUT-CB
+                              FUNCTION TRIM(WS-NOM-CHAMP)
+                              CHAMP-PIC-9-CB
+                              LONGUEUR-MOT(INDEX-MOT)
+                              FILLER-VALUE-CB
+                              FUNCTION TRIM(MOT(INDEX-MOT)) "."
+                              DELIMITED BY SIZE
+                              INTO ENREGISTREMENT-SORTIE
+                    ELSE
+                       STRING CHAMP-DEBUT-CB
+                              FUNCTION TRIM(WS-NOM-CHAMP)
+                              CHAMP-PIC-X-CB
+                              LONGUEUR-MOT(INDEX-MOT)
+                              FILLER-VALUE-CB
+                              "'" FUNCTION TRIM(MOT(INDEX-MOT)) "'."
+                              DELIMITED BY SIZE
+                              INTO ENREGISTREMENT-SORTIE
+                    END-IF
+                    WRITE ENREGISTREMENT-SORTIE
+                    INITIALIZE ENREGISTREMENT-SORTIE
+                    STRING FILLER-DEBUT-CB
+                           LONGUEUR-ESPACE(INDEX-MOT)
+                           FILLER-VALUE-CB
+                           FILLER-ESPACES-CB
+                           DELIMITED BY SIZE
+                           INTO ENREGISTREMENT-SORTIE
+                    WRITE ENREGISTREMENT-SORTIE
+                 END-IF
               END-IF
            END-PERFORM.
            CLOSE F-SORTIE.
        FIN-ECRIRE-FICHIER-SORTIE.
            EXIT.
+
+      * Un mot deja rencontre plus tot dans TABLEAU-MOTS n'est pas
+      * reproduit dans le copybook - chaque valeur distincte n'y
+      * figure qu'une seule fois. La comparaison se fait sur les mots
+      * normalises (meme substitution de ponctuation que
+      * CONSTRUIRE-NOM-CHAMP) : deux mots qui ne different que par un
+      * caractere de ponctuation genereraient sinon le meme nom de
+      * champ sans avoir ete detectes comme doublons.
+       VERIFIER-MOT-DUPLIQUE.
+           MOVE "N" TO WS-DUPLICATA-SW.
+           MOVE MOT(INDEX-MOT) TO WS-MOT-A-NORMALISER.
+           PERFORM NORMALISER-MOT
+           THRU    FIN-NORMALISER-MOT.
+           MOVE WS-MOT-NORMALISE TO WS-MOT-NORM-COURANT.
+           PERFORM VARYING WS-INDEX-VERIF FROM 1 BY 1
+                   UNTIL WS-INDEX-VERIF >= INDEX-MOT
+              MOVE MOT(WS-INDEX-VERIF) TO WS-MOT-A-NORMALISER
+              PERFORM NORMALISER-MOT
+              THRU    FIN-NORMALISER-MOT
+              IF FUNCTION TRIM(WS-MOT-NORMALISE) =
+                 FUNCTION TRIM(WS-MOT-NORM-COURANT)
+                 MOVE "O" TO WS-DUPLICATA-SW
+              END-IF
+           END-PERFORM.
+       FIN-VERIFIER-MOT-DUPLIQUE.
+           EXIT.
+
+      * Remplace dans WS-MOT-A-NORMALISER la ponctuation usuelle par
+      * un tiret et renvoie le resultat dans WS-MOT-NORMALISE, sans
+      * mise en majuscule - utilisee telle quelle par la deduplication,
+      * et suivie d'une mise en majuscule par CONSTRUIRE-NOM-CHAMP.
+       NORMALISER-MOT.
+           MOVE WS-MOT-A-NORMALISER TO WS-MOT-NORMALISE.
+           INSPECT WS-MOT-NORMALISE REPLACING ALL "." BY "-"
+                                              ALL "," BY "-"
+                                              ALL ";" BY "-"
+                                              ALL ":" BY "-"
+                                              ALL "'" BY "-"
+                                              ALL '"' BY "-"
+                                              ALL "(" BY "-"
+                                              ALL ")" BY "-".
+       FIN-NORMALISER-MOT.
+           EXIT.
+
+      * Construit un nom de champ COBOL a partir du mot lu, au lieu
+      * de generer un FILLER anonyme - la ponctuation usuelle est
+      * remplacee par un tiret pour rester un nom valide.
+       CONSTRUIRE-NOM-CHAMP.
+           MOVE SPACES TO WS-NOM-CHAMP.
+           MOVE MOT(INDEX-MOT) TO WS-MOT-A-NORMALISER.
+           PERFORM NORMALISER-MOT
+           THRU    FIN-NORMALISER-MOT.
+           STRING "CHAMP-" FUNCTION TRIM(WS-MOT-NORMALISE)
+               DELIMITED BY SIZE
+               INTO WS-NOM-CHAMP.
+           INSPECT WS-NOM-CHAMP CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       FIN-CONSTRUIRE-NOM-CHAMP.
+           EXIT.
