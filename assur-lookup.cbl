@@ -0,0 +1,160 @@
+      ********************************************************************
+      *     Consultation ponctuelle d'une police d'assurance, par sa    *
+      *     clé WS-ID, dans les fichiers indexés ASSUR-PART1/PART2.     *
+      ********************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. assur-lookup.
+       AUTHOR. K.SAFAA.
+
+      * Programme utilitaire distinct du rapport nocturne (assur.cbl) :
+      * lit une seule police par sa clé, sans avoir à attendre le
+      * passage batch complet ni à parcourir tout le fichier.
+      * Usage : ACCEPT-er ou passer la clé (8 caractères) sur WS-CLE-SAISIE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASSUR-PART1-FILE ASSIGN TO 'assurances-part1.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY   IS WS-ID OF WS-ASSUR-PART1-RECORD
+           FILE STATUS  IS WS-STATUS-FICHIER.
+
+           SELECT ASSUR-PART2-FILE ASSIGN TO 'assurances-part2.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY   IS WS-ID OF WS-ASSUR-PART2-RECORD
+           FILE STATUS  IS WS-STATUS-FICHIER2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ASSUR-PART1-FILE
+           RECORD CONTAINS 121 CHARACTERS
+           DATA RECORD     IS WS-ASSUR-PART1-RECORD.
+       01 WS-ASSUR-PART1-RECORD.
+               05 WS-ID        PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-NOM       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-IRP       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-NOM-ASS   PIC X(41).
+               05 FILLER       PIC X(1).
+               05 WS-STATUT    PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-Date1     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-date2     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-PRIX      PIC X(9).
+               05 FILLER       PIC X(1).
+               05 WS-DEVISE    PIC X(3).
+
+       FD ASSUR-PART2-FILE
+           RECORD CONTAINS 121 CHARACTERS
+           DATA RECORD     IS WS-ASSUR-PART2-RECORD.
+       01 WS-ASSUR-PART2-RECORD.
+               05 WS-ID           PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-NOM       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-IRP       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-NOM-ASS   PIC X(41).
+               05 FILLER       PIC X(1).
+               05 WS-STATUT    PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-Date1     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-date2     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-PRIX      PIC X(9).
+               05 FILLER       PIC X(1).
+               05 WS-DEVISE    PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FICHIER  PIC X(02).
+          88 STATUT-FICHIER-OK   VALUE '00'.
+          88 STATUT-FICHIER-NON-TROUVE VALUE '23'.
+
+       01 WS-STATUS-FICHIER2 PIC X(02).
+          88 STATUT-FICHIER2-OK  VALUE '00'.
+          88 STATUT-FICHIER2-NON-TROUVE VALUE '23'.
+
+       01 WS-CLE-SAISIE      PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           DISPLAY 'CLE POLICE (8 CARACTERES) : ' WITH NO ADVANCING.
+           ACCEPT WS-CLE-SAISIE.
+
+           PERFORM 1000-CONSULTER-PART1
+           THRU    1000-CONSULTER-PART1-FIN.
+
+           IF NOT STATUT-FICHIER-OK
+               PERFORM 2000-CONSULTER-PART2
+               THRU    2000-CONSULTER-PART2-FIN
+           END-IF.
+       0000-MAIN-END.
+           STOP RUN.
+
+      **********************************************
+      * Consultation directe par clé dans ASSUR-PART1-FILE.
+       1000-CONSULTER-PART1.
+           OPEN INPUT ASSUR-PART1-FILE.
+           IF NOT STATUT-FICHIER-OK
+               DISPLAY 'ERREUR OUVERTURE ASSURANCES-PART1.DAT : '
+                       WS-STATUS-FICHIER
+               GO TO 1000-CONSULTER-PART1-FIN
+           END-IF.
+
+           MOVE WS-CLE-SAISIE TO WS-ID OF WS-ASSUR-PART1-RECORD.
+           READ ASSUR-PART1-FILE.
+
+           IF STATUT-FICHIER-OK
+               DISPLAY 'POLICE TROUVEE DANS ASSURANCES-PART1.DAT'
+               DISPLAY WS-ASSUR-PART1-RECORD
+           ELSE
+               IF STATUT-FICHIER-NON-TROUVE
+                   DISPLAY 'POLICE ABSENTE DE ASSURANCES-PART1.DAT'
+               ELSE
+                   DISPLAY 'ERREUR LECTURE ASSURANCES-PART1.DAT : '
+                           WS-STATUS-FICHIER
+               END-IF
+           END-IF.
+
+           CLOSE ASSUR-PART1-FILE.
+       1000-CONSULTER-PART1-FIN.
+           EXIT.
+
+      **********************************************
+      * Non trouvée dans PART1 : on tente PART2.
+       2000-CONSULTER-PART2.
+           OPEN INPUT ASSUR-PART2-FILE.
+           IF NOT STATUT-FICHIER2-OK
+               DISPLAY 'ERREUR OUVERTURE ASSURANCES-PART2.DAT : '
+                       WS-STATUS-FICHIER2
+               GO TO 2000-CONSULTER-PART2-FIN
+           END-IF.
+
+           MOVE WS-CLE-SAISIE TO WS-ID OF WS-ASSUR-PART2-RECORD.
+           READ ASSUR-PART2-FILE.
+
+           IF STATUT-FICHIER2-OK
+               DISPLAY 'POLICE TROUVEE DANS ASSURANCES-PART2.DAT'
+               DISPLAY WS-ASSUR-PART2-RECORD
+           ELSE
+               IF STATUT-FICHIER2-NON-TROUVE
+                   DISPLAY 'POLICE INTROUVABLE (PART1 ET PART2)'
+               ELSE
+                   DISPLAY 'ERREUR LECTURE ASSURANCES-PART2.DAT : '
+                           WS-STATUS-FICHIER2
+               END-IF
+           END-IF.
+
+           CLOSE ASSUR-PART2-FILE.
+       2000-CONSULTER-PART2-FIN.
+           EXIT.
+
+       END PROGRAM assur-lookup.
