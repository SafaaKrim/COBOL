@@ -0,0 +1,250 @@
+      ********************************************************************
+      *     Conversion ponctuelle des fichiers ASSUR-PART1/PART2, du    *
+      *     format sequentiel d'origine vers le format indexe sur       *
+      *     WS-ID attendu par assur.cbl/assur-lookup.cbl/assur-archive. *
+      ********************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. assur-convert.
+       AUTHOR. K.SAFAA.
+
+      * Programme utilitaire a executer une seule fois, avant la
+      * premiere mise en service d'assur.cbl depuis le passage de
+      * ASSUR-PART1-FILE/ASSUR-PART2-FILE en ORGANIZATION IS INDEXED :
+      * les fichiers de donnees existants sont restes au format
+      * sequentiel d'origine (une ligne de 121 caracteres par police),
+      * qu'un OPEN INPUT/OUTPUT indexe ne sait pas relire. Ce programme
+      * relit chaque fichier d'origine en sequentiel, le reecrit au
+      * format indexe sous un nom temporaire, puis substitue ce fichier
+      * temporaire au fichier de production. A relancer si de nouveaux
+      * fichiers sequentiels devaient un jour etre reimportes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASSUR-PART1-SEQ ASSIGN TO 'assurances-part1.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS  IS WS-STATUS-SEQ1.
+
+           SELECT ASSUR-PART2-SEQ ASSIGN TO 'assurances-part2.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS  IS WS-STATUS-SEQ2.
+
+           SELECT ASSUR-PART1-IDX
+           ASSIGN TO 'assurances-part1.dat.new'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY   IS WS-ID OF WS-ASSUR-PART1-IDX-RECORD
+           FILE STATUS  IS WS-STATUS-IDX1.
+
+           SELECT ASSUR-PART2-IDX
+           ASSIGN TO 'assurances-part2.dat.new'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY   IS WS-ID OF WS-ASSUR-PART2-IDX-RECORD
+           FILE STATUS  IS WS-STATUS-IDX2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ASSUR-PART1-SEQ
+           RECORD CONTAINS 121 CHARACTERS
+           DATA RECORD     IS WS-ASSUR-PART1-SEQ-RECORD.
+       01 WS-ASSUR-PART1-SEQ-RECORD PIC X(121).
+
+       FD ASSUR-PART2-SEQ
+           RECORD CONTAINS 121 CHARACTERS
+           DATA RECORD     IS WS-ASSUR-PART2-SEQ-RECORD.
+       01 WS-ASSUR-PART2-SEQ-RECORD PIC X(121).
+
+       FD ASSUR-PART1-IDX
+           RECORD CONTAINS 121 CHARACTERS
+           DATA RECORD     IS WS-ASSUR-PART1-IDX-RECORD.
+       01 WS-ASSUR-PART1-IDX-RECORD.
+               05 WS-ID        PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-NOM       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-IRP       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-NOM-ASS   PIC X(41).
+               05 FILLER       PIC X(1).
+               05 WS-STATUT    PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-Date1     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-date2     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-PRIX      PIC X(9).
+               05 FILLER       PIC X(1).
+               05 WS-DEVISE    PIC X(3).
+
+       FD ASSUR-PART2-IDX
+           RECORD CONTAINS 121 CHARACTERS
+           DATA RECORD     IS WS-ASSUR-PART2-IDX-RECORD.
+       01 WS-ASSUR-PART2-IDX-RECORD.
+               05 WS-ID        PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-NOM       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-IRP       PIC X(14).
+               05 FILLER       PIC X(1).
+               05 WS-NOM-ASS   PIC X(41).
+               05 FILLER       PIC X(1).
+               05 WS-STATUT    PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-Date1     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-date2     PIC X(8).
+               05 FILLER       PIC X(1).
+               05 WS-PRIX      PIC X(9).
+               05 FILLER       PIC X(1).
+               05 WS-DEVISE    PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-SEQ1     PIC X(02).
+          88 STATUT-SEQ1-OK     VALUE '00'.
+          88 STATUT-SEQ1-FIN    VALUE '10'.
+
+       01 WS-STATUS-SEQ2     PIC X(02).
+          88 STATUT-SEQ2-OK     VALUE '00'.
+          88 STATUT-SEQ2-FIN    VALUE '10'.
+
+       01 WS-STATUS-IDX1     PIC X(02).
+          88 STATUT-IDX1-OK     VALUE '00'.
+
+       01 WS-STATUS-IDX2     PIC X(02).
+          88 STATUT-IDX2-OK     VALUE '00'.
+
+      * Zones de journalisation, alimentees avant CALL 'FSTATLOG'.
+       01 WS-LOG-PROGRAMME   PIC X(20) VALUE 'ASSUR-CONVERT'.
+       01 WS-LOG-PARAGRAPHE  PIC X(30).
+       01 WS-LOG-MESSAGE     PIC X(50).
+
+       01 WS-NB-CONVERTIS-P1 PIC 9(06) VALUE ZERO.
+       01 WS-NB-CONVERTIS-P2 PIC 9(06) VALUE ZERO.
+       01 WS-CMD-REMPLACEMENT PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           PERFORM 1000-CONVERTIR-PART1
+           THRU    1000-CONVERTIR-PART1-FIN.
+           PERFORM 2000-CONVERTIR-PART2
+           THRU    2000-CONVERTIR-PART2-FIN.
+           DISPLAY 'ASSURANCES-PART1.DAT : ' WS-NB-CONVERTIS-P1
+               ' POLICE(S) CONVERTIE(S).'.
+           DISPLAY 'ASSURANCES-PART2.DAT : ' WS-NB-CONVERTIS-P2
+               ' POLICE(S) CONVERTIE(S).'.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ******************************************************************
+      * Relit ASSURANCES-PART1.DAT au format sequentiel d'origine et
+      * ecrit chaque enregistrement dans le fichier indexe temporaire,
+      * puis substitue ce dernier au fichier de production.
+      ******************************************************************
+       1000-CONVERTIR-PART1.
+           OPEN INPUT ASSUR-PART1-SEQ.
+           IF NOT STATUT-SEQ1-OK
+               MOVE '1000-CONVERTIR-PART1' TO WS-LOG-PARAGRAPHE
+               MOVE 'OUVERTURE ASSURANCES-PART1.DAT (SEQ)'
+                   TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-SEQ1 WS-LOG-MESSAGE
+               GO TO 1000-CONVERTIR-PART1-FIN
+           END-IF.
+
+           OPEN OUTPUT ASSUR-PART1-IDX.
+           IF NOT STATUT-IDX1-OK
+               MOVE '1000-CONVERTIR-PART1' TO WS-LOG-PARAGRAPHE
+               MOVE 'CREATION ASSURANCES-PART1.DAT.NEW'
+                   TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-IDX1 WS-LOG-MESSAGE
+               CLOSE ASSUR-PART1-SEQ
+               GO TO 1000-CONVERTIR-PART1-FIN
+           END-IF.
+
+           READ ASSUR-PART1-SEQ.
+           PERFORM UNTIL STATUT-SEQ1-FIN
+               MOVE WS-ASSUR-PART1-SEQ-RECORD
+                   TO WS-ASSUR-PART1-IDX-RECORD
+               WRITE WS-ASSUR-PART1-IDX-RECORD
+               IF STATUT-IDX1-OK
+                   ADD 1 TO WS-NB-CONVERTIS-P1
+               ELSE
+                   MOVE '1000-CONVERTIR-PART1' TO WS-LOG-PARAGRAPHE
+                   MOVE 'ECRITURE ASSURANCES-PART1.DAT.NEW'
+                       TO WS-LOG-MESSAGE
+                   CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                       WS-LOG-PARAGRAPHE WS-STATUS-IDX1 WS-LOG-MESSAGE
+               END-IF
+               READ ASSUR-PART1-SEQ
+           END-PERFORM.
+
+           CLOSE ASSUR-PART1-SEQ.
+           CLOSE ASSUR-PART1-IDX.
+
+      * Le fichier indexe temporaire prend la place du fichier
+      * sequentiel d'origine, comme le fait deja GENERER-APPLICATION
+      * (Generateur-de-code/gener.cbl) pour invoquer une commande
+      * externe depuis un programme COBOL de ce depot.
+           MOVE 'mv assurances-part1.dat.new assurances-part1.dat'
+               TO WS-CMD-REMPLACEMENT.
+           CALL 'SYSTEM' USING WS-CMD-REMPLACEMENT.
+       1000-CONVERTIR-PART1-FIN.
+           EXIT.
+
+      ******************************************************************
+      * Meme traitement que 1000-CONVERTIR-PART1, pour PART2.
+      ******************************************************************
+       2000-CONVERTIR-PART2.
+           OPEN INPUT ASSUR-PART2-SEQ.
+           IF NOT STATUT-SEQ2-OK
+               MOVE '2000-CONVERTIR-PART2' TO WS-LOG-PARAGRAPHE
+               MOVE 'OUVERTURE ASSURANCES-PART2.DAT (SEQ)'
+                   TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-SEQ2 WS-LOG-MESSAGE
+               GO TO 2000-CONVERTIR-PART2-FIN
+           END-IF.
+
+           OPEN OUTPUT ASSUR-PART2-IDX.
+           IF NOT STATUT-IDX2-OK
+               MOVE '2000-CONVERTIR-PART2' TO WS-LOG-PARAGRAPHE
+               MOVE 'CREATION ASSURANCES-PART2.DAT.NEW'
+                   TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE WS-STATUS-IDX2 WS-LOG-MESSAGE
+               CLOSE ASSUR-PART2-SEQ
+               GO TO 2000-CONVERTIR-PART2-FIN
+           END-IF.
+
+           READ ASSUR-PART2-SEQ.
+           PERFORM UNTIL STATUT-SEQ2-FIN
+               MOVE WS-ASSUR-PART2-SEQ-RECORD
+                   TO WS-ASSUR-PART2-IDX-RECORD
+               WRITE WS-ASSUR-PART2-IDX-RECORD
+               IF STATUT-IDX2-OK
+                   ADD 1 TO WS-NB-CONVERTIS-P2
+               ELSE
+                   MOVE '2000-CONVERTIR-PART2' TO WS-LOG-PARAGRAPHE
+                   MOVE 'ECRITURE ASSURANCES-PART2.DAT.NEW'
+                       TO WS-LOG-MESSAGE
+                   CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                       WS-LOG-PARAGRAPHE WS-STATUS-IDX2 WS-LOG-MESSAGE
+               END-IF
+               READ ASSUR-PART2-SEQ
+           END-PERFORM.
+
+           CLOSE ASSUR-PART2-SEQ.
+           CLOSE ASSUR-PART2-IDX.
+
+           MOVE 'mv assurances-part2.dat.new assurances-part2.dat'
+               TO WS-CMD-REMPLACEMENT.
+           CALL 'SYSTEM' USING WS-CMD-REMPLACEMENT.
+       2000-CONVERTIR-PART2-FIN.
+           EXIT.
+
+       END PROGRAM assur-convert.
