@@ -26,15 +26,29 @@
               SPACE NO ADVANCING 
               ACCEPT WS-NUM2.       
            EVALUATE WS-OPE
-              WHEN "+" 
+              WHEN "+"
                  ADD WS-NUM1 WS-NUM2 TO WS-TEMP-RESULT
               WHEN "-"
-                 MOVE WS-NUM1 TO WS-TEMP-RESULT 
+                 MOVE WS-NUM1 TO WS-TEMP-RESULT
                  SUBTRACT WS-NUM2 FROM WS-TEMP-RESULT
               WHEN "*"
                  MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-TEMP-RESULT
               WHEN "/"
+                 PERFORM UNTIL WS-NUM2 NOT = 0
+                    DISPLAY "Erreur : division par zero"
+                    DISPLAY "Entrer une autre valeur : " NO ADVANCING
+                    ACCEPT WS-NUM2
+                 END-PERFORM
                  DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-TEMP-RESULT
+              WHEN "%"
+                 PERFORM UNTIL WS-NUM2 NOT = 0
+                    DISPLAY "Erreur : division par zero"
+                    DISPLAY "Entrer une autre valeur : " NO ADVANCING
+                    ACCEPT WS-NUM2
+                 END-PERFORM
+                 COMPUTE WS-TEMP-RESULT = FUNCTION MOD(WS-NUM1, WS-NUM2)
+              WHEN "^"
+                 COMPUTE WS-TEMP-RESULT = WS-NUM1 ** WS-NUM2
               WHEN OTHER
                  DISPLAY "Op√©rateur inconnu"
            END-EVALUATE.
