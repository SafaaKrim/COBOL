@@ -6,18 +6,65 @@
        SPECIAL-NAMES.
           DECIMAL-POINT IS COMMA.
 
-       DATA DIVISION.   
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Journal d'audit des mises à jour en masse (9000, 10000, 11000) :
+      * une ligne par instruction UPDATE exécutée, avec son SQLCODE.
+           SELECT PEOPLE-JOURNAL-FILE
+           ASSIGN TO 'people-journal.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS  IS WS-STATUS-JOURNAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PEOPLE-JOURNAL-FILE
+      * Une ligne d'audit par mise à jour en masse : date, heure,
+      * paragraphe d'origine, libellé et SQLCODE obtenu.
+           RECORD CONTAINS 86 CHARACTERS
+           DATA RECORD     IS WS-JOURNAL-RECORD.
+       01 WS-JOURNAL-RECORD.
+           05 WS-JRN-DATE        PIC 9(8).
+           05 FILLER             PIC X(1).
+           05 WS-JRN-HEURE       PIC 9(8).
+           05 FILLER             PIC X(1).
+           05 WS-JRN-PARAGRAPHE  PIC X(20).
+           05 FILLER             PIC X(1).
+           05 WS-JRN-LIBELLE     PIC X(40).
+           05 FILLER             PIC X(1).
+           05 WS-JRN-CODE        PIC X(6).
+
        WORKING-STORAGE SECTION.
        01 F-INPUT-STATUS      PIC X(02) VALUE SPACE.
-           88 F-INPUT-STATUS-OK    VALUE '00'.        
+           88 F-INPUT-STATUS-OK    VALUE '00'.
            88 F-INPUT-STATUS-EOF   VALUE '10'.
 
+       01 WS-STATUS-JOURNAL   PIC 9(2) VALUE ZERO.
+           88 STATUT-JOURNAL-OK       VALUE 00.
+
+      * Champs alimentés par l'appelant avant PERFORM ECRIRE-JOURNAL,
+      * pour composer la ligne d'audit de la prochaine mise à jour.
+       01 WS-JOURNAL-PARAGRAPHE PIC X(20) VALUE SPACES.
+       01 WS-JOURNAL-LIBELLE    PIC X(40) VALUE SPACES.
+       01 WS-JOURNAL-CODE       PIC -9999 VALUE ZERO.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01 DBNAME                PIC  X(30) VALUE 'citoyens'.
        01 USERNAME              PIC  X(30) VALUE 'cobol'.
        01 PASSWD                PIC  X(10) VALUE SPACE.
 
+      * Pays filtré par 8000-DISPLAY-CITIZENS-BY-COUNTRY ; valorisé
+      * depuis la ligne de commande, avec 'Belgium' comme valeur par
+      * défaut si aucun paramètre n'est fourni.
+       01 WS-FILTER-COUNTRY     PIC X(50) VALUE 'Belgium'.
+
+      * Pays / code pays traités par 10000-CORRECT-INCONSISTENCIES ;
+      * WS-CTY-NAME-HV et WS-CTY-CODE-HV sont les variables hôtes
+      * utilisées tour à tour pour chaque ligne de WS-COUNTRY-TAB.
+       01 WS-CTY-NAME-HV        PIC X(30).
+       01 WS-CTY-CODE-HV        PIC X(02).
+
        01 PHRASE-DATA.
            05 PH-COUNTRY-CODE   PIC X(50).
            05 PH-PHRASE         PIC X(50).
@@ -41,27 +88,48 @@
        01  SQL-MIN-AGE             PIC 9(03).
        01  SQL-AGE-COUNT           PIC 9(03).
        01  SQL-AGE-VALUE           PIC 9(03).
-      
-     
+       01  SQL-DECADE-VALUE        PIC 9(03).
+       01  SQL-DECADE-COUNT        PIC 9(03).
+       01  SQL-DQ-COUNTRY          PIC X(50).
+       01  SQL-DQ-COUNTRY-CODE     PIC X(50).
+
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+       01  WS-DECADE-HIGH           PIC 9(03).
+
+      * Copie du SQLCODE du FETCH du curseur de pays distincts
+      * (10000-CORRECT-INCONSISTENCIES), car la recherche du code
+      * majoritaire faite pour chaque pays écrase SQLCODE et ne doit
+      * donc pas servir de condition de fin de boucle.
+       01  WS-CTY-SQLCODE       PIC S9(9) VALUE ZERO.
+
        PROCEDURE DIVISION.
        1000-MAIN-START.
 
+      * Pays à afficher par 8000-DISPLAY-CITIZENS-BY-COUNTRY, fourni
+      * en paramètre de ligne de commande ; 'Belgium' par défaut.
+           ACCEPT WS-FILTER-COUNTRY FROM COMMAND-LINE.
+           IF WS-FILTER-COUNTRY = SPACES
+               MOVE 'Belgium' TO WS-FILTER-COUNTRY
+           END-IF.
+
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
 
-           IF  SQLCODE NOT = 0 
-               PERFORM 1001-ERROR-RTN-START 
+           IF  SQLCODE NOT = 0
+               PERFORM 1001-ERROR-RTN-START
                THRU 1001-ERROR-RTN-END
            END-IF.
 
            PERFORM 4000-CALCULATE-AGE-STATS.
            PERFORM 6000-DISPLAY-MAX-MIN-AGE.
            PERFORM 7000-DISPLAY-AGE-COUNT.
-           PERFORM 8000-DISPLAY-BELGIUM-CITIZENS.
+           PERFORM 7500-DISPLAY-AGE-DECADE-REPORT.
+           PERFORM 8000-DISPLAY-CITIZENS-BY-COUNTRY.
            PERFORM 9000-UPDATE-COUNTRY-CODES.
+           PERFORM 9500-DISPLAY-COUNTRY-CODE-QUALITY.
            PERFORM 10000-CORRECT-INCONSISTENCIES.
            PERFORM 11000-UPPERCASE-COLUMNS.
        1000-MAIN-END.
@@ -95,7 +163,31 @@
                  DISPLAY SQLERRMC
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN.              
+           STOP RUN.
+
+      **********************************************
+      * Ajoute une ligne au journal d'audit des mises à jour en masse.
+      * Les champs WS-JOURNAL-PARAGRAPHE, WS-JOURNAL-LIBELLE et
+      * WS-JOURNAL-CODE doivent être renseignés par l'appelant avant
+      * ce PERFORM. Utilisé par 9000/10000/11000 juste après chaque
+      * EXEC SQL UPDATE, pour garder une trace de ce qui a été
+      * exécuté et avec quel SQLCODE.
+      **********************************************
+       ECRIRE-JOURNAL.
+           OPEN EXTEND PEOPLE-JOURNAL-FILE.
+           IF NOT STATUT-JOURNAL-OK
+               OPEN OUTPUT PEOPLE-JOURNAL-FILE
+           END-IF.
+           IF STATUT-JOURNAL-OK
+               ACCEPT WS-JRN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-JRN-HEURE FROM TIME
+               MOVE WS-JOURNAL-PARAGRAPHE TO WS-JRN-PARAGRAPHE
+               MOVE WS-JOURNAL-LIBELLE    TO WS-JRN-LIBELLE
+               MOVE WS-JOURNAL-CODE       TO WS-JRN-CODE
+               WRITE WS-JOURNAL-RECORD
+               CLOSE PEOPLE-JOURNAL-FILE
+           END-IF.
+       ECRIRE-JOURNAL-FIN. EXIT.
 
       ******************************************************************
       * SECTION POUR CALCULER LES STATISTIQUES D'ÂGE
@@ -150,40 +242,71 @@
        7000-DISPLAY-AGE-COUNT-END.
 
       ******************************************************************
-      * SECTION POUR AFFICHER LES CITOYENS BELGES
+      * SECTION POUR AFFICHER LE DÉCOMPTE PAR TRANCHE D'ÂGE DE 10 ANS
+      ******************************************************************
+       7500-DISPLAY-AGE-DECADE-REPORT.
+           DISPLAY 'Age Decade Counts: '.
+           EXEC SQL DECLARE DECADE_CUR CURSOR FOR
+               SELECT (age / 10) * 10, COUNT(*)
+               FROM databank
+               GROUP BY (age / 10) * 10
+               ORDER BY (age / 10) * 10 ASC
+           END-EXEC.
+           EXEC SQL OPEN DECADE_CUR END-EXEC.
+
+           PERFORM UNTIL SQLCODE = +100
+              EXEC SQL
+                   FETCH DECADE_CUR
+                   INTO :SQL-DECADE-VALUE, :SQL-DECADE-COUNT
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   COMPUTE WS-DECADE-HIGH = SQL-DECADE-VALUE + 9
+                   DISPLAY 'Age ' SQL-DECADE-VALUE '-' WS-DECADE-HIGH
+                       ': ' SQL-DECADE-COUNT
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE DECADE_CUR END-EXEC.
+
+       7500-DISPLAY-AGE-DECADE-REPORT-END.
+
+      ******************************************************************
+      * SECTION POUR AFFICHER LES CITOYENS D'UN PAYS DONNE
+      * (WS-FILTER-COUNTRY, valorisé en 1000-MAIN-START)
       ******************************************************************
-       8000-DISPLAY-BELGIUM-CITIZENS.
+       8000-DISPLAY-CITIZENS-BY-COUNTRY.
            EXEC SQL
                DECLARE CUR_CITOYENS CURSOR FOR
                    SELECT first_name, last_name, email, phrase
                    FROM databank A
                    INNER JOIN phrase B ON A.id = B.id
-                   WHERE "DK-COUNTRY" = 'Belgium'
+                   WHERE country = :WS-FILTER-COUNTRY
            END-EXEC.
-           
+
            EXEC SQL
                OPEN CUR_CITOYENS;
            END-EXEC.
            EXEC SQL
-               FETCH CUR_CITOYENS INTO :DK-FIRST-NAME, 
+               FETCH CUR_CITOYENS INTO :DK-FIRST-NAME,
                :DK-LAST-NAME, :DK-EMAIL, :PH-PHRASE;
            END-EXEC.
-          
+
            PERFORM UNTIL SQLCODE <> 0
-               DISPLAY "Nom: " DK-FIRST-NAME 
-               DISPLAY" Prénom: " DK-LAST-NAME 
-               DISPLAY "Email: " DK-EMAIL 
+               DISPLAY "Nom: " DK-FIRST-NAME
+               DISPLAY" Prénom: " DK-LAST-NAME
+               DISPLAY "Email: " DK-EMAIL
                DISPLAY" Citation: " PH-PHRASE
                EXEC SQL
-                   FETCH CUR_CITOYENS INTO :DK-FIRST-NAME, 
+                   FETCH CUR_CITOYENS INTO :DK-FIRST-NAME,
                    :DK-LAST-NAME, :DK-EMAIL, :PH-PHRASE;
                END-EXEC
-               
+
            END-PERFORM.
            EXEC SQL
-               CLOSE cur;
+               CLOSE CUR_CITOYENS;
            END-EXEC.
-       8000-DISPLAY-BELGIUM-CITIZENS-END.
+       8000-DISPLAY-CITIZENS-BY-COUNTRY-END.
 
       ******************************************************************
       * SECTION POUR METTRE À JOUR LES CODES PAYS POUR CERTAINES 'ÂGE
@@ -197,29 +320,118 @@
            END-EXEC.
            DISPLAY SQLCODE.
 
-         
+           MOVE '9000-UPDATE-CODES'    TO WS-JOURNAL-PARAGRAPHE
+           MOVE 'MAJ COUNTRY_CODE=BE AGE 35-40' TO WS-JOURNAL-LIBELLE
+           MOVE SQLCODE                TO WS-JOURNAL-CODE
+           PERFORM ECRIRE-JOURNAL
+           THRU    ECRIRE-JOURNAL-FIN.
        9000-UPDATE-COUNTRY-CODES-END.
 
+      ******************************************************************
+      * SECTION POUR LISTER LES COUPLES PAYS / CODE PAYS DISTINCTS
+      * Rapport de qualité de données : un couple (country, country_
+      * code) par ligne, tel qu'il existe actuellement dans databank,
+      * pour voir d'un coup d'oeil tous les codes manquants ou
+      * incohérents avant/après la correction faite par
+      * 10000-CORRECT-INCONSISTENCIES.
+      ******************************************************************
+       9500-DISPLAY-COUNTRY-CODE-QUALITY.
+           DISPLAY 'Country / Country Code Pairs: '.
+           EXEC SQL
+               DECLARE DQ_CUR CURSOR FOR
+                   SELECT DISTINCT country, country_code
+                   FROM databank
+                   ORDER BY country ASC
+           END-EXEC.
+
+           EXEC SQL OPEN DQ_CUR END-EXEC.
+
+           PERFORM UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH DQ_CUR
+                   INTO :SQL-DQ-COUNTRY, :SQL-DQ-COUNTRY-CODE
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   DISPLAY FUNCTION TRIM(SQL-DQ-COUNTRY) ' : '
+                       FUNCTION TRIM(SQL-DQ-COUNTRY-CODE)
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE DQ_CUR END-EXEC.
+       9500-DISPLAY-COUNTRY-CODE-QUALITY-END.
+
       ******************************************************************
       * SECTION POUR CORRIGER LES INCONSISTANCES DANS LES CODES PAYS
+      * Parcourt tous les pays distincts de databank (curseur
+      * CTY_CUR) et applique, pour chacun, le code pays majoritaire
+      * déjà connu pour ce pays (10010-CORRIGER-UN-PAYS) : la
+      * correction n'est plus limitée à une poignée de pays fixes,
+      * elle couvre le même périmètre que le rapport de qualité
+      * 9500-DISPLAY-COUNTRY-CODE-QUALITY.
       ******************************************************************
        10000-CORRECT-INCONSISTENCIES.
            DISPLAY "  corriger les pays / code pays."
            EXEC SQL
-               UPDATE DATABANK
-               SET "country_code" = 'BE'
-               WHERE country = 'Belgium'
-           END-EXEC.
-             EXEC SQL
-               UPDATE DATABANK
-               SET "country_code" = 'FR'
-               WHERE country = 'France'
+               DECLARE CTY_CUR CURSOR FOR
+                   SELECT DISTINCT country
+                   FROM databank
+                   ORDER BY country ASC
            END-EXEC.
 
+           EXEC SQL OPEN CTY_CUR END-EXEC.
+
+           MOVE ZERO TO WS-CTY-SQLCODE.
+           PERFORM UNTIL WS-CTY-SQLCODE = +100
+               EXEC SQL
+                   FETCH CTY_CUR INTO :WS-CTY-NAME-HV
+               END-EXEC
+               MOVE SQLCODE TO WS-CTY-SQLCODE
+               IF WS-CTY-SQLCODE = 0
+                   PERFORM 10010-CORRIGER-UN-PAYS
+                   THRU    10010-CORRIGER-UN-PAYS-FIN
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CTY_CUR END-EXEC.
+
            DISPLAY SQLCODE.
 
-         
        10000-CORRECT-INCONSISTENCIES-END.
+
+      ******************************************************************
+      * Détermine, pour le pays courant (WS-CTY-NAME-HV), le code
+      * pays majoritaire déjà présent dans databank (le country_code
+      * non vide le plus fréquent pour ce pays) et l'applique à
+      * toutes les lignes de ce pays. Ne fait rien si aucun code non
+      * vide n'existe encore pour ce pays : il n'y a alors pas de
+      * valeur de référence à propager.
+      ******************************************************************
+       10010-CORRIGER-UN-PAYS.
+           MOVE SPACES TO WS-CTY-CODE-HV.
+           EXEC SQL
+               SELECT country_code INTO :WS-CTY-CODE-HV
+               FROM databank
+               WHERE country = :WS-CTY-NAME-HV AND country_code <> ''
+               GROUP BY country_code
+               ORDER BY COUNT(*) DESC LIMIT 1
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC SQL
+                   UPDATE DATABANK
+                   SET "country_code" = :WS-CTY-CODE-HV
+                   WHERE country = :WS-CTY-NAME-HV
+               END-EXEC
+               MOVE '10000-CORRECT'    TO WS-JOURNAL-PARAGRAPHE
+               MOVE 'MAJ COUNTRY_CODE POUR ' TO WS-JOURNAL-LIBELLE
+               MOVE WS-CTY-NAME-HV
+                    TO WS-JOURNAL-LIBELLE(23:18)
+               MOVE SQLCODE             TO WS-JOURNAL-CODE
+               PERFORM ECRIRE-JOURNAL
+               THRU    ECRIRE-JOURNAL-FIN
+           END-IF.
+       10010-CORRIGER-UN-PAYS-FIN. EXIT.
         
       ******************************************************************
       * SECTION POUR METTRE EN MAJUSCULE CERTAINES COLONNES
@@ -234,4 +446,9 @@
 
            DISPLAY SQLCODE.
 
+           MOVE '11000-UPPERCASE'      TO WS-JOURNAL-PARAGRAPHE
+           MOVE 'MAJ MAJUSCULES COUNTRY/SPOKEN' TO WS-JOURNAL-LIBELLE
+           MOVE SQLCODE                TO WS-JOURNAL-CODE
+           PERFORM ECRIRE-JOURNAL
+           THRU    ECRIRE-JOURNAL-FIN.
        11000-UPPERCASE-COLUMNS-END.
