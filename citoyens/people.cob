@@ -6,18 +6,78 @@
        SPECIAL-NAMES.
           DECIMAL-POINT IS COMMA.
 
-       DATA DIVISION.   
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Journal d'audit des mises à jour en masse (9000, 10000, 11000) :
+      * une ligne par instruction UPDATE exécutée, avec son SQLCODE.
+           SELECT PEOPLE-JOURNAL-FILE
+           ASSIGN TO 'people-journal.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS  IS WS-STATUS-JOURNAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PEOPLE-JOURNAL-FILE
+      * Une ligne d'audit par mise à jour en masse : date, heure,
+      * paragraphe d'origine, libellé et SQLCODE obtenu.
+           RECORD CONTAINS 86 CHARACTERS
+           DATA RECORD     IS WS-JOURNAL-RECORD.
+       01 WS-JOURNAL-RECORD.
+           05 WS-JRN-DATE        PIC 9(8).
+           05 FILLER             PIC X(1).
+           05 WS-JRN-HEURE       PIC 9(8).
+           05 FILLER             PIC X(1).
+           05 WS-JRN-PARAGRAPHE  PIC X(20).
+           05 FILLER             PIC X(1).
+           05 WS-JRN-LIBELLE     PIC X(40).
+           05 FILLER             PIC X(1).
+           05 WS-JRN-CODE        PIC X(6).
+
        WORKING-STORAGE SECTION.
        01 F-INPUT-STATUS      PIC X(02) VALUE SPACE.
-           88 F-INPUT-STATUS-OK    VALUE '00'.        
+           88 F-INPUT-STATUS-OK    VALUE '00'.
            88 F-INPUT-STATUS-EOF   VALUE '10'.
 
+       01 WS-STATUS-JOURNAL   PIC 9(2) VALUE ZERO.
+           88 STATUT-JOURNAL-OK       VALUE 00.
+
+      * Champs alimentés par l'appelant avant PERFORM ECRIRE-JOURNAL,
+      * pour composer la ligne d'audit de la prochaine mise à jour.
+       01 WS-JOURNAL-PARAGRAPHE PIC X(20) VALUE SPACES.
+       01 WS-JOURNAL-LIBELLE    PIC X(40) VALUE SPACES.
+       01 WS-JOURNAL-CODE       PIC -9999 VALUE ZERO.
+
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01 DBNAME                PIC  X(30) VALUE 'citoyens'.
        01 USERNAME              PIC  X(30) VALUE 'cobol'.
        01 PASSWD                PIC  X(10) VALUE SPACE.
 
+      * Pays filtré par 8000-DISPLAY-CITIZENS-BY-COUNTRY ; valorisé
+      * depuis la ligne de commande, avec 'Belgium' comme valeur par
+      * défaut si aucun paramètre n'est fourni.
+       01 WS-FILTER-COUNTRY     PIC X(50) VALUE 'Belgium'.
+
+      * Zone de travail pour la requête SELECT paramétrée par pays
+      * (8000) et les instructions UPDATE générées pour chaque pays
+      * de WS-TAB-PAYS (10000). Terminées par X"00" comme les zones
+      * SQ000n générées par OCESQL.
+       01  WS-SQL-CUR           PIC X(220) VALUE SPACES.
+       01  WS-SQL-CUR-PTR       PIC 9(03).
+       01  WS-SQL-DYN           PIC X(150) VALUE SPACES.
+       01  WS-SQL-DYN-PTR       PIC 9(03).
+
+      * WS-FILTER-COUNTRY est un paramètre de ligne de commande,
+      * inséré tel quel dans le texte SQL composé pour 8000 : toute
+      * apostrophe qu'il contient doit être doublée avant d'entrer
+      * dans WS-SQL-CUR (ECHAPPER-QUOTE-PAYS), sans quoi elle
+      * terminerait prématurément la chaîne SQL.
+       01  WS-QUOTE-CHAR        PIC X(01) VALUE "'".
+       01  WS-FILTER-COUNTRY-ESC PIC X(100) VALUE SPACES.
+       01  WS-ESC-PTR           PIC 9(03).
+       01  WS-ESC-IDX           PIC 9(03).
+
        01 PHRASE-DATA.
            05 PH-COUNTRY-CODE   PIC X(50).
            05 PH-PHRASE         PIC X(50).
@@ -39,8 +99,14 @@ OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  SQL-MIN-AGE             PIC 9(03).
        01  SQL-AGE-COUNT           PIC 9(03).
        01  SQL-AGE-VALUE           PIC 9(03).
+       01  SQL-DECADE-VALUE        PIC 9(03).
+       01  SQL-DECADE-COUNT        PIC 9(03).
+       01  SQL-DQ-COUNTRY          PIC X(50).
+       01  SQL-DQ-COUNTRY-CODE     PIC X(50).
        01  I                       PIC 9(5) VALUE 1.
-     
+
+       01  WS-DECADE-HIGH           PIC 9(03).
+
 OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
 OCESQL     copy "sqlca.cbl".
 
@@ -48,6 +114,17 @@ OCESQL*
 OCESQL 01  SQ0001.
 OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
+      * Zone d'échappement utilisée par 10010-CORRIGER-UN-PAYS pour
+      * insérer sans risque le nom de pays courant (issu de la BD)
+      * dans le texte SQL composé dans WS-SQL-CUR / WS-SQL-DYN.
+       01  WS-CTY-NAME-ESC      PIC X(100) VALUE SPACES.
+
+      * Copie du SQLCODE du FETCH du curseur de pays distincts
+      * (10000-CORRECT-INCONSISTENCIES), car les appels SQL faits
+      * par 10010-CORRIGER-UN-PAYS pour chaque pays écrasent SQLCODE
+      * et ne doivent donc pas servir de condition de fin de boucle.
+       01  WS-CTY-SQLCODE       PIC S9(9) VALUE ZERO.
+
 OCESQL*
 OCESQL 01  SQ0002.
 OCESQL     02  FILLER PIC X(029) VALUE "SELECT MAX(age) FROM databank".
@@ -62,10 +139,10 @@ OCESQL     02  FILLER PIC X(066) VALUE "SELECT age, COUNT( * ) FROM da"
 OCESQL  &  "tabank GROUP BY age ORDER BY age ASC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-OCESQL 01  SQ0005.
-OCESQL     02  FILLER PIC X(123) VALUE "SELECT first_name, last_name, "
-OCESQL  &  "email, phrase FROM databank A INNER JOIN phrase B ON A.id "
-OCESQL  &  "= B.id WHERE DK-COUNTRY = 'Belgium'".
+OCESQL 01  SQ0010.
+OCESQL     02  FILLER PIC X(100) VALUE "SELECT (age / 10) * 10, COU"
+OCESQL  &  "NT(*) FROM databank GROUP BY (age / 10) * 10 ORDER BY (ag"
+OCESQL  &  "e / 10) * 10 ASC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0006.
@@ -73,24 +150,32 @@ OCESQL     02  FILLER PIC X(067) VALUE "UPDATE DATABANK SET country_co"
 OCESQL  &  "de = 'BE' WHERE age > 35 AND age < 40".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-OCESQL 01  SQ0007.
-OCESQL     02  FILLER PIC X(065) VALUE "UPDATE DATABANK SET country_co"
-OCESQL  &  "de = 'BE' WHERE country = 'Belgium'".
+OCESQL 01  SQ0009.
+OCESQL     02  FILLER PIC X(068) VALUE "UPDATE DATABANK SET country = "
+OCESQL  &  "UPPER(country), spoken = UPPER(spoken)".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-OCESQL 01  SQ0008.
-OCESQL     02  FILLER PIC X(064) VALUE "UPDATE DATABANK SET country_co"
-OCESQL  &  "de = 'FR' WHERE country = 'France'".
+OCESQL 01  SQ0011.
+OCESQL     02  FILLER PIC X(072) VALUE "SELECT DISTINCT country, count"
+OCESQL  &  "ry_code FROM databank ORDER BY country ASC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-OCESQL 01  SQ0009.
-OCESQL     02  FILLER PIC X(068) VALUE "UPDATE DATABANK SET country = "
-OCESQL  &  "UPPER(country), spoken = UPPER(spoken)".
+OCESQL 01  SQ0012.
+OCESQL     02  FILLER PIC X(058) VALUE "SELECT DISTINCT country FROM "
+OCESQL  &  "databank ORDER BY country ASC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
        PROCEDURE DIVISION.
        1000-MAIN-START.
 
+      * Pays à afficher par 8000-DISPLAY-CITIZENS-BY-COUNTRY, fourni
+      * en paramètre de ligne de commande ; 'Belgium' par défaut.
+           ACCEPT WS-FILTER-COUNTRY FROM COMMAND-LINE.
+           IF WS-FILTER-COUNTRY = SPACES
+               MOVE 'Belgium' TO WS-FILTER-COUNTRY
+           END-IF.
+
+
 OCESQL*    EXEC SQL
 OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
 OCESQL*    END-EXEC.
@@ -112,8 +197,10 @@ OCESQL     END-CALL.
            PERFORM 4000-CALCULATE-AGE-STATS.
            PERFORM 6000-DISPLAY-MAX-MIN-AGE.
            PERFORM 7000-DISPLAY-AGE-COUNT.
-           PERFORM 8000-DISPLAY-BELGIUM-CITIZENS.
+           PERFORM 7500-DISPLAY-AGE-DECADE-REPORT.
+           PERFORM 8000-DISPLAY-CITIZENS-BY-COUNTRY.
            PERFORM 9000-UPDATE-COUNTRY-CODES.
+           PERFORM 9500-DISPLAY-COUNTRY-CODE-QUALITY.
            PERFORM 10000-CORRECT-INCONSISTENCIES.
            PERFORM 11000-UPPERCASE-COLUMNS.
        1000-MAIN-END.
@@ -166,7 +253,89 @@ OCESQL     END-CALL
                  DISPLAY SQLERRMC
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN.              
+           STOP RUN.
+
+      ******************************************************************
+      * SECTION D'INITIALISATION DE LA TABLE PAYS / CODE PAYS
+      ******************************************************************
+      **********************************************
+      * Double toute apostrophe de WS-FILTER-COUNTRY dans
+      * WS-FILTER-COUNTRY-ESC, pour que la valeur puisse être
+      * insérée sans risque entre apostrophes dans le texte SQL
+      * composé par 8000-DISPLAY-CITIZENS-BY-COUNTRY.
+      **********************************************
+       ECHAPPER-QUOTE-PAYS.
+           MOVE SPACES TO WS-FILTER-COUNTRY-ESC.
+           MOVE 1 TO WS-ESC-PTR.
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX >
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-FILTER-COUNTRY))
+               IF WS-FILTER-COUNTRY(WS-ESC-IDX:1) = WS-QUOTE-CHAR
+                   STRING WS-QUOTE-CHAR WS-QUOTE-CHAR
+                       DELIMITED BY SIZE
+                       INTO WS-FILTER-COUNTRY-ESC
+                       WITH POINTER WS-ESC-PTR
+                   END-STRING
+               ELSE
+                   STRING WS-FILTER-COUNTRY(WS-ESC-IDX:1)
+                       DELIMITED BY SIZE
+                       INTO WS-FILTER-COUNTRY-ESC
+                       WITH POINTER WS-ESC-PTR
+                   END-STRING
+               END-IF
+           END-PERFORM.
+       ECHAPPER-QUOTE-PAYS-FIN. EXIT.
+
+      **********************************************
+      * Double toute apostrophe de SQL-DQ-COUNTRY (pays courant du
+      * curseur de 10000-CORRECT-INCONSISTENCIES) dans WS-CTY-NAME-ESC,
+      * sur le même principe qu'ECHAPPER-QUOTE-PAYS ci-dessus.
+      **********************************************
+       ECHAPPER-QUOTE-CTY.
+           MOVE SPACES TO WS-CTY-NAME-ESC.
+           MOVE 1 TO WS-ESC-PTR.
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX >
+                       FUNCTION LENGTH(FUNCTION TRIM(SQL-DQ-COUNTRY))
+               IF SQL-DQ-COUNTRY(WS-ESC-IDX:1) = WS-QUOTE-CHAR
+                   STRING WS-QUOTE-CHAR WS-QUOTE-CHAR
+                       DELIMITED BY SIZE
+                       INTO WS-CTY-NAME-ESC
+                       WITH POINTER WS-ESC-PTR
+                   END-STRING
+               ELSE
+                   STRING SQL-DQ-COUNTRY(WS-ESC-IDX:1)
+                       DELIMITED BY SIZE
+                       INTO WS-CTY-NAME-ESC
+                       WITH POINTER WS-ESC-PTR
+                   END-STRING
+               END-IF
+           END-PERFORM.
+       ECHAPPER-QUOTE-CTY-FIN. EXIT.
+
+      **********************************************
+      * Ajoute une ligne au journal d'audit des mises à jour en masse.
+      * Les champs WS-JOURNAL-PARAGRAPHE, WS-JOURNAL-LIBELLE et
+      * WS-JOURNAL-CODE doivent être renseignés par l'appelant avant
+      * ce PERFORM. Utilisé par 9000/10000/11000 juste après chaque
+      * UPDATE, pour garder une trace de ce qui a été exécuté et
+      * avec quel SQLCODE.
+      **********************************************
+       ECRIRE-JOURNAL.
+           OPEN EXTEND PEOPLE-JOURNAL-FILE.
+           IF NOT STATUT-JOURNAL-OK
+               OPEN OUTPUT PEOPLE-JOURNAL-FILE
+           END-IF.
+           IF STATUT-JOURNAL-OK
+               ACCEPT WS-JRN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-JRN-HEURE FROM TIME
+               MOVE WS-JOURNAL-PARAGRAPHE TO WS-JRN-PARAGRAPHE
+               MOVE WS-JOURNAL-LIBELLE    TO WS-JRN-LIBELLE
+               MOVE WS-JOURNAL-CODE       TO WS-JRN-CODE
+               WRITE WS-JOURNAL-RECORD
+               CLOSE PEOPLE-JOURNAL-FILE
+           END-IF.
+       ECRIRE-JOURNAL-FIN. EXIT.
 
       ******************************************************************
       * SECTION POUR CALCULER LES STATISTIQUES D'ÂGE
@@ -287,20 +456,106 @@ OCESQL    .
        7000-DISPLAY-AGE-COUNT-END.
 
       ******************************************************************
-      * SECTION POUR AFFICHER LES CITOYENS BELGES
+      * SECTION POUR AFFICHER LE DÉCOMPTE PAR TRANCHE D'ÂGE DE 10 ANS
+      ******************************************************************
+       7500-DISPLAY-AGE-DECADE-REPORT.
+           DISPLAY 'Age Decade Counts: '.
+OCESQL*    EXEC SQL DECLARE DECADE_CUR CURSOR FOR
+OCESQL*        SELECT (age / 10) * 10, COUNT(*)
+OCESQL*        FROM databank
+OCESQL*        GROUP BY (age / 10) * 10
+OCESQL*        ORDER BY (age / 10) * 10 ASC
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "people_DECADE_CUR" & x"00"
+OCESQL          BY REFERENCE SQ0010
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL OPEN DECADE_CUR END-EXEC.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "people_DECADE_CUR" & x"00"
+OCESQL     END-CALL.
+
+           PERFORM UNTIL SQLCODE = +100
+OCESQL*       EXEC SQL
+OCESQL*            FETCH DECADE_CUR
+OCESQL*            INTO :SQL-DECADE-VALUE, :SQL-DECADE-COUNT
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-DECADE-VALUE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-DECADE-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "people_DECADE_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE = 0 THEN
+                   COMPUTE WS-DECADE-HIGH = SQL-DECADE-VALUE + 9
+                   DISPLAY 'Age ' SQL-DECADE-VALUE '-' WS-DECADE-HIGH
+                       ': ' SQL-DECADE-COUNT
+               END-IF
+           END-PERFORM.
+
+OCESQL*    EXEC SQL CLOSE DECADE_CUR END-EXEC.
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "people_DECADE_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL    .
+
+       7500-DISPLAY-AGE-DECADE-REPORT-END.
+
+      ******************************************************************
+      * SECTION POUR AFFICHER LES CITOYENS D'UN PAYS DONNE
+      * (WS-FILTER-COUNTRY, valorisé en 1000-MAIN-START)
       ******************************************************************
-       8000-DISPLAY-BELGIUM-CITIZENS.
+       8000-DISPLAY-CITIZENS-BY-COUNTRY.
+      * Le pays est un paramètre d'exécution : la requête est donc
+      * composée dans WS-SQL-CUR plutôt que dans la zone SQ0005 figée
+      * au précompile, sur le modèle des zones SQ000n générées par
+      * OCESQL (texte suivi d'un X"00" de fin de chaîne). Les
+      * apostrophes de WS-FILTER-COUNTRY sont doublées au préalable
+      * par ECHAPPER-QUOTE-PAYS pour ne pas rompre la chaîne SQL.
+           PERFORM ECHAPPER-QUOTE-PAYS
+           THRU    ECHAPPER-QUOTE-PAYS-FIN.
+           MOVE SPACES TO WS-SQL-CUR.
+           MOVE 1 TO WS-SQL-CUR-PTR.
+           STRING 'SELECT first_name, last_name, email, phrase FROM '
+                  DELIMITED BY SIZE
+                  'databank A INNER JOIN phrase B ON A.id = B.id '
+                  DELIMITED BY SIZE
+                  'WHERE country = ''' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FILTER-COUNTRY-ESC) DELIMITED BY SIZE
+                  '''' DELIMITED BY SIZE
+               INTO WS-SQL-CUR
+               WITH POINTER WS-SQL-CUR-PTR
+           END-STRING.
+           MOVE X"00" TO WS-SQL-CUR(WS-SQL-CUR-PTR:1).
 OCESQL*    EXEC SQL
 OCESQL*        DECLARE CUR CURSOR FOR
 OCESQL*            SELECT first_name, last_name, email, phrase
 OCESQL*            FROM databank A
 OCESQL*            INNER JOIN phrase B ON A.id = B.id
-OCESQL*            WHERE "DK-COUNTRY" = 'Belgium'
+OCESQL*            WHERE country = :WS-FILTER-COUNTRY
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLCursorDeclare" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE "people_CUR" & x"00"
-OCESQL          BY REFERENCE SQ0005
+OCESQL          BY REFERENCE WS-SQL-CUR
 OCESQL     END-CALL.
 OCESQL*    EXEC SQL
 OCESQL*        OPEN cur;
@@ -397,7 +652,7 @@ OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE "people_cur" & x"00"
 OCESQL     END-CALL
 OCESQL    .
-       8000-DISPLAY-BELGIUM-CITIZENS-END.
+       8000-DISPLAY-CITIZENS-BY-COUNTRY-END.
 
       ******************************************************************
       * SECTION POUR METTRE À JOUR LES CODES PAYS POUR CERTAINES 'ÂGE
@@ -415,37 +670,228 @@ OCESQL          BY REFERENCE SQ0006
 OCESQL     END-CALL.
            DISPLAY SQLCODE.
 
-         
+           MOVE '9000-UPDATE-CODES'    TO WS-JOURNAL-PARAGRAPHE
+           MOVE 'MAJ COUNTRY_CODE=BE AGE 35-40' TO WS-JOURNAL-LIBELLE
+           MOVE SQLCODE                TO WS-JOURNAL-CODE
+           PERFORM ECRIRE-JOURNAL
+           THRU    ECRIRE-JOURNAL-FIN.
        9000-UPDATE-COUNTRY-CODES-END.
 
+      ******************************************************************
+      * SECTION POUR LISTER LES COUPLES PAYS / CODE PAYS DISTINCTS
+      * Rapport de qualité de données : un couple (country, country_
+      * code) par ligne, tel qu'il existe actuellement dans databank,
+      * pour voir d'un coup d'oeil tous les codes manquants ou
+      * incohérents avant/après la correction faite par
+      * 10000-CORRECT-INCONSISTENCIES.
+      ******************************************************************
+       9500-DISPLAY-COUNTRY-CODE-QUALITY.
+           DISPLAY 'Country / Country Code Pairs: '.
+OCESQL*    EXEC SQL DECLARE DQ_CUR CURSOR FOR
+OCESQL*        SELECT DISTINCT country, country_code
+OCESQL*        FROM databank
+OCESQL*        ORDER BY country ASC
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "people_DQ_CUR" & x"00"
+OCESQL          BY REFERENCE SQ0011
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL OPEN DQ_CUR END-EXEC.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "people_DQ_CUR" & x"00"
+OCESQL     END-CALL.
+
+           PERFORM UNTIL SQLCODE = +100
+OCESQL*       EXEC SQL
+OCESQL*            FETCH DQ_CUR
+OCESQL*            INTO :SQL-DQ-COUNTRY, :SQL-DQ-COUNTRY-CODE
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-DQ-COUNTRY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-DQ-COUNTRY-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "people_DQ_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               IF SQLCODE = 0 THEN
+                   DISPLAY FUNCTION TRIM(SQL-DQ-COUNTRY) ' : '
+                       FUNCTION TRIM(SQL-DQ-COUNTRY-CODE)
+               END-IF
+           END-PERFORM.
+
+OCESQL*    EXEC SQL CLOSE DQ_CUR END-EXEC.
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "people_DQ_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL    .
+       9500-DISPLAY-COUNTRY-CODE-QUALITY-END.
+
       ******************************************************************
       * SECTION POUR CORRIGER LES INCONSISTANCES DANS LES CODES PAYS
+      * Parcourt tous les pays distincts de databank (curseur
+      * CTY_CUR) et applique, pour chacun, le code pays majoritaire
+      * déjà connu pour ce pays (10010-CORRIGER-UN-PAYS) : la
+      * correction n'est plus limitée à une poignée de pays fixes,
+      * elle couvre le même périmètre que le rapport de qualité
+      * 9500-DISPLAY-COUNTRY-CODE-QUALITY.
       ******************************************************************
        10000-CORRECT-INCONSISTENCIES.
            DISPLAY "  corriger les pays / code pays."
-OCESQL*    EXEC SQL
-OCESQL*        UPDATE DATABANK
-OCESQL*        SET "country_code" = 'BE'
-OCESQL*        WHERE country = 'Belgium'
+OCESQL*    EXEC SQL DECLARE CTY_CUR CURSOR FOR
+OCESQL*        SELECT DISTINCT country FROM databank
+OCESQL*        ORDER BY country ASC
 OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
+OCESQL     CALL "OCESQLCursorDeclare" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0007
+OCESQL          BY REFERENCE "people_CTY_CUR" & x"00"
+OCESQL          BY REFERENCE SQ0012
 OCESQL     END-CALL.
-OCESQL*      EXEC SQL
-OCESQL*        UPDATE DATABANK
-OCESQL*        SET "country_code" = 'FR'
-OCESQL*        WHERE country = 'France'
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
+OCESQL*    EXEC SQL OPEN CTY_CUR END-EXEC.
+OCESQL     CALL "OCESQLCursorOpen" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0008
+OCESQL          BY REFERENCE "people_CTY_CUR" & x"00"
 OCESQL     END-CALL.
 
+           MOVE ZERO TO WS-CTY-SQLCODE.
+           PERFORM UNTIL WS-CTY-SQLCODE = +100
+OCESQL*       EXEC SQL
+OCESQL*            FETCH CTY_CUR INTO :SQL-DQ-COUNTRY
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-DQ-COUNTRY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "people_CTY_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+               MOVE SQLCODE TO WS-CTY-SQLCODE
+               IF WS-CTY-SQLCODE = 0
+                   PERFORM 10010-CORRIGER-UN-PAYS
+                   THRU    10010-CORRIGER-UN-PAYS-FIN
+               END-IF
+           END-PERFORM.
+
+OCESQL*    EXEC SQL CLOSE CTY_CUR END-EXEC.
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "people_CTY_CUR" & x"00"
+OCESQL     END-CALL
+OCESQL    .
+
            DISPLAY SQLCODE.
 
-         
        10000-CORRECT-INCONSISTENCIES-END.
+
+      ******************************************************************
+      * Détermine, pour le pays courant du curseur CTY_CUR
+      * (SQL-DQ-COUNTRY), le code pays majoritaire déjà présent dans
+      * databank (le country_code non vide le plus fréquent pour ce
+      * pays) et l'applique à toutes les lignes de ce pays. Ne fait
+      * rien si aucun code non vide n'existe encore pour ce pays : il
+      * n'y a alors pas de valeur de référence à propager. Les deux
+      * requêtes sont composées dans WS-SQL-DYN, sur le modèle des
+      * zones SQ000n générées par OCESQL (texte suivi d'un X"00" de
+      * fin de chaîne).
+      ******************************************************************
+       10010-CORRIGER-UN-PAYS.
+           PERFORM ECHAPPER-QUOTE-CTY
+           THRU    ECHAPPER-QUOTE-CTY-FIN.
+
+           MOVE SPACES TO WS-SQL-DYN.
+           MOVE 1 TO WS-SQL-DYN-PTR.
+           STRING 'SELECT country_code FROM databank WHERE country = '''
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CTY-NAME-ESC) DELIMITED BY SIZE
+                  ''' AND country_code <> '''' GROUP BY country_code '
+                  DELIMITED BY SIZE
+                  'ORDER BY COUNT(*) DESC LIMIT 1' DELIMITED BY SIZE
+               INTO WS-SQL-DYN
+               WITH POINTER WS-SQL-DYN-PTR
+           END-STRING.
+           MOVE X"00" TO WS-SQL-DYN(WS-SQL-DYN-PTR:1).
+
+           MOVE SPACES TO SQL-DQ-COUNTRY-CODE.
+OCESQL*    EXEC SQL
+OCESQL*        SELECT country_code INTO :SQL-DQ-COUNTRY-CODE
+OCESQL*        FROM databank
+OCESQL*        WHERE country = :SQL-DQ-COUNTRY AND country_code <> ''
+OCESQL*        GROUP BY country_code
+OCESQL*        ORDER BY COUNT(*) DESC LIMIT 1
+OCESQL*    END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-DQ-COUNTRY-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE WS-SQL-DYN
+OCESQL          BY VALUE 0
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE = 0
+               MOVE SPACES TO WS-SQL-DYN
+               MOVE 1 TO WS-SQL-DYN-PTR
+               STRING 'UPDATE DATABANK SET country_code = '''
+                      DELIMITED BY SIZE
+                      FUNCTION TRIM(SQL-DQ-COUNTRY-CODE)
+                      DELIMITED BY SIZE
+                      ''' WHERE country = ''' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CTY-NAME-ESC) DELIMITED BY SIZE
+                      '''' DELIMITED BY SIZE
+                   INTO WS-SQL-DYN
+                   WITH POINTER WS-SQL-DYN-PTR
+               END-STRING
+               MOVE X"00" TO WS-SQL-DYN(WS-SQL-DYN-PTR:1)
+OCESQL*        EXEC SQL
+OCESQL*            UPDATE DATABANK
+OCESQL*            SET "country_code" = :SQL-DQ-COUNTRY-CODE
+OCESQL*            WHERE country = :SQL-DQ-COUNTRY
+OCESQL*        END-EXEC
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE WS-SQL-DYN
+OCESQL         END-CALL
+               MOVE '10000-CORRECT'    TO WS-JOURNAL-PARAGRAPHE
+               MOVE 'MAJ COUNTRY_CODE POUR ' TO WS-JOURNAL-LIBELLE
+               MOVE SQL-DQ-COUNTRY
+                    TO WS-JOURNAL-LIBELLE(23:18)
+               MOVE SQLCODE             TO WS-JOURNAL-CODE
+               PERFORM ECRIRE-JOURNAL
+               THRU    ECRIRE-JOURNAL-FIN
+           END-IF.
+       10010-CORRIGER-UN-PAYS-FIN. EXIT.
         
       ******************************************************************
       * SECTION POUR METTRE EN MAJUSCULE CERTAINES COLONNES
@@ -464,6 +910,11 @@ OCESQL     END-CALL.
 
            DISPLAY SQLCODE.
 
+           MOVE '11000-UPPERCASE'      TO WS-JOURNAL-PARAGRAPHE
+           MOVE 'MAJ MAJUSCULES COUNTRY/SPOKEN' TO WS-JOURNAL-LIBELLE
+           MOVE SQLCODE                TO WS-JOURNAL-CODE
+           PERFORM ECRIRE-JOURNAL
+           THRU    ECRIRE-JOURNAL-FIN.
        11000-UPPERCASE-COLUMNS-END.
        11000-UPPERCASE-COLUMNS-END.
        11000-UPPERCASE-COLUMNS-END.
