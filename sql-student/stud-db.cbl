@@ -14,6 +14,11 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS F-INPUT-STATUS.
 
+           SELECT F-REJETS
+               ASSIGN TO 'rejets.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-REJETS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  F-INPUT
@@ -22,6 +27,9 @@
 
        01  REC-F-INPUT          PIC X(02).
 
+       FD  F-REJETS.
+       01  REC-F-REJETS         PIC X(80).
+
        01  REC-STUDENT.
            03 R-S-KEY            PIC X(02).       
            03 R-S-LASTNAME       PIC X(07).       
@@ -36,11 +44,18 @@
 
        WORKING-STORAGE SECTION.
        01  F-INPUT-STATUS      PIC X(02) VALUE SPACE.
-           88 F-INPUT-STATUS-OK    VALUE '00'.        
+           88 F-INPUT-STATUS-OK    VALUE '00'.
            88 F-INPUT-STATUS-EOF   VALUE '10'.
 
+       01  F-REJETS-STATUS     PIC X(02) VALUE SPACE.
+           88 F-REJETS-STATUS-OK   VALUE '00'.
+
        01  CURRENT-STUDENT-ID  PIC 9(02).
 
+      * Ligne courante dans input.dat, reportee sur le fichier de
+      * rejets pour les enregistrements qui ne sont ni '01' ni '02'.
+       01  WS-INPUT-LINE-NUM   PIC 9(06) VALUE 0.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE 'school'.
        01  USERNAME                PIC  X(30) VALUE 'cobol'.
@@ -50,16 +65,20 @@
            05  SQL-S-LASTNAME           PIC X(07).
            05  SQL-S-FIRSTNAME          PIC X(06).
            05  SQL-S-AGE                PIC 9(02).
-       
+
+       01  SQL-STUDENT-ID          PIC 9(04).
+       01  SQL-STUDENT-FOUND       PIC 9(04).
+
        01  SQL-COURSE.
            05  SQL-C-LABEL              PIC X(21).
            05  SQL-C-COEF               PIC 9V9.
-          
+
+       01  SQL-COURSE-FOUND        PIC 9(04).
 
        01  SQL-GRADE.
-           05 SQL-G-STUDENT-ID PIC 9.
-           05 SQL-G-COURSE-ID  PIC 9.
-           05 SQL-G-GRADE      PIC 99V99.    
+           05 SQL-G-STUDENT-ID PIC 9(04).
+           05 SQL-G-COURSE-ID  PIC 9(04).
+           05 SQL-G-GRADE      PIC 99V99.
 
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -117,14 +136,15 @@
                DISPLAY 'ABORT POPULATING TABLE'
                GO TO 7001-FILE-READ-END
            END-IF.
-           
+
            PERFORM UNTIL F-INPUT-STATUS-EOF
                READ F-INPUT
                AT END
                    SET F-INPUT-STATUS-EOF TO TRUE
                NOT AT END
+               ADD 1 TO WS-INPUT-LINE-NUM
                IF NOT F-INPUT-STATUS-OK AND NOT F-INPUT-STATUS-EOF
-                DISPLAY ' PROBLEME LECTURE FICHIER : CR ' F-INPUT-STATUS  
+                DISPLAY ' PROBLEME LECTURE FICHIER : CR ' F-INPUT-STATUS
                END-IF
                DISPLAY 'PREFIXE ENREG : ' REC-F-INPUT
                DISPLAY 'LASTNAME : ' R-S-LASTNAME
@@ -134,72 +154,109 @@
                            PERFORM 7101-FILE-HANDLE-STUDENT-START
                                THRU 7101-FILE-HANDLE-STUDENT-END
                        WHEN '02'
-                           IF CURRENT-STUDENT-ID < 2
-                              PERFORM 7201-FILE-HANDLE-COURSE-START
-                                 THRU 7201-FILE-HANDLE-COURSE-END  
-                           END-IF 
-                            PERFORM 7301-START-HANDLE-GRADE 
-                          THRU 7301-HANDLE-GRADE-END   
+                           PERFORM 7201-FILE-HANDLE-COURSE-START
+                              THRU 7201-FILE-HANDLE-COURSE-END
+                            PERFORM 7301-START-HANDLE-GRADE
+                          THRU 7301-HANDLE-GRADE-END
                        WHEN OTHER
-                           CONTINUE
+                           PERFORM 7002-WRITE-REJET-START
+                               THRU 7002-WRITE-REJET-END
                    END-EVALUATE
            END-PERFORM.
        7001-FILE-READ-END.
            CLOSE F-INPUT.
 
       ******************************************************************
+      * Trace dans un fichier de rejets tout enregistrement d'input.dat
+      * dont le prefixe n'est ni '01' ni '02', au lieu de le laisser
+      * disparaitre silencieusement (ancien WHEN OTHER : CONTINUE).
+       7002-WRITE-REJET-START.
+           OPEN EXTEND F-REJETS.
+           IF NOT F-REJETS-STATUS-OK
+               OPEN OUTPUT F-REJETS
+           END-IF.
+           IF F-REJETS-STATUS-OK
+               MOVE SPACES TO REC-F-REJETS
+               STRING 'LIGNE ' WS-INPUT-LINE-NUM
+                      ' ENREGISTREMENT REJETE : ' REC-F-INPUT
+                      DELIMITED BY SIZE
+                   INTO REC-F-REJETS
+               WRITE REC-F-REJETS
+           END-IF.
+           CLOSE F-REJETS.
+       7002-WRITE-REJET-END.
+           EXIT.
+      ******************************************************************
+      * Un etudiant deja present (meme nom/prenom) n'est plus reinsere :
+      * on recupere alors son ID existant a la place. L'ID retenu -
+      * genere par l'INSERT ou relu sur le doublon - est reporte dans
+      * SQL-G-STUDENT-ID pour que 7301 n'ait plus besoin de le
+      * redevine par nom/prenom.
        7101-FILE-HANDLE-STUDENT-START.
            MOVE R-S-LASTNAME TO SQL-S-LASTNAME.
            MOVE R-S-FIRSTNAME TO SQL-S-FIRSTNAME.
            MOVE R-S-AGE TO SQL-S-AGE.
 
-           DISPLAY ' FLAG 1'
            EXEC SQL
-               INSERT INTO student (LASTNAME, FIRSTNAME, AGE) 
-               VALUES (
-                   :SQL-S-LASTNAME, 
-                   :SQL-S-FIRSTNAME,
-                   :SQL-S-AGE
-               )
+               SELECT COUNT(*) INTO :SQL-STUDENT-FOUND FROM STUDENT
+               WHERE LASTNAME = :SQL-S-LASTNAME
+               AND FIRSTNAME = :SQL-S-FIRSTNAME
            END-EXEC.
-           
-           ADD 1 TO CURRENT-STUDENT-ID.
-           DISPLAY 'FLAG 1-2'.
-      *     EXEC SQL
-      *         SELECT MAX(ID) INTO :CURRENT-STUDENT-ID FROM STUDENT
-      *     END-EXEC.
+
+           IF SQL-STUDENT-FOUND > 0
+               DISPLAY 'ETUDIANT DEJA PRESENT, INSERTION IGNOREE : '
+                   R-S-LASTNAME SPACE R-S-FIRSTNAME
+               EXEC SQL
+                   SELECT ID INTO :SQL-STUDENT-ID FROM STUDENT
+                   WHERE LASTNAME = :SQL-S-LASTNAME
+                   AND FIRSTNAME = :SQL-S-FIRSTNAME
+               END-EXEC
+           ELSE
+               DISPLAY ' FLAG 1'
+               EXEC SQL
+                   INSERT INTO student (LASTNAME, FIRSTNAME, AGE)
+                   VALUES (
+                       :SQL-S-LASTNAME,
+                       :SQL-S-FIRSTNAME,
+                       :SQL-S-AGE
+                   )
+                   RETURNING ID INTO :SQL-STUDENT-ID
+               END-EXEC
+               ADD 1 TO CURRENT-STUDENT-ID
+               DISPLAY 'FLAG 1-2'
+           END-IF.
+
+           MOVE SQL-STUDENT-ID TO SQL-G-STUDENT-ID.
        7101-FILE-HANDLE-STUDENT-END.
            EXIT.
       ******************************************************************
+      * Un cours deja present (meme intitule) n'est plus reinsere,
+      * remplacant l'ancien test "IF CURRENT-STUDENT-ID < 2" qui ne
+      * marchait plus des le troisieme etudiant.
        7201-FILE-HANDLE-COURSE-START.
            MOVE R-C-LABEL TO SQL-C-LABEL.
            MOVE R-C-COEF  TO SQL-C-COEF.
-           
+
            DISPLAY 'FLAG 1-3'
            DISPLAY 'R-C-LABEL : ' R-C-LABEL.
            DISPLAY 'SQL-C-LABEL : ' SQL-C-LABEL.
 
            EXEC SQL
-               INSERT INTO COURSE (LABEL, COEF)
-               VALUES (:SQL-C-LABEL, :SQL-C-COEF)
-               
+               SELECT COUNT(*) INTO :SQL-COURSE-FOUND FROM COURSE
+               WHERE LABEL = :SQL-C-LABEL
            END-EXEC.
 
+           IF SQL-COURSE-FOUND = 0
+               EXEC SQL
+                   INSERT INTO COURSE (LABEL, COEF)
+                   VALUES (:SQL-C-LABEL, :SQL-C-COEF)
+               END-EXEC
+           END-IF.
+
            DISPLAY 'FLAG 1-4'.
        7201-FILE-HANDLE-COURSE-END.
        7301-START-HANDLE-GRADE.
-           
-           DISPLAY 'FLAG 1-5'
-           DISPLAY 'SQL-S-LASTNAME : ' SQL-S-LASTNAME
-           DISPLAY 'SQL-S-FIRSTNAME : ' SQL-S-FIRSTNAME
 
-           EXEC SQL
-                  SELECT STUDENT.ID INTO :SQL-G-STUDENT-ID FROM STUDENT
-                  WHERE LASTNAME = :SQL-S-LASTNAME 
-                  AND FIRSTNAME = :SQL-S-FIRSTNAME
-           END-EXEC.
-           DISPLAY 'FLAG 1-6'
-           
            MOVE R-C-LABEL TO SQL-C-LABEL.
            EXEC SQL
                   SELECT COURSE.ID INTO :SQL-G-COURSE-ID FROM COURSE
@@ -209,9 +266,9 @@
 
            MOVE R-C-GRADE TO SQL-G-GRADE.
            EXEC SQL
-                  INSERT INTO GRADE (STUDENT_ID,COURSE_ID,GRADE) 
+                  INSERT INTO GRADE (STUDENT_ID,COURSE_ID,GRADE)
                   VALUES (
-                      :SQL-G-STUDENT-ID, 
+                      :SQL-G-STUDENT-ID,
                       :SQL-G-COURSE-ID,
                       :SQL-G-GRADE
                       )
