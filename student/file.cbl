@@ -28,6 +28,14 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS F-OUTPUT-STATUS.
 
+      * Export du même bulletin au format CSV, pour que le secrétariat
+      * puisse l'ouvrir directement dans un tableur.
+           SELECT F-CSV
+               ASSIGN TO 'output.csv'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CSV-STATUS.
+
       ****************************************************************** 
        DATA DIVISION.
        FILE SECTION.
@@ -44,26 +52,66 @@
            03 R-S-AGE            PIC 9(02).       
 
        01  REC-COURSE.
-           03 R-C-KEY            PIC 9(02).       
-           03 R-C-LABEL          PIC X(21).       
-           03 R-C-COEF           PIC X(03).       
+           03 R-C-KEY            PIC 9(02).
+           03 R-C-LABEL          PIC X(21).
+           03 R-C-COEF           PIC X(03).
            03 R-C-GRADE          PIC X(05).
 
+       01  REC-CLASSE.
+           03 R-CL-KEY           PIC 9(02).
+           03 R-CL-LIBELLE       PIC X(20).
+
        FD  F-OUTPUT
            RECORD CONTAINS 1700 CHARACTERS
            RECORDING MODE IS F.
        01  REC-F-OUTPUT        PIC X(1700).
 
+       FD  F-CSV
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-CSV           PIC X(80).
+
       ******************************************************************
        WORKING-STORAGE SECTION.
-       01  F-INPUT-STATUS      PIC X(02) VALUE SPACE.
-           88 F-INPUT-STATUS-OK    VALUE '00'.        
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==F-INPUT-STATUS==
+                     ==FSTAT-OK==    BY ==F-INPUT-STATUS-OK==.
            88 F-INPUT-STATUS-EOF   VALUE '10'.
 
-       01  F-OUTPUT-STATUS     PIC X(02) VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==F-OUTPUT-STATUS==
+                     ==FSTAT-OK==    BY ==F-OUTPUT-STATUS-OK==.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
+       COPY "FILESTAT"
+           REPLACING ==FSTAT-CHAMP== BY ==F-CSV-STATUS==
+                     ==FSTAT-OK==    BY ==F-CSV-STATUS-OK==.
+
+      * Zone de travail pour la construction de chaque ligne CSV. La
+      * note est recomposée caractère par caractère (plutôt que par une
+      * image numérique éditée) pour ne pas dépendre du sens inversé de
+      * "," et "." donné aux images numériques par DECIMAL-POINT IS
+      * COMMA ci-dessus : le séparateur décimal doit rester un point
+      * dans un fichier CSV, quelle que soit la convention d'affichage
+      * du bulletin imprimé.
+       01  WS-CSV-NOTE          PIC X(05).
+       01  REC-F-CSV-ENTETE     PIC X(24) VALUE
+           'CLASSE,ELEVE,COURS,NOTE'.
+
+      * Zones d'appel de la routine commune de journalisation
+       01  WS-LOG-PROGRAMME     PIC X(20).
+       01  WS-LOG-PARAGRAPHE    PIC X(30).
+       01  WS-LOG-MESSAGE       PIC X(50).
+
+       01  WS-ERREUR-FICHIER    PIC X(01) VALUE 'N'.
+           88 ERREUR-FICHIER-DETECTEE  VALUE 'O'.
+
+      * Zones d'appel de la routine commune de suivi des passages batch
+       01  WS-RUNCTL-PROGRAMME  PIC X(20) VALUE 'STUDENT-FILE'.
+       01  WS-RUNCTL-COMPTEUR-1 PIC 9(07).
+       01  WS-RUNCTL-COMPTEUR-2 PIC 9(07).
+       01  WS-RUNCTL-STATUT     PIC X(10).
+
        01  DATA-STUDENT.
            03 STUDENT-LGTH     PIC 9(03) VALUE 1.
            03 STUDENT  
@@ -95,6 +143,41 @@
                    05 G-C-LABEL        PIC X(25).
                    05 G-GRADE          PIC 99V99.
                    
+      * Une classe par groupe de fiches, délimitée par une fiche
+      * d'en-tête '00' dans le fichier d'entrée. Les bornes DEB/FIN
+      * ci-dessous repèrent, pour chaque classe, la tranche de
+      * DATA-STUDENT / DATA-GRADE / WS-TAB-MOYENNES qui lui appartient.
+       01  WS-CLASSE-COURANTE   PIC X(20) VALUE SPACES.
+       01  WS-NB-CLASSES        PIC 99 VALUE 0.
+       01  WS-TAB-CLASSES OCCURS 20 TIMES INDEXED BY IDX-CLASSE.
+           05 CL-LIBELLE         PIC X(20).
+           05 CL-STUDENT-DEB     PIC 9(03).
+           05 CL-STUDENT-FIN     PIC 9(03).
+           05 CL-GRADE-DEB       PIC 9(03).
+           05 CL-GRADE-FIN       PIC 9(03).
+           05 CL-MOY-DEB         PIC 9(03).
+           05 CL-MOY-FIN         PIC 9(03).
+
+      * Moyenne finale de chaque élève, mémorisée au fil de l'eau par
+      * SUITE-CALCUL-MOY, pour le classement et la liste admis/ajourné.
+       01  WS-NB-MOYENNES       PIC 9(03) VALUE 0.
+       01  WS-TAB-MOYENNES OCCURS 999 TIMES INDEXED BY IDX-MOY.
+           05 MOY-NOM            PIC X(13).
+           05 MOY-VAL            PIC 999V99.
+
+      * Copie de travail, triée, de la tranche de moyennes de la
+      * classe en cours de traitement.
+       01  WS-NB-CLASSEMENT     PIC 9(03) VALUE 0.
+       01  WS-TAB-CLASSEMENT OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-NB-CLASSEMENT
+               INDEXED BY IDX-CLASSEMENT.
+           05 CLT-NOM            PIC X(13).
+           05 CLT-VAL            PIC 999V99.
+
+       01  WS-SEUIL-REUSSITE    PIC 99V99 VALUE 10,00.
+       01  WS-NB-ADMIS          PIC 9(03).
+       01  WS-NB-AJOURNE        PIC 9(03).
+
        01  WS-BUFFER   PIC X(03) VALUE SPACE.
            88  WS-VALUE-NOT-PRESENT VALUE 'Y'.
 
@@ -120,9 +203,23 @@
            DISPLAY G-S-FULLNAME(10).
 
 
-           PERFORM 7100-WRITE-START 
+           PERFORM 7100-WRITE-START
            THRU 7100-WRITE-END.
+
+           PERFORM 7200-CSV-START
+           THRU 7200-CSV-END.
        1000-MAIN-END.
+           IF ERREUR-FICHIER-DETECTEE
+               MOVE 1 TO RETURN-CODE
+               MOVE 'ERREUR' TO WS-RUNCTL-STATUT
+           ELSE
+               MOVE 0 TO RETURN-CODE
+               MOVE 'OK' TO WS-RUNCTL-STATUT
+           END-IF.
+           MOVE STUDENT-LGTH TO WS-RUNCTL-COMPTEUR-1.
+           MOVE GRADE-LGTH   TO WS-RUNCTL-COMPTEUR-2.
+           CALL 'RUNCTL' USING WS-RUNCTL-PROGRAMME WS-RUNCTL-COMPTEUR-1
+               WS-RUNCTL-COMPTEUR-2 WS-RUNCTL-STATUT.
            STOP RUN.
       ****************************************************************** 
        7000-READ-START.
@@ -130,6 +227,13 @@
 
            IF NOT F-INPUT-STATUS-OK
                DISPLAY 'ERROR INPUT FILE'
+               MOVE 'FILE' TO WS-LOG-PROGRAMME
+               MOVE '7000-READ-START' TO WS-LOG-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE FICHIER ETUDIANTS'
+                   TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE F-INPUT-STATUS WS-LOG-MESSAGE
+               MOVE 'O' TO WS-ERREUR-FICHIER
                GO TO 7000-READ-END
            END-IF.
 
@@ -139,62 +243,178 @@
                    GO TO 7000-READ-END
                END-IF
                EVALUATE REC-F-INPUT-2
+                   WHEN '00'
+                       PERFORM 8000-HANDLE-CLASSE-START
+                           THRU 8000-HANDLE-CLASSE-END
                    WHEN '01'
-                       PERFORM 8010-HANDLE-STUDENT-START 
+                       PERFORM 8010-HANDLE-STUDENT-START
                            THRU 8010-HANDLE-STUDENT-END
                    WHEN '02'
-                       PERFORM  8020-HANDLE-COURSE-START 
+                       PERFORM  8020-HANDLE-COURSE-START
                            THRU 8020-HANDLE-COURSE-END
                        PERFORM 8030-HANDLE-GRADE-START
                            THRU 8030-HANDLE-GRADE-END
            END-PERFORM.
 
        7000-READ-END.
-           SUBTRACT GRADE-LGTH   FROM 1 GIVING GRADE-LGTH.
-           SUBTRACT COURSE-LGTH  FROM 1 GIVING COURSE-LGTH.
-           SUBTRACT STUDENT-LGTH FROM 1 GIVING STUDENT-LGTH.
-           CLOSE F-INPUT.  
+      * Fichier sans fiche d'en-tête '00' : on constitue une classe
+      * unique couvrant tout le fichier, pour rester compatible avec
+      * les jeux de données antérieurs à la notion de classe.
+           IF WS-NB-CLASSES = 0
+               ADD 1 TO WS-NB-CLASSES
+               MOVE SPACES TO CL-LIBELLE(WS-NB-CLASSES)
+               MOVE 1 TO CL-STUDENT-DEB(WS-NB-CLASSES)
+               MOVE 1 TO CL-GRADE-DEB(WS-NB-CLASSES)
+               MOVE 1 TO CL-MOY-DEB(WS-NB-CLASSES)
+           END-IF.
+           PERFORM 8005-CLOTURE-CLASSE-START
+               THRU 8005-CLOTURE-CLASSE-END.
+           SUBTRACT 1 FROM GRADE-LGTH.
+           SUBTRACT 1 FROM COURSE-LGTH.
+           SUBTRACT 1 FROM STUDENT-LGTH.
+           CLOSE F-INPUT.
       ******************************************************************
        7100-WRITE-START.
            OPEN OUTPUT F-OUTPUT.
-           PERFORM 9010-HEADER-START   THRU 9010-HEADER-END.
 
-           PERFORM 9030-BODY-START     THRU 9030-BODY-END.
+           IF NOT F-OUTPUT-STATUS-OK
+               DISPLAY 'ERROR OUTPUT FILE'
+               MOVE 'FILE' TO WS-LOG-PROGRAMME
+               MOVE '7100-WRITE-START' TO WS-LOG-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE FICHIER BULLETIN'
+                   TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE F-OUTPUT-STATUS WS-LOG-MESSAGE
+               MOVE 'O' TO WS-ERREUR-FICHIER
+               GO TO 7100-WRITE-END
+           END-IF.
+
+           PERFORM VARYING IDX-CLASSE FROM 1 BY 1
+                   UNTIL IDX-CLASSE > WS-NB-CLASSES
+               MOVE CL-LIBELLE(IDX-CLASSE) TO WS-CLASSE-COURANTE
+
+               PERFORM 9010-HEADER-START      THRU 9010-HEADER-END
+               PERFORM 9030-BODY-START        THRU 9030-BODY-END
+               PERFORM 9040-CLASSEMENT-START  THRU 9040-CLASSEMENT-END
+               PERFORM 9050-REUSSITE-START    THRU 9050-REUSSITE-END
+               PERFORM 9020-FOOTER-START      THRU 9020-FOOTER-END
+           END-PERFORM.
 
-           PERFORM 9020-FOOTER-START   THRU 9020-FOOTER-END.
+           PERFORM 9060-FIN-RAPPORT-START THRU 9060-FIN-RAPPORT-END.
        7100-WRITE-END.
            CLOSE F-OUTPUT.
-      ******************************************************************  
+      ******************************************************************
+      * Rejoue le même parcours classe/élève/note que 7100-WRITE, mais
+      * écrit un simple listing CSV à plat (une ligne d'en-tête puis une
+      * ligne par note), sans les ruptures de page ni les moyennes du
+      * bulletin imprimé, pour que le secrétariat puisse l'ouvrir dans
+      * un tableur.
+       7200-CSV-START.
+           OPEN OUTPUT F-CSV.
+
+           IF NOT F-CSV-STATUS-OK
+               DISPLAY 'ERROR CSV FILE'
+               MOVE 'FILE' TO WS-LOG-PROGRAMME
+               MOVE '7200-CSV-START' TO WS-LOG-PARAGRAPHE
+               MOVE 'ERREUR OUVERTURE FICHIER CSV'
+                   TO WS-LOG-MESSAGE
+               CALL 'FSTATLOG' USING WS-LOG-PROGRAMME
+                   WS-LOG-PARAGRAPHE F-CSV-STATUS WS-LOG-MESSAGE
+               MOVE 'O' TO WS-ERREUR-FICHIER
+               GO TO 7200-CSV-END
+           END-IF.
+
+           MOVE REC-F-CSV-ENTETE TO REC-F-CSV.
+           WRITE REC-F-CSV.
+
+           PERFORM VARYING IDX-CLASSE FROM 1 BY 1
+                   UNTIL IDX-CLASSE > WS-NB-CLASSES
+               PERFORM VARYING IDX-GRADE
+                       FROM CL-GRADE-DEB(IDX-CLASSE) BY 1
+                       UNTIL IDX-GRADE > CL-GRADE-FIN(IDX-CLASSE)
+                   STRING G-GRADE(IDX-GRADE)(1:2) '.'
+                          G-GRADE(IDX-GRADE)(3:2)
+                          DELIMITED BY SIZE
+                       INTO WS-CSV-NOTE
+
+                   MOVE SPACES TO REC-F-CSV
+                   STRING FUNCTION TRIM(CL-LIBELLE(IDX-CLASSE)) ','
+                          FUNCTION TRIM(G-S-FULLNAME(IDX-GRADE)) ','
+                          FUNCTION TRIM(G-C-LABEL(IDX-GRADE)) ','
+                          FUNCTION TRIM(WS-CSV-NOTE)
+                          DELIMITED BY SIZE
+                       INTO REC-F-CSV
+                   WRITE REC-F-CSV
+               END-PERFORM
+           END-PERFORM.
+
+       7200-CSV-END.
+           CLOSE F-CSV.
+      ******************************************************************
+      * Fiche d'en-tête '00' : marque le début d'une nouvelle classe
+      * dans le fichier d'entrée. Referme la classe précédente (le
+      * cas échéant) puis ouvre une nouvelle tranche dans WS-TAB-CLASSES.
+       8000-HANDLE-CLASSE-START.
+           IF WS-NB-CLASSES > 0
+               PERFORM 8005-CLOTURE-CLASSE-START
+                   THRU 8005-CLOTURE-CLASSE-END
+           END-IF.
+
+           ADD 1 TO WS-NB-CLASSES.
+           MOVE R-CL-LIBELLE TO CL-LIBELLE(WS-NB-CLASSES).
+           MOVE STUDENT-LGTH TO CL-STUDENT-DEB(WS-NB-CLASSES).
+           MOVE GRADE-LGTH   TO CL-GRADE-DEB(WS-NB-CLASSES).
+           COMPUTE CL-MOY-DEB(WS-NB-CLASSES) = WS-NB-MOYENNES + 1.
+       8000-HANDLE-CLASSE-END.
+      ******************************************************************
+      * Ferme la tranche DEB/FIN de la classe en cours, au moment où
+      * une nouvelle classe démarre, ou en fin de fichier.
+       8005-CLOTURE-CLASSE-START.
+           SUBTRACT 1 FROM STUDENT-LGTH
+               GIVING CL-STUDENT-FIN(WS-NB-CLASSES).
+           SUBTRACT 1 FROM GRADE-LGTH
+               GIVING CL-GRADE-FIN(WS-NB-CLASSES).
+           MOVE WS-NB-MOYENNES TO CL-MOY-FIN(WS-NB-CLASSES).
+       8005-CLOTURE-CLASSE-END.
+      ******************************************************************
        8010-HANDLE-STUDENT-START.
            MOVE R-S-FIRSTNAME  TO S-FIRSTNAME(STUDENT-LGTH).
            MOVE R-S-LASTNAME   TO S-LASTNAME(STUDENT-LGTH).
            MOVE R-S-AGE        TO S-AGE(STUDENT-LGTH).
-            
+
             DISPLAY 'R-S-FIRSTNAME : ' R-S-FIRSTNAME.
             DISPLAY 'R-S-LASTNAME : ' R-S-LASTNAME.
-           ADD 1 TO STUDENT-LGTH.           
+           ADD 1 TO STUDENT-LGTH.
+           IF STUDENT-LGTH > 990
+               DISPLAY 'ATTENTION : TABLE STUDENT PROCHE DE LA '
+                   'LIMITE DE 999 - ' STUDENT-LGTH ' ENTREES'
+           END-IF.
        8010-HANDLE-STUDENT-END.
-      ****************************************************************** 
+      ******************************************************************
        8020-HANDLE-COURSE-START.
            INITIALIZE WS-BUFFER.
            SET IDX-COURSE TO 1.
 
            SEARCH COURSE VARYING IDX-COURSE
                WHEN C-LABEL(IDX-COURSE) = R-C-LABEL
-                   GO TO 8020-HANDLE-COURSE-END 
+                   GO TO 8020-HANDLE-COURSE-END
            END-SEARCH.
 
                MOVE R-C-COEF   TO C-COEFF(COURSE-LGTH).
                MOVE R-C-LABEL  TO C-LABEL(COURSE-LGTH).
                ADD 1 TO COURSE-LGTH.
-           
+               IF COURSE-LGTH > 990
+                   DISPLAY 'ATTENTION : TABLE COURSE PROCHE DE LA '
+                       'LIMITE DE 999 - ' COURSE-LGTH ' ENTREES'
+               END-IF.
+
        8020-HANDLE-COURSE-END.
-      ****************************************************************** 
+      ******************************************************************
        8030-HANDLE-GRADE-START.
-           STRING 
-               S-FIRSTNAME(STUDENT-LGTH - 1) 
-               S-LASTNAME(STUDENT-LGTH - 1) 
-               DELIMITED BY SIZE 
+           STRING
+               S-FIRSTNAME(STUDENT-LGTH - 1)
+               S-LASTNAME(STUDENT-LGTH - 1)
+               DELIMITED BY SIZE
            INTO G-S-FULLNAME(GRADE-LGTH).
 
       *      DISPLAY 'G-S-FULLNAME : ' G-S-FULLNAME.
@@ -203,7 +423,11 @@
            MOVE R-C-GRADE TO G-GRADE(GRADE-LGTH).
 
            ADD 1 TO GRADE-LGTH.
-           
+           IF GRADE-LGTH > 990
+               DISPLAY 'ATTENTION : TABLE GRADE PROCHE DE LA '
+                   'LIMITE DE 999 - ' GRADE-LGTH ' ENTREES'
+           END-IF.
+
        8030-HANDLE-GRADE-END.
       ****************************************************************** 
        9010-HEADER-START.
@@ -217,9 +441,17 @@
            MOVE 'BULLETIN DE NOTES' TO REC-F-OUTPUT(85:20).
            WRITE REC-F-OUTPUT.
 
+           INITIALIZE REC-F-OUTPUT.
+           MOVE '*' TO REC-F-OUTPUT(1:1).
+           MOVE '*' TO REC-F-OUTPUT(170:1).
+           STRING 'CLASSE : ' FUNCTION TRIM(WS-CLASSE-COURANTE)
+               DELIMITED BY SIZE INTO WS-PNT-STRING
+           MOVE WS-PNT-STRING TO REC-F-OUTPUT(75:40).
+           WRITE REC-F-OUTPUT.
+
            INITIALIZE REC-F-OUTPUT.
            MOVE ALL '*' TO REC-F-OUTPUT(1:170).
-           WRITE REC-F-OUTPUT.           
+           WRITE REC-F-OUTPUT.
        9010-HEADER-END.
       ****************************************************************** 
        9020-FOOTER-START.
@@ -260,12 +492,14 @@
            MOVE 'NOMBRE DE :' TO REC-F-OUTPUT(75:9).
            INITIALIZE REC-F-OUTPUT(85:9).
            MOVE 'ELEVES : '   TO REC-F-OUTPUT(85:9).
-           MOVE STUDENT-LGTH TO WS-PNT-NBR.
+           COMPUTE WS-PNT-NBR = CL-STUDENT-FIN(IDX-CLASSE)
+               - CL-STUDENT-DEB(IDX-CLASSE) + 1.
            MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(93:2).
            WRITE REC-F-OUTPUT.
            INITIALIZE REC-F-OUTPUT(85:9).
            MOVE 'NOTES : '     TO REC-F-OUTPUT(85:9).
-           MOVE GRADE-LGTH TO WS-PNT-NBR.
+           COMPUTE WS-PNT-NBR = CL-GRADE-FIN(IDX-CLASSE)
+               - CL-GRADE-DEB(IDX-CLASSE) + 1.
            MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(93:2).
            WRITE REC-F-OUTPUT.
            INITIALIZE REC-F-OUTPUT(85:9).
@@ -279,11 +513,11 @@
            INITIALIZE REC-F-OUTPUT.
            MOVE '*' TO REC-F-OUTPUT(1:1).
            MOVE '*' TO REC-F-OUTPUT(170:1).
-           MOVE 'FIN DU RAPPORT' TO REC-F-OUTPUT(85:20).
-           WRITE REC-F-OUTPUT.   
+           MOVE 'FIN DE CLASSE' TO REC-F-OUTPUT(85:20).
+           WRITE REC-F-OUTPUT.
            INITIALIZE REC-F-OUTPUT.
            MOVE ALL '*' TO REC-F-OUTPUT(1:170).
-           WRITE REC-F-OUTPUT.   
+           WRITE REC-F-OUTPUT.
        9020-FOOTER-END.
       ****************************************************************** 
        9030-BODY-START. 
@@ -317,17 +551,18 @@
            INITIALIZE REC-F-OUTPUT.
            MOVE 37 TO WS-POS-DEPART.
 
-           MOVE 1 TO IDX-GRADE
+           MOVE CL-GRADE-DEB(IDX-CLASSE) TO IDX-GRADE
            MOVE G-S-FULLNAME(IDX-GRADE) TO REC-F-OUTPUT(3:13)
 
-            PERFORM  VARYING IDX-GRADE FROM 1 BY 1
-            UNTIL IDX-GRADE > GRADE-LGTH
+            PERFORM  VARYING IDX-GRADE
+            FROM CL-GRADE-DEB(IDX-CLASSE) BY 1
+            UNTIL IDX-GRADE > CL-GRADE-FIN(IDX-CLASSE)
 
-           IF IDX-GRADE NOT = 1
+           IF IDX-GRADE NOT = CL-GRADE-DEB(IDX-CLASSE)
             IF G-S-FULLNAME(IDX-GRADE) NOT = G-S-FULLNAME(IDX-GRADE - 1)
                PERFORM SUITE-CALCUL-MOY
                THRU    SUITE-CALCUL-MOY-END
-             ELSE IF IDX-GRADE = GRADE-LGTH
+             ELSE IF IDX-GRADE = CL-GRADE-FIN(IDX-CLASSE)
                PERFORM CALCUL-MOYENNE
                THRU CALCUL-MOYENNE-END
                PERFORM AFFICHAGE-NOTE
@@ -340,7 +575,15 @@
                THRU CALCUL-MOYENNE-END
                PERFORM AFFICHAGE-NOTE
                THRU AFFICHAGE-NOTE-END
-            END-IF
+      * Première note de la classe : aucune bascule d'élève ni de fin
+      * de classe n'a encore pu se produire, mais cette note doit
+      * quand même entrer dans le calcul de la moyenne et s'afficher.
+           ELSE
+               PERFORM CALCUL-MOYENNE
+               THRU CALCUL-MOYENNE-END
+               PERFORM AFFICHAGE-NOTE
+               THRU AFFICHAGE-NOTE-END
+           END-IF
 
            END-PERFORM.
           
@@ -379,13 +622,18 @@
       ****************************************************************** 
        SUITE-CALCUL-MOY.
 
-           DIVIDE WS-MOY-ENCOURS BY COURSE-LGTH GIVING 
+           DIVIDE WS-MOY-ENCOURS BY COURSE-LGTH GIVING
                       WS-MOY-ENCOURS
                 DISPLAY 'WS-MOY-ENCOURS ETAPE 2 : ' WS-MOY-ENCOURS
       *       ON MET LA MOY FINALE DANS LA LIGNE REC-F-OUTPUT
                MOVE WS-MOY-ENCOURS TO WS-ED-MOY-ENCOURS
                 DISPLAY 'WS-ED-MOY-ENCOURS ETAPE 3 : ' WS-ED-MOY-ENCOURS
                MOVE WS-ED-MOY-ENCOURS TO REC-F-OUTPUT(19:5)
+      * Mémorise la moyenne finale de l'élève pour le classement et
+      * la liste admis/ajourné de la classe (9040/9050).
+               ADD 1 TO WS-NB-MOYENNES
+               MOVE REC-F-OUTPUT(3:13) TO MOY-NOM(WS-NB-MOYENNES)
+               MOVE WS-MOY-ENCOURS     TO MOY-VAL(WS-NB-MOYENNES)
                WRITE REC-F-OUTPUT
                INITIALIZE REC-F-OUTPUT
                MOVE 37 TO WS-POS-DEPART
@@ -393,4 +641,102 @@
                MOVE G-S-FULLNAME(IDX-GRADE) TO REC-F-OUTPUT(3:13).
        SUITE-CALCUL-MOY-END.
       ******************************************************************
-      
\ No newline at end of file
+      * Classement de la classe en cours : copie sa tranche de
+      * WS-TAB-MOYENNES dans WS-TAB-CLASSEMENT, tri décroissant sur
+      * la moyenne, puis édition du rang de chaque élève.
+       9040-CLASSEMENT-START.
+           COMPUTE WS-NB-CLASSEMENT = CL-MOY-FIN(IDX-CLASSE)
+               - CL-MOY-DEB(IDX-CLASSE) + 1.
+
+           PERFORM VARYING IDX-MOY FROM CL-MOY-DEB(IDX-CLASSE) BY 1
+                   UNTIL IDX-MOY > CL-MOY-FIN(IDX-CLASSE)
+               COMPUTE IDX-CLASSEMENT = IDX-MOY
+                   - CL-MOY-DEB(IDX-CLASSE) + 1
+               MOVE MOY-NOM(IDX-MOY) TO CLT-NOM(IDX-CLASSEMENT)
+               MOVE MOY-VAL(IDX-MOY) TO CLT-VAL(IDX-CLASSEMENT)
+           END-PERFORM.
+
+           SORT WS-TAB-CLASSEMENT
+           DESCENDING KEY CLT-VAL OF WS-TAB-CLASSEMENT.
+
+           INITIALIZE REC-F-OUTPUT.
+           MOVE ALL '*' TO REC-F-OUTPUT(1:170).
+           WRITE REC-F-OUTPUT.
+           INITIALIZE REC-F-OUTPUT.
+           MOVE '*' TO REC-F-OUTPUT(1:1).
+           MOVE '*' TO REC-F-OUTPUT(170:1).
+           MOVE 'CLASSEMENT DE LA CLASSE' TO REC-F-OUTPUT(70:24).
+           WRITE REC-F-OUTPUT.
+
+           PERFORM VARYING IDX-CLASSEMENT FROM 1 BY 1
+                   UNTIL IDX-CLASSEMENT > WS-NB-CLASSEMENT
+               INITIALIZE REC-F-OUTPUT
+               MOVE IDX-CLASSEMENT TO WS-PNT-NBR
+               MOVE CLT-VAL(IDX-CLASSEMENT) TO WS-PNT-GRADE
+               STRING FUNCTION TRIM(WS-PNT-NBR) '. '
+                   CLT-NOM(IDX-CLASSEMENT) ' - MOYENNE : '
+                   FUNCTION TRIM(WS-PNT-GRADE)
+                   DELIMITED BY SIZE INTO WS-PNT-STRING
+               MOVE WS-PNT-STRING TO REC-F-OUTPUT(3:60)
+               WRITE REC-F-OUTPUT
+           END-PERFORM.
+       9040-CLASSEMENT-END.
+      ******************************************************************
+      * Liste des élèves admis / ajournés de la classe en cours, sur
+      * la base du seuil de réussite WS-SEUIL-REUSSITE (moyenne >= 10).
+       9050-REUSSITE-START.
+           MOVE ZERO TO WS-NB-ADMIS WS-NB-AJOURNE.
+
+           INITIALIZE REC-F-OUTPUT.
+           MOVE ALL '*' TO REC-F-OUTPUT(1:170).
+           WRITE REC-F-OUTPUT.
+           INITIALIZE REC-F-OUTPUT.
+           MOVE '*' TO REC-F-OUTPUT(1:1).
+           MOVE '*' TO REC-F-OUTPUT(170:1).
+           MOVE 'RESULTATS DE LA CLASSE' TO REC-F-OUTPUT(70:23).
+           WRITE REC-F-OUTPUT.
+
+           PERFORM VARYING IDX-MOY FROM CL-MOY-DEB(IDX-CLASSE) BY 1
+                   UNTIL IDX-MOY > CL-MOY-FIN(IDX-CLASSE)
+               INITIALIZE REC-F-OUTPUT
+               IF MOY-VAL(IDX-MOY) >= WS-SEUIL-REUSSITE
+                   ADD 1 TO WS-NB-ADMIS
+                   STRING MOY-NOM(IDX-MOY) ' : ADMIS'
+                       DELIMITED BY SIZE INTO WS-PNT-STRING
+               ELSE
+                   ADD 1 TO WS-NB-AJOURNE
+                   STRING MOY-NOM(IDX-MOY) ' : AJOURNE'
+                       DELIMITED BY SIZE INTO WS-PNT-STRING
+               END-IF
+               MOVE WS-PNT-STRING TO REC-F-OUTPUT(3:30)
+               WRITE REC-F-OUTPUT
+           END-PERFORM.
+
+           INITIALIZE REC-F-OUTPUT.
+           MOVE 'TOTAL ADMIS : '   TO REC-F-OUTPUT(3:14).
+           MOVE WS-NB-ADMIS TO WS-PNT-NBR.
+           MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(17:2).
+           WRITE REC-F-OUTPUT.
+           INITIALIZE REC-F-OUTPUT.
+           MOVE 'TOTAL AJOURNES : ' TO REC-F-OUTPUT(3:17).
+           MOVE WS-NB-AJOURNE TO WS-PNT-NBR.
+           MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(20:2).
+           WRITE REC-F-OUTPUT.
+       9050-REUSSITE-END.
+      ******************************************************************
+      * Bannière finale du rapport, éditée une seule fois après la
+      * dernière classe traitée.
+       9060-FIN-RAPPORT-START.
+           INITIALIZE REC-F-OUTPUT.
+           MOVE ALL '*' TO REC-F-OUTPUT(1:170).
+           WRITE REC-F-OUTPUT.
+           INITIALIZE REC-F-OUTPUT.
+           MOVE '*' TO REC-F-OUTPUT(1:1).
+           MOVE '*' TO REC-F-OUTPUT(170:1).
+           MOVE 'FIN DU RAPPORT' TO REC-F-OUTPUT(85:20).
+           WRITE REC-F-OUTPUT.
+           INITIALIZE REC-F-OUTPUT.
+           MOVE ALL '*' TO REC-F-OUTPUT(1:170).
+           WRITE REC-F-OUTPUT.
+       9060-FIN-RAPPORT-END.
+      ******************************************************************
