@@ -6,7 +6,8 @@
        FILE-CONTROL.
            SELECT FICHIER-GEN ASSIGN TO 'generated_program.cbl'
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FICGEN.
        
        DATA DIVISION.
        FILE SECTION.
@@ -29,6 +30,7 @@
            05 CHOIX-PS2      PIC 9 VALUE 0.
            05 CHOIX-PS3      PIC 9 VALUE 0.
            05 CHOIX-PS4      PIC 9 VALUE 0.
+           05 CHOIX-PS5      PIC 9 VALUE 0.
        01  CHOIX-SGBD.
            05 CHOIX-SGBD1      PIC 9 VALUE 0.
            05 CHOIX-SGBD2      PIC 9 VALUE 0.
@@ -43,6 +45,14 @@
        01  CHOIX-PROC.
            05 CHOIX-PROC1      PIC 9 VALUE 0.
            05 CHOIX-PROC2      PIC 9 VALUE 0.
+       01  WS-NOM-FICHIER      PIC X(20) VALUE "inputfile.txt".
+       01  WS-TAILLE-ENREG     PIC 9(03) VALUE 080.
+       01  WS-VALIDATION-CMD   PIC X(80) VALUE SPACES.
+       01  WS-STATUS-FICGEN    PIC X(02) VALUE SPACES.
+           88 STATUT-FICGEN-OK VALUE '00'.
+       01  WS-NOM-TABLE        PIC X(20) VALUE "MY_TABLE".
+       01  WS-NOM-CHAMP1       PIC X(15) VALUE "NAME".
+       01  WS-NOM-CHAMP2       PIC X(15) VALUE "VALUE".
        
        SCREEN SECTION.
        01 ECRAN-PRINCIPAL.
@@ -56,71 +66,91 @@
            VALUE "2 - Ecrire un fichier sequentiel" FOREGROUND-COLOR 5.
            05 LINE 6 COL 3 
            VALUE "3 - Trier un fichier" FOREGROUND-COLOR 5.
-           05 LINE 7 COL 3 
+           05 LINE 7 COL 3
            VALUE "4 - Fusionner plusieurs fichiers" FOREGROUND-COLOR 5.
-           05 LINE 8 COL 1 VALUE "Choix :" FOREGROUND-COLOR 5.
-           05 LINE 8 COL 8 PIC  9 TO CHOIX-PS1 FOREGROUND-COLOR 5.
-           05 LINE 8 COL 9 VALUE "|" FOREGROUND-COLOR 2.
-           05 LINE 8 COL 10 PIC  9 TO CHOIX-PS2 FOREGROUND-COLOR 5.
-           05 LINE 8 COL 11 VALUE "|" FOREGROUND-COLOR 2.
-           05 LINE 8 COL 12 PIC 9 TO CHOIX-PS3 FOREGROUND-COLOR 5.
-           05 LINE 8 COL 13 VALUE "|" FOREGROUND-COLOR 2.
-           05 LINE 8 COL 14 PIC 9 TO CHOIX-PS4 FOREGROUND-COLOR 5.
-       
-           05 LINE 10 COL 1 VALUE "Partie SGBD :"FOREGROUND-COLOR 3.
-           05 LINE 11 COL 3
+           05 LINE 8 COL 3
+           VALUE "5 - Gerer les codes retour fichier (FILE STATUS)"
+           FOREGROUND-COLOR 5.
+           05 LINE 9 COL 1 VALUE "Choix :" FOREGROUND-COLOR 5.
+           05 LINE 9 COL 8 PIC  9 TO CHOIX-PS1 FOREGROUND-COLOR 5.
+           05 LINE 9 COL 9 VALUE "|" FOREGROUND-COLOR 2.
+           05 LINE 9 COL 10 PIC  9 TO CHOIX-PS2 FOREGROUND-COLOR 5.
+           05 LINE 9 COL 11 VALUE "|" FOREGROUND-COLOR 2.
+           05 LINE 9 COL 12 PIC 9 TO CHOIX-PS3 FOREGROUND-COLOR 5.
+           05 LINE 9 COL 13 VALUE "|" FOREGROUND-COLOR 2.
+           05 LINE 9 COL 14 PIC 9 TO CHOIX-PS4 FOREGROUND-COLOR 5.
+           05 LINE 9 COL 15 VALUE "|" FOREGROUND-COLOR 2.
+           05 LINE 9 COL 16 PIC 9 TO CHOIX-PS5 FOREGROUND-COLOR 5.
+           05 LINE 10 COL 1 VALUE "Fichier :" FOREGROUND-COLOR 5.
+           05 LINE 10 COL 11 PIC X(20) TO WS-NOM-FICHIER
+           FOREGROUND-COLOR 5.
+           05 LINE 10 COL 32 VALUE "Taille enreg :" FOREGROUND-COLOR 5.
+           05 LINE 10 COL 47 PIC 999 TO WS-TAILLE-ENREG
+           FOREGROUND-COLOR 5.
+
+           05 LINE 11 COL 1 VALUE "Partie SGBD :"FOREGROUND-COLOR 3.
+           05 LINE 12 COL 3
            VALUE "1 - Acceder a une base de donnee designee"
            FOREGROUND-COLOR 5.
-           05 LINE 12 COL 3 
+           05 LINE 13 COL 3 
            VALUE "2 - Generer une requete SELECT COUNT(*)"
            FOREGROUND-COLOR 5.
-           05 LINE 13 COL 3 VALUE "3 - Generer un curseur"
+           05 LINE 14 COL 3 VALUE "3 - Generer un curseur"
            FOREGROUND-COLOR 5.
-           05 LINE 14 COL 3 VALUE "4 - Generer une requete UPDATE"
+           05 LINE 15 COL 3 VALUE "4 - Generer une requete UPDATE"
            FOREGROUND-COLOR 5.
-           05 LINE 15 COL 1 VALUE "Choix :" FOREGROUND-COLOR 5.
-           05 LINE 15 COL 8 PIC 9 TO CHOIX-SGBD1 FOREGROUND-COLOR 5.
-           05 LINE 15 COL 9 VALUE "|" FOREGROUND-COLOR 2.
-           05 LINE 15 COL 10 PIC 9 TO CHOIX-SGBD2 FOREGROUND-COLOR 5.
-           05 LINE 15 COL 11 VALUE "|" FOREGROUND-COLOR 2.
-           05 LINE 15 COL 12 PIC 9 TO CHOIX-SGBD3 FOREGROUND-COLOR 5.
-           05 LINE 15 COL 13 VALUE "|" FOREGROUND-COLOR 2.
-           05 LINE 15 COL 14 PIC 9 TO CHOIX-SGBD4 FOREGROUND-COLOR 5.
-       
-           05 LINE 17 COL 1 VALUE "Partie Sous-routines :"
+           05 LINE 16 COL 1 VALUE "Choix :" FOREGROUND-COLOR 5.
+           05 LINE 16 COL 8 PIC 9 TO CHOIX-SGBD1 FOREGROUND-COLOR 5.
+           05 LINE 16 COL 9 VALUE "|" FOREGROUND-COLOR 2.
+           05 LINE 16 COL 10 PIC 9 TO CHOIX-SGBD2 FOREGROUND-COLOR 5.
+           05 LINE 16 COL 11 VALUE "|" FOREGROUND-COLOR 2.
+           05 LINE 16 COL 12 PIC 9 TO CHOIX-SGBD3 FOREGROUND-COLOR 5.
+           05 LINE 16 COL 13 VALUE "|" FOREGROUND-COLOR 2.
+           05 LINE 16 COL 14 PIC 9 TO CHOIX-SGBD4 FOREGROUND-COLOR 5.
+           05 LINE 17 COL 1 VALUE "Table :" FOREGROUND-COLOR 5.
+           05 LINE 17 COL 9 PIC X(20) TO WS-NOM-TABLE
+           FOREGROUND-COLOR 5.
+           05 LINE 17 COL 30 VALUE "Champ1 :" FOREGROUND-COLOR 5.
+           05 LINE 17 COL 39 PIC X(15) TO WS-NOM-CHAMP1
+           FOREGROUND-COLOR 5.
+           05 LINE 17 COL 55 VALUE "Champ2 :" FOREGROUND-COLOR 5.
+           05 LINE 17 COL 64 PIC X(15) TO WS-NOM-CHAMP2
+           FOREGROUND-COLOR 5.
+
+           05 LINE 18 COL 1 VALUE "Partie Sous-routines :"
            FOREGROUND-COLOR 3.
-           05 LINE 18 COL 3 VALUE "1 - Creer une sous-routine"
+           05 LINE 19 COL 3 VALUE "1 - Creer une sous-routine"
            FOREGROUND-COLOR 5.
-           05 LINE 19 COL 3 
+           05 LINE 20 COL 3 
            VALUE "2 - Integrer un appel type de sous-routine"
            FOREGROUND-COLOR 5.
-           05 LINE 20 COL 1 VALUE "Choix :"FOREGROUND-COLOR 5.
-           05 LINE 20 COL 8 PIC 9 TO CHOIX-SOUS1 FOREGROUND-COLOR 5.
-           05 LINE 20 COL 9 VALUE "|" FOREGROUND-COLOR 2.
-           05 LINE 20 COL 10 PIC 9 TO CHOIX-SOUS2 FOREGROUND-COLOR 5.
+           05 LINE 21 COL 1 VALUE "Choix :"FOREGROUND-COLOR 5.
+           05 LINE 21 COL 8 PIC 9 TO CHOIX-SOUS1 FOREGROUND-COLOR 5.
+           05 LINE 21 COL 9 VALUE "|" FOREGROUND-COLOR 2.
+           05 LINE 21 COL 10 PIC 9 TO CHOIX-SOUS2 FOREGROUND-COLOR 5.
        
-           05 LINE 22 COL 1 VALUE "Partie WS :" FOREGROUND-COLOR 3.
-           05 LINE 23 COL 3 
+           05 LINE 23 COL 1 VALUE "Partie WS :" FOREGROUND-COLOR 3.
+           05 LINE 24 COL 3 
            VALUE "1 - Preparer un template de Copybook"
            FOREGROUND-COLOR 5.
-           05 LINE 24 COL 3 VALUE "2 - Integrer un Copybook"
+           05 LINE 25 COL 3 VALUE "2 - Integrer un Copybook"
            FOREGROUND-COLOR 5.
-           05 LINE 25 COL 1 VALUE "Choix :" FOREGROUND-COLOR 5.
-           05 LINE 25 COL 8 PIC 9 TO CHOIX-WS1 FOREGROUND-COLOR 5.
-           05 LINE 25 COL 9 VALUE "|" FOREGROUND-COLOR 2.
-           05 LINE 25 COL 10 PIC 9 TO CHOIX-WS2 FOREGROUND-COLOR 5.
+           05 LINE 26 COL 1 VALUE "Choix :" FOREGROUND-COLOR 5.
+           05 LINE 26 COL 8 PIC 9 TO CHOIX-WS1 FOREGROUND-COLOR 5.
+           05 LINE 26 COL 9 VALUE "|" FOREGROUND-COLOR 2.
+           05 LINE 26 COL 10 PIC 9 TO CHOIX-WS2 FOREGROUND-COLOR 5.
        
-           05 LINE 27 COL 1 VALUE "Partie Procedure :"
+           05 LINE 28 COL 1 VALUE "Partie Procedure :"
            FOREGROUND-COLOR 5.
-           05 LINE 28 COL 3 VALUE "1 - Ajouter un HelloCobol"
+           05 LINE 29 COL 3 VALUE "1 - Ajouter un HelloCobol"
            FOREGROUND-COLOR 5.
-           05 LINE 29 COL 3 
+           05 LINE 30 COL 3 
            VALUE "2 - Integrer des paragraphes type"
            FOREGROUND-COLOR 5.
-           05 LINE 30 COL 1 VALUE "Choix :"FOREGROUND-COLOR 5.
-           05 LINE 30 COL 8 PIC 9 TO CHOIX-PROC1 FOREGROUND-COLOR 5.
-           05 LINE 30 COL 9 VALUE "|" FOREGROUND-COLOR 2.
-           05 LINE 30 COL 10 PIC 9 TO CHOIX-PROC2 FOREGROUND-COLOR 5.
+           05 LINE 31 COL 1 VALUE "Choix :"FOREGROUND-COLOR 5.
+           05 LINE 31 COL 8 PIC 9 TO CHOIX-PROC1 FOREGROUND-COLOR 5.
+           05 LINE 31 COL 9 VALUE "|" FOREGROUND-COLOR 2.
+           05 LINE 31 COL 10 PIC 9 TO CHOIX-PROC2 FOREGROUND-COLOR 5.
        
        PROCEDURE DIVISION.
            DISPLAY ECRAN-PRINCIPAL.
@@ -142,6 +172,9 @@
            IF CHOIX-PS4 = 4
                PERFORM GENERER-FUSIONNER-FICHIERS
            END-IF.
+           IF CHOIX-PS5 = 5
+               PERFORM GENERER-FILE-STATUS
+           END-IF.
            IF CHOIX-SGBD1 = 1
                PERFORM GENERER-ACCEDER-DB
            END-IF.       
@@ -172,7 +205,26 @@
            IF CHOIX-PROC2 = 2
                PERFORM GENERER-PARAGRAPHES-TYPE
            END-IF.
-       
+           PERFORM VALIDER-PROGRAMME-GENERE
+           THRU    VALIDER-PROGRAMME-GENERE-FIN.
+
+      ******************************************************************
+      * Invoque le compilateur en mode syntaxe seule sur le programme
+      * qui vient d'etre genere, pour signaler immediatement toute
+      * erreur avant que l'operateur ne le reprenne.
+      ******************************************************************
+       VALIDER-PROGRAMME-GENERE.
+           MOVE "cobc -fsyntax-only -std=ibm generated_program.cbl"
+               TO WS-VALIDATION-CMD.
+           CALL "SYSTEM" USING WS-VALIDATION-CMD.
+           IF RETURN-CODE = 0
+               DISPLAY "Programme genere : syntaxe valide."
+           ELSE
+               DISPLAY "Programme genere : ERREURS DE COMPILATION "
+                   "DETECTEES, VOIR CI-DESSUS."
+           END-IF.
+       VALIDER-PROGRAMME-GENERE-FIN. EXIT.
+
        GENERER-LIRE-FICHIER.
            OPEN OUTPUT FICHIER-GEN
            MOVE "       IDENTIFICATION DIVISION." TO ENREG-GEN
@@ -185,10 +237,12 @@
            WRITE ENREG-GEN
            MOVE "       FILE-CONTROL." TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           SELECT IN-FILE ASSIGN TO 'inputfile.txt'." 
-           TO ENREG-GEN
+           STRING "           SELECT IN-FILE ASSIGN TO '"
+                  WS-NOM-FICHIER DELIMITED BY SPACE
+                  "'."          DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           ORGANIZATION IS LINE SEQUENTIAL." 
+           MOVE "           ORGANIZATION IS LINE SEQUENTIAL."
            TO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "       DATA DIVISION." TO ENREG-GEN
@@ -197,11 +251,17 @@
            WRITE ENREG-GEN
            MOVE "       FD  IN-FILE." TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "       01  IN-RECORD PIC X(80)." TO ENREG-GEN
+           STRING "       01  IN-RECORD PIC X("
+                  WS-TAILLE-ENREG DELIMITED BY SIZE
+                  ")."          DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "       WORKING-STORAGE SECTION." TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "       01  WS-RECORD PIC X(80)." TO ENREG-GEN
+           STRING "       01  WS-RECORD PIC X("
+                  WS-TAILLE-ENREG DELIMITED BY SIZE
+                  ")."          DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "       PROCEDURE DIVISION." TO ENREG-GEN
            WRITE ENREG-GEN
@@ -237,10 +297,12 @@
            WRITE ENREG-GEN
            MOVE "       FILE-CONTROL." TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           SELECT OUT-FILE ASSIGN TO 'outputfile.txt'." 
-           TO ENREG-GEN
+           STRING "           SELECT OUT-FILE ASSIGN TO '"
+                  WS-NOM-FICHIER DELIMITED BY SPACE
+                  "'."          DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           ORGANIZATION IS LINE SEQUENTIAL." 
+           MOVE "           ORGANIZATION IS LINE SEQUENTIAL."
            TO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "       DATA DIVISION." TO ENREG-GEN
@@ -249,12 +311,18 @@
            WRITE ENREG-GEN
            MOVE "       FD  OUT-FILE." TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "       01  OUT-RECORD PIC X(80)." TO ENREG-GEN
+           STRING "       01  OUT-RECORD PIC X("
+                  WS-TAILLE-ENREG DELIMITED BY SIZE
+                  ")."          DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "       WORKING-STORAGE SECTION." TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "       01  WS-RECORD PIC X(80) VALUE 'EXAMPLE DATA'." 
-           TO ENREG-GEN
+           STRING "       01  WS-RECORD PIC X("
+                  WS-TAILLE-ENREG DELIMITED BY SIZE
+                  ")           VALUE 'EXAMPLE DATA'."
+                                DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "       PROCEDURE DIVISION." TO ENREG-GEN
            WRITE ENREG-GEN
@@ -368,7 +436,101 @@
            MOVE "           GIVING OUT-FILE." TO ENREG-GEN
            WRITE ENREG-GEN
            CLOSE FICHIER-GEN.
-       
+
+       GENERER-FILE-STATUS.
+      * En EXTEND, et non en OUTPUT : ce bloc PS s'ajoute au fichier
+      * template deja genere par un autre choix, il ne le remplace pas.
+      * OPEN EXTEND ne cree pas le fichier s'il n'existe pas encore
+      * (aucun choix PS prealable n'a ete fait) ; on bascule alors sur
+      * OPEN OUTPUT pour le creer.
+           OPEN EXTEND FICHIER-GEN.
+           IF NOT STATUT-FICGEN-OK
+               OPEN OUTPUT FICHIER-GEN
+           END-IF.
+           MOVE "       IDENTIFICATION DIVISION." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       PROGRAM-ID. LireAvecFileStatus." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       ENVIRONMENT DIVISION." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       INPUT-OUTPUT SECTION." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       FILE-CONTROL." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "           SELECT IN-FILE ASSIGN TO 'inputfile.txt'."
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "           ORGANIZATION IS LINE SEQUENTIAL"
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "           FILE STATUS IS F-INPUT-STATUS."
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       DATA DIVISION." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       FILE SECTION." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       FD  IN-FILE." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       01  IN-RECORD PIC X(80)." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       WORKING-STORAGE SECTION." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       01  F-INPUT-STATUS      PIC X(02) VALUE SPACE."
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "           88 F-INPUT-STATUS-OK    VALUE '00'."
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "           88 F-INPUT-STATUS-EOF   VALUE '10'."
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       01  WS-RECORD PIC X(80)." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "       PROCEDURE DIVISION." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "           OPEN INPUT IN-FILE." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "           IF NOT F-INPUT-STATUS-OK" TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "               DISPLAY 'OPEN ECHEC, STATUT '"
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "                   F-INPUT-STATUS" TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "               STOP RUN" TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "           END-IF." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "           PERFORM UNTIL F-INPUT-STATUS-EOF"
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "               READ IN-FILE INTO WS-RECORD"
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "               NOT AT END DISPLAY WS-RECORD"
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "               END-READ" TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "               IF NOT F-INPUT-STATUS-OK" TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "               AND NOT F-INPUT-STATUS-EOF"
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "                   DISPLAY 'LECTURE ECHEC, STATUT '"
+           TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "                       F-INPUT-STATUS" TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "               END-IF" TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "           END-PERFORM." TO ENREG-GEN
+           WRITE ENREG-GEN
+           MOVE "           CLOSE IN-FILE." TO ENREG-GEN
+           WRITE ENREG-GEN
+           CLOSE FICHIER-GEN.
+
        GENERER-ACCEDER-DB.
            OPEN OUTPUT FICHIER-GEN
            MOVE "       IDENTIFICATION DIVISION." TO ENREG-GEN
@@ -381,7 +543,7 @@
            WRITE ENREG-GEN
            MOVE "       FILE-CONTROL." TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           SELECT DB-FILE ASSIGN TO DATABASE." 
+           MOVE "           SELECT DB-FILE ASSIGN TO DATABASE."
            TO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "       DATA DIVISION." TO ENREG-GEN
@@ -392,9 +554,15 @@
            WRITE ENREG-GEN
            MOVE "       01  DB-RECORD." TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           05 DB-NAME PIC X(30)." TO ENREG-GEN
+           STRING "           05 " DELIMITED BY SIZE
+                  WS-NOM-CHAMP1 DELIMITED BY SPACE
+                  " PIC X(30)."  DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           05 DB-VALUE PIC X(50)." TO ENREG-GEN
+           STRING "           05 " DELIMITED BY SIZE
+                  WS-NOM-CHAMP2 DELIMITED BY SPACE
+                  " PIC X(50)."  DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "       PROCEDURE DIVISION." TO ENREG-GEN
            WRITE ENREG-GEN
@@ -402,7 +570,12 @@
            WRITE ENREG-GEN
            MOVE "           READ DB-FILE INTO DB-RECORD" TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           DISPLAY DB-NAME DB-VALUE." TO ENREG-GEN
+           STRING "           DISPLAY " DELIMITED BY SIZE
+                  WS-NOM-CHAMP1 DELIMITED BY SPACE
+                  " "            DELIMITED BY SIZE
+                  WS-NOM-CHAMP2 DELIMITED BY SPACE
+                  "."            DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "           CLOSE DB-FILE." TO ENREG-GEN
            WRITE ENREG-GEN
@@ -439,10 +612,12 @@
            WRITE ENREG-GEN
            MOVE "           EXEC SQL" TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "               SELECT COUNT(*) INTO :DB-COUNT" 
+           MOVE "               SELECT COUNT(*) INTO :DB-COUNT"
            TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "               FROM MY_TABLE" TO ENREG-GEN
+           STRING "               FROM " DELIMITED BY SIZE
+                  WS-NOM-TABLE DELIMITED BY SPACE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "           END-EXEC." TO ENREG-GEN
            WRITE ENREG-GEN
@@ -476,9 +651,15 @@
            WRITE ENREG-GEN
            MOVE "       01  DB-RECORD." TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           05 DB-NAME PIC X(30)." TO ENREG-GEN
+           STRING "           05 " DELIMITED BY SIZE
+                  WS-NOM-CHAMP1 DELIMITED BY SPACE
+                  " PIC X(30)."  DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           05 DB-VALUE PIC X(50)." TO ENREG-GEN
+           STRING "           05 " DELIMITED BY SIZE
+                  WS-NOM-CHAMP2 DELIMITED BY SPACE
+                  " PIC X(50)."  DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "       PROCEDURE DIVISION." TO ENREG-GEN
            WRITE ENREG-GEN
@@ -489,9 +670,15 @@
            MOVE "               DECLARE MY_CURSOR CURSOR FOR"
             TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "               SELECT NAME, VALUE" TO ENREG-GEN
+           STRING "               SELECT " DELIMITED BY SIZE
+                  WS-NOM-CHAMP1 DELIMITED BY SPACE
+                  ", "           DELIMITED BY SIZE
+                  WS-NOM-CHAMP2 DELIMITED BY SPACE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "               FROM MY_TABLE" TO ENREG-GEN
+           STRING "               FROM " DELIMITED BY SIZE
+                  WS-NOM-TABLE DELIMITED BY SPACE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "           END-EXEC." TO ENREG-GEN
            WRITE ENREG-GEN
@@ -499,11 +686,23 @@
            WRITE ENREG-GEN
            MOVE "           PERFORM UNTIL SQLCODE = 100" TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "              FETCH MY_CURSOR INTO :DB-NAME, :DB-VALUE" 
-           TO ENREG-GEN
-           WRITE ENREG-GEN
-           MOVE "         DISPLAY 'Name: ' DB-NAME ' Value: ' DB-VALUE."
-            TO ENREG-GEN
+           STRING "              FETCH MY_CURSOR INTO :"
+                  DELIMITED BY SIZE
+                  WS-NOM-CHAMP1 DELIMITED BY SPACE
+                  ", :"          DELIMITED BY SIZE
+                  WS-NOM-CHAMP2 DELIMITED BY SPACE
+               INTO ENREG-GEN
+           WRITE ENREG-GEN
+           STRING "         DISPLAY '" DELIMITED BY SIZE
+                  WS-NOM-CHAMP1 DELIMITED BY SPACE
+                  ": ' "         DELIMITED BY SIZE
+                  WS-NOM-CHAMP1 DELIMITED BY SPACE
+                  " ' "          DELIMITED BY SIZE
+                  WS-NOM-CHAMP2 DELIMITED BY SPACE
+                  ": ' "         DELIMITED BY SIZE
+                  WS-NOM-CHAMP2 DELIMITED BY SPACE
+                  "."            DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "           END-PERFORM." TO ENREG-GEN
            WRITE ENREG-GEN
@@ -536,9 +735,15 @@
            WRITE ENREG-GEN
            MOVE "       01  DB-RECORD." TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           05 DB-NAME PIC X(30)." TO ENREG-GEN
+           STRING "           05 " DELIMITED BY SIZE
+                  WS-NOM-CHAMP1 DELIMITED BY SPACE
+                  " PIC X(30)."  DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           05 DB-VALUE PIC X(50)." TO ENREG-GEN
+           STRING "           05 " DELIMITED BY SIZE
+                  WS-NOM-CHAMP2 DELIMITED BY SPACE
+                  " PIC X(50)."  DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "       PROCEDURE DIVISION." TO ENREG-GEN
            WRITE ENREG-GEN
@@ -546,16 +751,30 @@
            WRITE ENREG-GEN
            MOVE "           EXEC SQL" TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "               UPDATE MY_TABLE" TO ENREG-GEN
+           STRING "               UPDATE " DELIMITED BY SIZE
+                  WS-NOM-TABLE DELIMITED BY SPACE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "               SET VALUE = :DB-VALUE" TO ENREG-GEN
+           STRING "               SET " DELIMITED BY SIZE
+                  WS-NOM-CHAMP2 DELIMITED BY SPACE
+                  " = :"         DELIMITED BY SIZE
+                  WS-NOM-CHAMP2 DELIMITED BY SPACE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "               WHERE NAME = :DB-NAME" TO ENREG-GEN
+           STRING "               WHERE " DELIMITED BY SIZE
+                  WS-NOM-CHAMP1 DELIMITED BY SPACE
+                  " = :"          DELIMITED BY SIZE
+                  WS-NOM-CHAMP1 DELIMITED BY SPACE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "           END-EXEC." TO ENREG-GEN
            WRITE ENREG-GEN
-           MOVE "           DISPLAY 'Updated ' DB-NAME ' to ' DB-VALUE."
-            TO ENREG-GEN
+           STRING "           DISPLAY 'Updated ' " DELIMITED BY SIZE
+                  WS-NOM-CHAMP1 DELIMITED BY SPACE
+                  " ' to ' "     DELIMITED BY SIZE
+                  WS-NOM-CHAMP2 DELIMITED BY SPACE
+                  "."            DELIMITED BY SIZE
+               INTO ENREG-GEN
            WRITE ENREG-GEN
            MOVE "           CLOSE DB-FILE." TO ENREG-GEN
            WRITE ENREG-GEN
